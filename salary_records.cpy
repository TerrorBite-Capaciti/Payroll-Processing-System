@@ -0,0 +1,7 @@
+      *> SALARY-RECORDS - test-fixture layout for the calculated payroll
+      *> results the unit-test harness under tests/ reads back after a
+      *> test run, paired with EMPLOYEE-RECORDS above.
+          05  SAL-EMP-ID             PIC X(5).
+          05  GROSS-SALARY           PIC 9(7)V99.
+          05  TAX-DEDUCTED           PIC 9(6)V99.
+          05  NET-SALARY             PIC 9(7)V99.
