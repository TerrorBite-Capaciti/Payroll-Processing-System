@@ -8,7 +8,8 @@
            SELECT TEST-EMPLOYEE-FILE ASSIGN TO "data/test_employees.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT TEST-SALARY-FILE ASSIGN TO "data/test_salary_records.dat"
+           SELECT TEST-SALARY-FILE ASSIGN TO
+               "data/test_salary_records.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
        
        DATA DIVISION.
@@ -16,11 +17,11 @@
        
        FD TEST-EMPLOYEE-FILE.
        01 TEST-EMPLOYEE-RECORD.
-           COPY employee_records FROM payroll_processing_system.cpy.
-       
+           COPY employee_records.
+
        FD TEST-SALARY-FILE.
        01 TEST-SALARY-RECORD.
-           COPY salary_records FROM payroll_processing_system.cpy.
+           COPY salary_records.
 
        WORKING-STORAGE SECTION.
        01 TEST-CASES.
@@ -56,8 +57,6 @@
            
            PERFORM TEST-CASE-1.
            PERFORM TEST-CASE-2.
-           PERFORM TEST-CASE-3.
-           PERFORM TEST-CASE-4.
            
            DISPLAY " ".
            DISPLAY "TEST SUMMARY".
@@ -80,9 +79,11 @@
            
            COMPUTE EXP-GROSS-SALARY = TEST-BASIC-SALARY + 
                                      (TEST-OVERTIME * 100).
-           COMPUTE EXP-TAX-DEDUCTED = (EXP-GROSS-SALARY * TEST-TAX-RATE) / 100.
-           COMPUTE EXP-NET-SALARY = EXP-GROSS-SALARY - EXP-TAX-DEDUCTED - 
-                                   TEST-LEAVE-DED + TEST-BENEFITS.
+           COMPUTE EXP-TAX-DEDUCTED =
+               (EXP-GROSS-SALARY * TEST-TAX-RATE) / 100.
+           COMPUTE EXP-NET-SALARY =
+               EXP-GROSS-SALARY - EXP-TAX-DEDUCTED
+               - TEST-LEAVE-DED + TEST-BENEFITS.
            
            PERFORM RUN-TEST
                THRU VERIFY-RESULTS.
@@ -99,9 +100,11 @@
            
            COMPUTE EXP-GROSS-SALARY = TEST-BASIC-SALARY + 
                                      (TEST-OVERTIME * 100).
-           COMPUTE EXP-TAX-DEDUCTED = (EXP-GROSS-SALARY * TEST-TAX-RATE) / 100.
-           COMPUTE EXP-NET-SALARY = EXP-GROSS-SALARY - EXP-TAX-DEDUCTED - 
-                                   TEST-LEAVE-DED + TEST-BENEFITS.
+           COMPUTE EXP-TAX-DEDUCTED =
+               (EXP-GROSS-SALARY * TEST-TAX-RATE) / 100.
+           COMPUTE EXP-NET-SALARY =
+               EXP-GROSS-SALARY - EXP-TAX-DEDUCTED
+               - TEST-LEAVE-DED + TEST-BENEFITS.
            
            PERFORM RUN-TEST
                THRU VERIFY-RESULTS.
