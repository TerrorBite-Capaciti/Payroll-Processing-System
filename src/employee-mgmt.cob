@@ -2,6 +2,46 @@
        PROGRAM-ID. EMPLOYEE-MGMT.
        AUTHOR.     BYTEBANK-DEV.
       *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-20  BDEV  Added EMP-STATUS plus UPDATE-EMPLOYEE and
+      *                   TERMINATE-EMPLOYEE menu options so employee
+      *                   records can be corrected or marked terminated
+      *                   instead of only ever added/viewed.
+      * 2025-06-21  BDEV  Added SEARCH-BY-NAME, sweeping the file the
+      *                   same way LIST-ALL-EMPLOYEES does, so HR can
+      *                   find someone on a partial name/surname when
+      *                   they don't have the exact ID on hand.
+      * 2025-06-22  BDEV  Switched EMPLOYEE-RECORD to the shared
+      *                   employee_record copybook so this program,
+      *                   DATABASE, INIT-DB and PAYROLL all agree on
+      *                   the physical layout of data/employees.dat.
+      *                   EMP-ID is now PIC X(10) like the other three
+      *                   programs instead of this program's own
+      *                   PIC 9(10).
+      * 2025-07-24  BDEV  Actually wired up the LS-USER-ROLE/LS-EMP-ID
+      *                   parameters the caller was already passing,
+      *                   and used the role to mask EMP-PAY-RATE/
+      *                   EMP-BASE-SALARY in LIST-ALL-EMPLOYEES and
+      *                   SEARCH-BY-ID for anyone who isn't Admin/HR.
+      * 2025-08-09  BDEV  ADD-NEW-EMPLOYEE and UPDATE-EMPLOYEE now
+      *                   prompt for the employee's company branch and
+      *                   currency code, so PAYROLL has something other
+      *                   than the HEADOFFICE/ZAR defaults to work with
+      *                   for a run that covers more than one branch.
+      * 2025-08-09  BDEV  ADD-NEW-EMPLOYEE and UPDATE-EMPLOYEE now also
+      *                   prompt for EMP-BANK-DETAILS (bank name, branch
+      *                   code, account number, account type), with the
+      *                   branch code validated for length and that it's
+      *                   numeric, so PAYROLL's EFT batch file has real
+      *                   beneficiary details to work with instead of
+      *                   every employee being skipped for a blank
+      *                   account number.
+      * 2026-08-09  BDEV  ADD-NEW-EMPLOYEE and UPDATE-EMPLOYEE now also
+      *                   prompt for job title, department, employee
+      *                   type (F/P), tax code (PAY/IND), pay rate and
+      *                   base salary, so PAYROLL/REPORTS have something
+      *                   other than spaces/zero to calculate and
+      *                   report on.
       *****************************************************************
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
@@ -15,21 +55,9 @@
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05  EMP-ID                    PIC 9(10).
-           05  EMP-NAME                  PIC X(50).
-           05  EMP-SURNAME               PIC X(50).
-           05  EMP-POSITION-TYPE         PIC X(20).
-           05  EMP-BIRTH               .
-              10 EMP-BIRTH-YEAR             PIC X(4).
-              10 EMP-BIRTH-MONTH            PIC X(2).
-              10 EMP-BIRTH-DATE             PIC X(2).
-
-           05  EMP-AGE                   PIC 9(2).
-      *****   THIS IS AN OPTIONAL DATA-ITEM    ****
-           05 EMP-UNION-FEE              PIC 9(5).
+           COPY employee_record.
 
        WORKING-STORAGE SECTION.
       *****DATA ITEMS FOR INPUTTING AND WRITING TO FILE
@@ -38,16 +66,30 @@
            05  WS-EMP-NAME                     PIC X(50).
            05  WS-EMP-SURNAME                  PIC X(50).
            05  WS-EMP-POSITION-TYPE            PIC X(20).
+           05  WS-EMP-POSITION                 PIC X(30).
+           05  WS-EMP-DEPT                     PIC X(20).
+           05  WS-EMP-TYPE                     PIC X(1).
+           05  WS-EMP-TAX-CODE                 PIC X(3).
+           05  WS-EMP-PAY-RATE                 PIC 9(5)V99.
+           05  WS-EMP-BASE-SALARY              PIC 9(7)V99.
 
       * THE EMPLOYEE'S FULL BIRTHDATE     
            05  WS-EMP-BIRTH               .
-              10 WS-EMP-BIRTH-YEAR             PIC X(4).
-              10 WS-EMP-BIRTH-MONTH            PIC X(2).
-              10 WS-EMP-BIRTH-DATE             PIC X(2).
+              10 WS-EMP-BIRTH-YEAR             PIC 9(4).
+              10 WS-EMP-BIRTH-MONTH            PIC 9(2).
+              10 WS-EMP-BIRTH-DATE             PIC 9(2).
 
            05  WS-EMP-AGE                      PIC 9(2).
       *****   THIS IS AN OPTIONAL DATA-ITEM    ****
            05  WS-EMP-UNION-FEE                PIC 9(5).
+           05  WS-EMP-STATUS                   PIC X(1).
+           05  WS-EMP-BRANCH                   PIC X(10).
+           05  WS-EMP-CURRENCY                 PIC X(3).
+      *****   THIS IS AN OPTIONAL DATA-ITEM    ****
+           05  WS-EMP-BANK-NAME                PIC X(20).
+           05  WS-EMP-BANK-BRANCH-CODE         PIC X(6).
+           05  WS-EMP-BANK-ACCT-NUM            PIC X(11).
+           05  WS-EMP-BANK-ACCT-TYPE           PIC X(1).
 
        01 WS-CURRENT-DATE.
            05 WS-CURRENT-YEAR                  PIC 9(4).
@@ -63,40 +105,74 @@
          88 WS-VALID-TYPE                                  VALUE 'Y'.
          88 WS-INVALID-TYPE                                VALUE 'N'.
 
-       PROCEDURE DIVISION.
+      *****DATA ITEMS FOR SEARCH-BY-NAME'S PARTIAL MATCHING
+       01 WS-SEARCH-TERM     PIC X(50).
+       01 WS-SEARCH-LEN      PIC 9(2) COMP.
+       01 WS-SEARCH-IDX      PIC 9(2) COMP.
+       01 WS-MATCH-FOUND-SW  PIC X(1) VALUE 'N'.
+       01 WS-MATCH-COUNT     PIC 9(3) VALUE 0.
+
+      *****DATA ITEMS FOR LIST-ALL-EMPLOYEES' PAGING
+       01 WS-PAGE-SIZE       PIC 9(2) VALUE 20.
+       01 WS-PAGE-COUNT      PIC 9(2) VALUE 0.
+       01 WS-STOP-LISTING    PIC X(1) VALUE 'N'.
+
+      *****DATA ITEMS FOR MASKING COMPENSATION FIELDS BY ROLE
+       01 WS-PAY-RATE-EDIT    PIC ZZZZ9.99.
+       01 WS-BASE-SALARY-EDIT PIC ZZZZZZ9.99.
+       01 WS-PAY-RATE-DISPLAY    PIC X(16).
+       01 WS-BASE-SALARY-DISPLAY PIC X(16).
+
+       LINKAGE SECTION.
+       01 LS-USER-ROLE       PIC X(1).
+       01 LS-EMP-ID          PIC X(10).
+
+       PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
        BEGIN.
            PERFORM CHECK-FILE-EXISTS
            IF FILE-EXISTS = 'N'
               PERFORM CREATE-EMPLOYEE-LIST
            END-IF.
 
-           PERFORM UNTIL USER-INPUT = "4"
+           PERFORM UNTIL USER-INPUT = "7"
            DISPLAY "========== EMPLOYEE MANAGEMENT MODULE ============"
            DISPLAY " "
            DISPLAY "1. LIST ALL EMPLOYEES"
            DISPLAY "2. ADD A NEW EMPLOYEE"
            DISPLAY "3. SEARCH EMPLOYEE BY ID"
+           DISPLAY "4. SEARCH EMPLOYEE BY NAME"
+           DISPLAY "5. UPDATE EMPLOYEE"
+           DISPLAY "6. TERMINATE EMPLOYEE"
            DISPLAY " "
-           DISPLAY "4. RETURN TO MAIN MENU"
+           DISPLAY "7. RETURN TO MAIN MENU"
            DISPLAY " "
-           DISPLAY "CHOICE: " WITH NO ADVANCING 
+           DISPLAY "CHOICE: " WITH NO ADVANCING
            ACCEPT USER-INPUT
 
            EVALUATE USER-INPUT
              WHEN "1"
               PERFORM LIST-ALL-EMPLOYEES
-             
+
              WHEN "2"
               PERFORM ADD-NEW-EMPLOYEE
 
              WHEN "3"
               PERFORM SEARCH-BY-ID
 
-      * ALLOWS TO RETURN BACK TO THE CALLING PROGRAM (i.e, MAIN MENU)
              WHEN "4"
+              PERFORM SEARCH-BY-NAME
+
+             WHEN "5"
+              PERFORM UPDATE-EMPLOYEE
+
+             WHEN "6"
+              PERFORM TERMINATE-EMPLOYEE
+
+      * ALLOWS TO RETURN BACK TO THE CALLING PROGRAM (i.e, MAIN MENU)
+             WHEN "7"
              STOP RUN
 
-             WHEN OTHER 
+             WHEN OTHER
              DISPLAY "INVALID INPUT"
            END-EVALUATE
 
@@ -133,24 +209,26 @@
       *****************************************************************
       *****************************************************************
        LIST-ALL-EMPLOYEES.
+           MOVE 0   TO WS-PAGE-COUNT
+           MOVE 'N' TO WS-STOP-LISTING
            OPEN I-O EMPLOYEE-FILE
            IF FILE-STATUS-CODE = "00" OR FILE-STATUS-CODE = "97"
               DISPLAY " "
               DISPLAY "BYTEBANK EMPLOYEES"
               DISPLAY " "
-           
+
       * TELLS THE FILE POINTER WHERE THE START OF THE FILE IS
            MOVE WS-LOW-KEY TO EMP-ID
            START EMPLOYEE-FILE KEY >= EMP-ID
-               INVALID KEY 
+               INVALID KEY
                    DISPLAY "NO RECORDS FOUND"
                    MOVE 'Y' TO WS-EOF
-               NOT INVALID KEY 
+               NOT INVALID KEY
                    CONTINUE
            END-START
-             
-           PERFORM UNTIL WS-EOF = 'Y'
-           READ EMPLOYEE-FILE NEXT RECORD 
+
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-STOP-LISTING = 'Y'
+           READ EMPLOYEE-FILE NEXT RECORD
               AT END MOVE 'Y' TO WS-EOF
               DISPLAY " "
               DISPLAY "||||||||||||||||||||||||||||||||||||||||||||||"
@@ -164,14 +242,23 @@
                  DISPLAY "NAME: " EMP-NAME
                  DISPLAY "SURNAME: " EMP-SURNAME
                  DISPLAY "POSITION: " EMP-POSITION-TYPE
+                 PERFORM MASK-COMPENSATION-FIELDS
+                 DISPLAY "PAY RATE: " WS-PAY-RATE-DISPLAY
+                 DISPLAY "BASE SALARY: " WS-BASE-SALARY-DISPLAY
                  DISPLAY "BIRTHDATE: " EMP-BIRTH-DATE
                  DISPLAY "AGE: " EMP-AGE
                  DISPLAY "UNION FEE: " EMP-UNION-FEE
+                 DISPLAY "STATUS: " EMP-STATUS
                  DISPLAY "============================================="
+                 ADD 1 TO WS-PAGE-COUNT
+                 IF WS-PAGE-COUNT >= WS-PAGE-SIZE
+                    PERFORM PROMPT-FOR-MORE
+                    MOVE 0 TO WS-PAGE-COUNT
+                 END-IF
            END-READ
       *    CLOSE EMPLOYEE-FILE
            END-PERFORM
-           
+
            ELSE
               DISPLAY "ERROR READING EMPLOYEES LIST. code: "
                  FILE-STATUS-CODE
@@ -180,6 +267,17 @@
            CLOSE EMPLOYEE-FILE
            .
       *****************************************************************
+      *****************************************************************
+       PROMPT-FOR-MORE.
+           DISPLAY " "
+           DISPLAY "Press any key for more, or Q to stop: "
+              WITH NO ADVANCING
+           ACCEPT USER-INPUT
+           IF USER-INPUT = "Q" OR USER-INPUT = "q"
+              MOVE 'Y' TO WS-STOP-LISTING
+           END-IF
+           .
+      *****************************************************************
       *****************************************************************
        ADD-NEW-EMPLOYEE.
            OPEN I-O EMPLOYEE-FILE
@@ -213,8 +311,11 @@
                     DISPLAY "PLEASE TRY AGAIN"
                     DISPLAY " "
               END-EVALUATE
-              
-           END-PERFORM    
+
+           END-PERFORM
+
+           DISPLAY "ENTER EMPLOYEE'S JOB TITLE: " WITH NO ADVANCING
+           ACCEPT WS-EMP-POSITION
 
       * ENSURING PROPER INPUT FOR BIRTHDATE
            SET WS-INVALID-TYPE TO TRUE
@@ -302,19 +403,137 @@
            END-EVALUATE
 
            DISPLAY "(OPTIONAL) ENTER EMPLOYEE'S UNION FEE: "
-            WITH NO ADVANCING 
+            WITH NO ADVANCING
            ACCEPT WS-EMP-UNION-FEE
 
+           DISPLAY "ENTER EMPLOYEE'S DEPARTMENT: " WITH NO ADVANCING
+           ACCEPT WS-EMP-DEPT
+
+           SET WS-INVALID-TYPE TO TRUE
+           PERFORM UNTIL WS-VALID-TYPE
+           DISPLAY "ENTER EMPLOYEE TYPE (F=FULL-TIME, P=PART-TIME): "
+              WITH NO ADVANCING
+           ACCEPT WS-EMP-TYPE
+
+              EVALUATE WS-EMP-TYPE
+                 WHEN "F"
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN "P"
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN OTHER
+                    DISPLAY "EMPLOYEE TYPE MUST BE F OR P"
+                    DISPLAY " "
+              END-EVALUATE
+           END-PERFORM
+
+           SET WS-INVALID-TYPE TO TRUE
+           PERFORM UNTIL WS-VALID-TYPE
+           DISPLAY "ENTER TAX CODE (PAY=PAYE, IND=INDEPENDENT "
+              "CONTRACTOR): " WITH NO ADVANCING
+           ACCEPT WS-EMP-TAX-CODE
+
+              EVALUATE WS-EMP-TAX-CODE
+                 WHEN "PAY"
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN "IND"
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN OTHER
+                    DISPLAY "TAX CODE MUST BE PAY OR IND"
+                    DISPLAY " "
+              END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "ENTER EMPLOYEE'S HOURLY PAY RATE (0 IF SALARIED): "
+              WITH NO ADVANCING
+           ACCEPT WS-EMP-PAY-RATE
+
+           DISPLAY "ENTER EMPLOYEE'S BASE SALARY (MONTHLY, 0 IF "
+              "HOURLY): " WITH NO ADVANCING
+           ACCEPT WS-EMP-BASE-SALARY
+
+           DISPLAY "(OPTIONAL) ENTER EMPLOYEE'S COMPANY BRANCH "
+            "(BLANK FOR HEADOFFICE): " WITH NO ADVANCING
+           ACCEPT WS-EMP-BRANCH
+
+           DISPLAY "(OPTIONAL) ENTER EMPLOYEE'S CURRENCY CODE "
+            "(BLANK FOR ZAR): " WITH NO ADVANCING
+           ACCEPT WS-EMP-CURRENCY
+
+           DISPLAY "(OPTIONAL) ENTER EMPLOYEE'S BANK NAME: "
+            WITH NO ADVANCING
+           ACCEPT WS-EMP-BANK-NAME
+
+           SET WS-INVALID-TYPE TO TRUE
+           PERFORM UNTIL WS-VALID-TYPE
+           DISPLAY "(OPTIONAL) ENTER EMPLOYEE'S BANK BRANCH CODE "
+            "(6 DIGITS, BLANK TO SKIP): " WITH NO ADVANCING
+           ACCEPT WS-EMP-BANK-BRANCH-CODE
+
+              EVALUATE TRUE
+                 WHEN WS-EMP-BANK-BRANCH-CODE = SPACES
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN WS-EMP-BANK-BRANCH-CODE NOT NUMERIC
+                    DISPLAY "BANK BRANCH CODE MUST BE NUMERIC"
+                    DISPLAY " "
+                 WHEN OTHER
+                    SET WS-VALID-TYPE TO TRUE
+              END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "(OPTIONAL) ENTER EMPLOYEE'S BANK ACCOUNT NUMBER: "
+            WITH NO ADVANCING
+           ACCEPT WS-EMP-BANK-ACCT-NUM
+
+           SET WS-INVALID-TYPE TO TRUE
+           PERFORM UNTIL WS-VALID-TYPE
+           DISPLAY "(OPTIONAL) ENTER EMPLOYEE'S BANK ACCOUNT TYPE "
+            "(C=CHEQUE, S=SAVINGS, BLANK TO SKIP): " WITH NO ADVANCING
+           ACCEPT WS-EMP-BANK-ACCT-TYPE
+
+              EVALUATE WS-EMP-BANK-ACCT-TYPE
+                 WHEN SPACE
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN "C"
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN "S"
+                    SET WS-VALID-TYPE TO TRUE
+                 WHEN OTHER
+                    DISPLAY "ACCOUNT TYPE MUST BE C, S, OR BLANK"
+                    DISPLAY " "
+              END-EVALUATE
+           END-PERFORM
+
       * MOVE VARS TO PREPARE FOR FILE WRITE
            MOVE WS-EMP-ID                TO EMP-ID
            MOVE WS-EMP-NAME              TO EMP-NAME
            MOVE WS-EMP-SURNAME           TO EMP-SURNAME
            MOVE WS-EMP-POSITION-TYPE     TO EMP-POSITION-TYPE
+           MOVE WS-EMP-POSITION          TO EMP-POSITION
            MOVE WS-EMP-BIRTH-YEAR        TO EMP-BIRTH-YEAR
            MOVE WS-EMP-BIRTH-MONTH       TO EMP-BIRTH-MONTH
            MOVE WS-EMP-BIRTH-DATE        TO EMP-BIRTH-DATE
            MOVE WS-EMP-AGE               TO EMP-AGE
            MOVE WS-EMP-UNION-FEE         TO EMP-UNION-FEE
+           MOVE WS-EMP-DEPT              TO EMP-DEPT
+           MOVE WS-EMP-TYPE              TO EMP-TYPE
+           MOVE WS-EMP-TAX-CODE          TO EMP-TAX-CODE
+           MOVE WS-EMP-PAY-RATE          TO EMP-PAY-RATE
+           MOVE WS-EMP-BASE-SALARY       TO EMP-BASE-SALARY
+           IF WS-EMP-BRANCH = SPACES
+               MOVE "HEADOFFICE" TO EMP-COMPANY-BRANCH
+           ELSE
+               MOVE WS-EMP-BRANCH TO EMP-COMPANY-BRANCH
+           END-IF
+           IF WS-EMP-CURRENCY = SPACES
+               MOVE "ZAR" TO EMP-CURRENCY-CODE
+           ELSE
+               MOVE WS-EMP-CURRENCY TO EMP-CURRENCY-CODE
+           END-IF
+           MOVE WS-EMP-BANK-NAME          TO EMP-BANK-NAME
+           MOVE WS-EMP-BANK-BRANCH-CODE   TO EMP-BRANCH-CODE
+           MOVE WS-EMP-BANK-ACCT-NUM      TO EMP-ACCOUNT-NUMBER
+           MOVE WS-EMP-BANK-ACCT-TYPE     TO EMP-ACCOUNT-TYPE
+           SET EMP-ACTIVE                TO TRUE
 
            WRITE EMPLOYEE-RECORD
               INVALID KEY
@@ -367,15 +586,327 @@
                  DISPLAY "NAME: " EMP-NAME
                  DISPLAY "SURNAME: " EMP-SURNAME
                  DISPLAY "POSITION: " EMP-POSITION-TYPE
+                 PERFORM MASK-COMPENSATION-FIELDS
+                 DISPLAY "PAY RATE: " WS-PAY-RATE-DISPLAY
+                 DISPLAY "BASE SALARY: " WS-BASE-SALARY-DISPLAY
                  DISPLAY "BIRTHDATE: " EMP-BIRTH-DATE
                  DISPLAY "AGE: " EMP-AGE
                  DISPLAY "UNION FEE: " EMP-UNION-FEE
+                 DISPLAY "STATUS: " EMP-STATUS
                  DISPLAY "============================================="
                  DISPLAY " "
               END-READ
            ELSE
               DISPLAY "ERROR READING FILE. code: " FILE-STATUS-CODE
-           END-IF 
+           END-IF
+           CLOSE EMPLOYEE-FILE
+           .
+      *****************************************************************
+      * MASK-COMPENSATION-FIELDS - formats EMP-PAY-RATE/EMP-BASE-SALARY
+      * for display, but only for Admin/HR callers; anyone else sees a
+      * restricted-text placeholder instead of the real figures.
+      *****************************************************************
+       MASK-COMPENSATION-FIELDS.
+           IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+              MOVE EMP-PAY-RATE      TO WS-PAY-RATE-EDIT
+              MOVE WS-PAY-RATE-EDIT  TO WS-PAY-RATE-DISPLAY
+              MOVE EMP-BASE-SALARY      TO WS-BASE-SALARY-EDIT
+              MOVE WS-BASE-SALARY-EDIT  TO WS-BASE-SALARY-DISPLAY
+           ELSE
+              MOVE "** RESTRICTED **" TO WS-PAY-RATE-DISPLAY
+              MOVE "** RESTRICTED **" TO WS-BASE-SALARY-DISPLAY
+           END-IF
+           .
+      *****************************************************************
+      *****************************************************************
+       SEARCH-BY-NAME.
+      * SWEEPS THE FILE THE SAME WAY LIST-ALL-EMPLOYEES DOES, SINCE
+      * A PARTIAL NAME/SURNAME CAN'T BE LOOKED UP BY KEY
+           MOVE SPACES TO WS-SEARCH-TERM
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY " "
+           DISPLAY "ENTER NAME OR SURNAME TO SEARCH (PARTIAL OK): "
+              WITH NO ADVANCING
+           ACCEPT WS-SEARCH-TERM
+           COMPUTE WS-SEARCH-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TERM))
+
+           OPEN I-O EMPLOYEE-FILE
+           DISPLAY "==================================================="
+           DISPLAY "                 SEARCH BY NAME                    "
+           DISPLAY "==================================================="
+
+           IF FILE-STATUS-CODE = "00" OR FILE-STATUS-CODE = "97"
+              MOVE WS-LOW-KEY TO EMP-ID
+              START EMPLOYEE-FILE KEY >= EMP-ID
+                 INVALID KEY
+                    DISPLAY "NO RECORDS FOUND"
+                    MOVE 'Y' TO WS-EOF
+                 NOT INVALID KEY
+                    CONTINUE
+              END-START
+
+              PERFORM UNTIL WS-EOF = 'Y'
+              READ EMPLOYEE-FILE NEXT RECORD
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM CHECK-NAME-MATCH
+                    IF WS-MATCH-FOUND-SW = 'Y'
+                       ADD 1 TO WS-MATCH-COUNT
+                       DISPLAY " "
+                       DISPLAY "================================="
+                       DISPLAY "ID: " EMP-ID
+                       DISPLAY "NAME: " EMP-NAME
+                       DISPLAY "SURNAME: " EMP-SURNAME
+                       DISPLAY "POSITION: " EMP-POSITION-TYPE
+                       DISPLAY "UNION FEE: " EMP-UNION-FEE
+                       DISPLAY "STATUS: " EMP-STATUS
+                       DISPLAY "================================="
+                    END-IF
+              END-READ
+              END-PERFORM
+
+              IF WS-MATCH-COUNT = 0
+                 DISPLAY " "
+                 DISPLAY "NO EMPLOYEES MATCHED THAT SEARCH."
+              ELSE
+                 DISPLAY " "
+                 DISPLAY WS-MATCH-COUNT " EMPLOYEE(S) MATCHED."
+              END-IF
+           ELSE
+              DISPLAY "ERROR READING FILE. code: " FILE-STATUS-CODE
+           END-IF
+           CLOSE EMPLOYEE-FILE
+           .
+      *****************************************************************
+      *****************************************************************
+       CHECK-NAME-MATCH.
+      * SETS WS-MATCH-FOUND-SW TO 'Y' IF WS-SEARCH-TERM APPEARS
+      * ANYWHERE WITHIN EMP-NAME OR EMP-SURNAME FOR THE CURRENT RECORD
+           MOVE 'N' TO WS-MATCH-FOUND-SW
+           IF WS-SEARCH-LEN > 0
+              PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                 UNTIL WS-SEARCH-IDX > (51 - WS-SEARCH-LEN)
+                    OR WS-MATCH-FOUND-SW = 'Y'
+                 IF EMP-NAME (WS-SEARCH-IDX : WS-SEARCH-LEN) =
+                       FUNCTION TRIM(WS-SEARCH-TERM)
+                    MOVE 'Y' TO WS-MATCH-FOUND-SW
+                 END-IF
+                 IF EMP-SURNAME (WS-SEARCH-IDX : WS-SEARCH-LEN) =
+                       FUNCTION TRIM(WS-SEARCH-TERM)
+                    MOVE 'Y' TO WS-MATCH-FOUND-SW
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+      *****************************************************************
+      *****************************************************************
+       UPDATE-EMPLOYEE.
+           OPEN I-O EMPLOYEE-FILE
+           DISPLAY "==================================================="
+           DISPLAY "                     UPDATE                        "
+           DISPLAY "==================================================="
+
+           IF FILE-STATUS-CODE = "00" OR FILE-STATUS-CODE = "97"
+              DISPLAY " "
+              DISPLAY "ENTER EMPLOYEE ID: " WITH NO ADVANCING
+              ACCEPT WS-EMP-ID
+
+              MOVE WS-EMP-ID TO EMP-ID
+
+              READ EMPLOYEE-FILE
+                 KEY IS EMP-ID
+
+                 INVALID KEY
+                    DISPLAY "EMPLOYEE NOT FOUND!"
+
+                 NOT INVALID KEY
+                 DISPLAY "CURRENT NAME: " EMP-NAME
+                 DISPLAY "ENTER NEW FIRST NAME: " WITH NO ADVANCING
+                 ACCEPT EMP-NAME
+
+                 DISPLAY "CURRENT SURNAME: " EMP-SURNAME
+                 DISPLAY "ENTER NEW SURNAME: " WITH NO ADVANCING
+                 ACCEPT EMP-SURNAME
+
+                 DISPLAY "CURRENT POSITION: " EMP-POSITION-TYPE
+                 DISPLAY "ENTER NEW POSITION TYPE (INTERN, "
+                 "INTERMEDIATE, SENIOR): " WITH NO ADVANCING
+                 ACCEPT EMP-POSITION-TYPE
+
+                 DISPLAY "CURRENT JOB TITLE: " EMP-POSITION
+                 DISPLAY "ENTER NEW JOB TITLE: " WITH NO ADVANCING
+                 ACCEPT EMP-POSITION
+
+                 DISPLAY "CURRENT UNION FEE: " EMP-UNION-FEE
+                 DISPLAY "ENTER NEW UNION FEE: " WITH NO ADVANCING
+                 ACCEPT EMP-UNION-FEE
+
+                 DISPLAY "CURRENT DEPARTMENT: " EMP-DEPT
+                 DISPLAY "ENTER NEW DEPARTMENT: " WITH NO ADVANCING
+                 ACCEPT EMP-DEPT
+
+                 SET WS-INVALID-TYPE TO TRUE
+                 PERFORM UNTIL WS-VALID-TYPE
+                 DISPLAY "CURRENT EMPLOYEE TYPE: " EMP-TYPE
+                 DISPLAY "ENTER NEW EMPLOYEE TYPE (F=FULL-TIME, "
+                    "P=PART-TIME): " WITH NO ADVANCING
+                 ACCEPT EMP-TYPE
+
+                    EVALUATE EMP-TYPE
+                       WHEN "F"
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN "P"
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN OTHER
+                          DISPLAY "EMPLOYEE TYPE MUST BE F OR P"
+                          DISPLAY " "
+                    END-EVALUATE
+                 END-PERFORM
+
+                 SET WS-INVALID-TYPE TO TRUE
+                 PERFORM UNTIL WS-VALID-TYPE
+                 DISPLAY "CURRENT TAX CODE: " EMP-TAX-CODE
+                 DISPLAY "ENTER NEW TAX CODE (PAY=PAYE, "
+                    "IND=INDEPENDENT CONTRACTOR): " WITH NO ADVANCING
+                 ACCEPT EMP-TAX-CODE
+
+                    EVALUATE EMP-TAX-CODE
+                       WHEN "PAY"
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN "IND"
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN OTHER
+                          DISPLAY "TAX CODE MUST BE PAY OR IND"
+                          DISPLAY " "
+                    END-EVALUATE
+                 END-PERFORM
+
+                 DISPLAY "CURRENT HOURLY PAY RATE: " EMP-PAY-RATE
+                 DISPLAY "ENTER NEW HOURLY PAY RATE (0 IF SALARIED): "
+                    WITH NO ADVANCING
+                 ACCEPT EMP-PAY-RATE
+
+                 DISPLAY "CURRENT BASE SALARY: " EMP-BASE-SALARY
+                 DISPLAY "ENTER NEW BASE SALARY (MONTHLY, 0 IF "
+                    "HOURLY): " WITH NO ADVANCING
+                 ACCEPT EMP-BASE-SALARY
+
+                 DISPLAY "CURRENT COMPANY BRANCH: " EMP-COMPANY-BRANCH
+                 DISPLAY "ENTER NEW COMPANY BRANCH: " WITH NO ADVANCING
+                 ACCEPT EMP-COMPANY-BRANCH
+
+                 DISPLAY "CURRENT CURRENCY CODE: " EMP-CURRENCY-CODE
+                 DISPLAY "ENTER NEW CURRENCY CODE: " WITH NO ADVANCING
+                 ACCEPT EMP-CURRENCY-CODE
+
+                 DISPLAY "CURRENT BANK NAME: " EMP-BANK-NAME
+                 DISPLAY "ENTER NEW BANK NAME: " WITH NO ADVANCING
+                 ACCEPT EMP-BANK-NAME
+
+                 SET WS-INVALID-TYPE TO TRUE
+                 PERFORM UNTIL WS-VALID-TYPE
+                 DISPLAY "CURRENT BANK BRANCH CODE: " EMP-BRANCH-CODE
+                 DISPLAY "ENTER NEW BANK BRANCH CODE (6 DIGITS): "
+                    WITH NO ADVANCING
+                 ACCEPT EMP-BRANCH-CODE
+
+                    EVALUATE TRUE
+                       WHEN EMP-BRANCH-CODE = SPACES
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN EMP-BRANCH-CODE NOT NUMERIC
+                          DISPLAY "BANK BRANCH CODE MUST BE NUMERIC"
+                          DISPLAY " "
+                       WHEN OTHER
+                          SET WS-VALID-TYPE TO TRUE
+                    END-EVALUATE
+                 END-PERFORM
+
+                 DISPLAY "CURRENT BANK ACCOUNT NUMBER: "
+                    EMP-ACCOUNT-NUMBER
+                 DISPLAY "ENTER NEW BANK ACCOUNT NUMBER: "
+                    WITH NO ADVANCING
+                 ACCEPT EMP-ACCOUNT-NUMBER
+
+                 SET WS-INVALID-TYPE TO TRUE
+                 PERFORM UNTIL WS-VALID-TYPE
+                 DISPLAY "CURRENT BANK ACCOUNT TYPE: " EMP-ACCOUNT-TYPE
+                 DISPLAY "ENTER NEW BANK ACCOUNT TYPE (C=CHEQUE, "
+                    "S=SAVINGS): " WITH NO ADVANCING
+                 ACCEPT EMP-ACCOUNT-TYPE
+
+                    EVALUATE EMP-ACCOUNT-TYPE
+                       WHEN SPACE
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN "C"
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN "S"
+                          SET WS-VALID-TYPE TO TRUE
+                       WHEN OTHER
+                          DISPLAY "ACCOUNT TYPE MUST BE C, S, OR BLANK"
+                          DISPLAY " "
+                    END-EVALUATE
+                 END-PERFORM
+
+                 REWRITE EMPLOYEE-RECORD
+                    INVALID KEY
+                       DISPLAY "ERROR UPDATING EMPLOYEE RECORD"
+                    NOT INVALID KEY
+                       DISPLAY EMP-NAME
+                          " HAS BEEN SUCCESSFULLY UPDATED."
+                 END-REWRITE
+              END-READ
+           ELSE
+              DISPLAY "ERROR READING FILE. code: " FILE-STATUS-CODE
+           END-IF
+           CLOSE EMPLOYEE-FILE
+           .
+      *****************************************************************
+      *****************************************************************
+       TERMINATE-EMPLOYEE.
+           OPEN I-O EMPLOYEE-FILE
+           DISPLAY "==================================================="
+           DISPLAY "                    TERMINATE                      "
+           DISPLAY "==================================================="
+
+           IF FILE-STATUS-CODE = "00" OR FILE-STATUS-CODE = "97"
+              DISPLAY " "
+              DISPLAY "ENTER EMPLOYEE ID: " WITH NO ADVANCING
+              ACCEPT WS-EMP-ID
+
+              MOVE WS-EMP-ID TO EMP-ID
+
+              READ EMPLOYEE-FILE
+                 KEY IS EMP-ID
+
+                 INVALID KEY
+                    DISPLAY "EMPLOYEE NOT FOUND!"
+
+                 NOT INVALID KEY
+                 IF EMP-TERMINATED
+                    DISPLAY EMP-NAME " IS ALREADY TERMINATED."
+                 ELSE
+                    DISPLAY "TERMINATE " EMP-NAME " (Y/N): "
+                       WITH NO ADVANCING
+                    ACCEPT USER-INPUT
+                    IF USER-INPUT = "Y" OR USER-INPUT = "y"
+                       SET EMP-TERMINATED TO TRUE
+                       REWRITE EMPLOYEE-RECORD
+                          INVALID KEY
+                             DISPLAY "ERROR TERMINATING EMPLOYEE RECORD"
+                          NOT INVALID KEY
+                             DISPLAY EMP-NAME " HAS BEEN TERMINATED."
+                       END-REWRITE
+                    ELSE
+                       DISPLAY "TERMINATION CANCELLED."
+                    END-IF
+                 END-IF
+              END-READ
+           ELSE
+              DISPLAY "ERROR READING FILE. code: " FILE-STATUS-CODE
+           END-IF
            CLOSE EMPLOYEE-FILE
            .
        END PROGRAM EMPLOYEE-MGMT.
