@@ -2,6 +2,14 @@
        PROGRAM-ID. DATABASE.
        AUTHOR.     BYTEBANK-DEV.
        DATE-WRITTEN. 2023-11-15.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-22  BDEV  Switched EMPLOYEE-RECORD to the shared
+      *                   employee_record copybook so this program,
+      *                   INIT-DB, PAYROLL and EMPLOYEE-MGMT all agree
+      *                   on the physical layout of data/employees.dat.
+      *                   Widened LS-RECORD-DATA to match.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -19,13 +27,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID               PIC X(10).
-           05  EMP-NAME             PIC X(50).
-           05  EMP-DEPT             PIC X(20).
-           05  EMP-POSITION         PIC X(30).
-           05  EMP-PAY-RATE         PIC 9(5)V99.
-           05  EMP-STATUS           PIC X(1).
+           COPY employee_record.
 
        FD  PAYROLL-FILE.
        01  PAYROLL-RECORD.
@@ -43,7 +45,7 @@
        LINKAGE SECTION.
        01  LS-OPERATION           PIC X(1).
        01  LS-EMP-ID              PIC X(10).
-       01  LS-RECORD-DATA         PIC X(150).
+       01  LS-RECORD-DATA         PIC X(216).
        01  LS-OPERATION-STATUS    PIC X(1).
 
        PROCEDURE DIVISION USING LS-OPERATION, LS-EMP-ID, LS-RECORD-DATA,
@@ -89,7 +91,8 @@
                OPEN OUTPUT EMPLOYEE-FILE
                IF EMP-FILE-STATUS NOT = '00'
                    MOVE 'F' TO LS-OPERATION-STATUS
-                   MOVE "Error creating employee file" TO WS-ERROR-MESSAGE
+                   MOVE "Error creating employee file"
+                       TO WS-ERROR-MESSAGE
                    PERFORM 900-LOG-ERROR
                    GOBACK
                END-IF
@@ -99,7 +102,8 @@
            WRITE EMPLOYEE-RECORD
                INVALID KEY 
                    MOVE 'F' TO LS-OPERATION-STATUS
-                   MOVE "Error writing employee record" TO WS-ERROR-MESSAGE
+                   MOVE "Error writing employee record"
+                       TO WS-ERROR-MESSAGE
                    PERFORM 900-LOG-ERROR
                NOT INVALID KEY
                    MOVE 'S' TO LS-OPERATION-STATUS
@@ -120,14 +124,16 @@
            READ EMPLOYEE-FILE
                INVALID KEY 
                    MOVE 'F' TO LS-OPERATION-STATUS
-                   MOVE "Employee not found for update" TO WS-ERROR-MESSAGE
+                   MOVE "Employee not found for update"
+                       TO WS-ERROR-MESSAGE
                    PERFORM 900-LOG-ERROR
                NOT INVALID KEY
                    MOVE LS-RECORD-DATA TO EMPLOYEE-RECORD
                    REWRITE EMPLOYEE-RECORD
                        INVALID KEY 
                            MOVE 'F' TO LS-OPERATION-STATUS
-                           MOVE "Error updating employee" TO WS-ERROR-MESSAGE
+                           MOVE "Error updating employee"
+                               TO WS-ERROR-MESSAGE
                            PERFORM 900-LOG-ERROR
                        NOT INVALID KEY
                            MOVE 'S' TO LS-OPERATION-STATUS
