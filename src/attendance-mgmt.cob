@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATTENDANCE-MGMT.
+       AUTHOR.     BYTEBANK-DEV.
+       DATE-WRITTEN. 2025-06-28.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-28  BDEV  Initial version. Daily hours/overtime are
+      *                   recorded per employee in a new ATTENDANCE-FILE
+      *                   and can be viewed for a date range, replacing
+      *                   cli_menu.cbl's "Check Attendance History"
+      *                   coming-soon stub.
+      * 2025-08-02  BDEV  Added Import Time-Clock Extract, a batch feed
+      *                   that appends a time-clock system's extract
+      *                   file straight into ATTENDANCE-FILE instead of
+      *                   requiring every day's hours to be typed in
+      *                   through Record Daily Attendance.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATTENDANCE-FILE
+               ASSIGN TO "../data/attendance.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AT-FILE-STATUS.
+
+           SELECT TIMECLOCK-FILE
+               ASSIGN TO WS-IMPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ATTENDANCE-FILE.
+           COPY attendance.
+
+      *> TIMECLOCK-RECORD - one row per employee per day from an
+      *> external time-clock system's extract file: EMP-ID, date,
+      *> hours worked and overtime hours, fixed-width in the same
+      *> layout as ATTENDANCE-RECORD so importing is a straight MOVE.
+       FD  TIMECLOCK-FILE.
+       01  TIMECLOCK-RECORD.
+           05  TC-EMP-ID            PIC X(10).
+           05  TC-DATE              PIC 9(08).
+           05  TC-HOURS-WORKED      PIC 9(03)V99.
+           05  TC-OVERTIME-HOURS    PIC 9(03)V99.
+
+       WORKING-STORAGE SECTION.
+       01  AT-FILE-STATUS          PIC XX.
+       01  TC-FILE-STATUS          PIC XX.
+       01  WS-IMPORT-FILENAME      PIC X(60).
+       01  WS-IMPORT-COUNT         PIC 9(05).
+       01  WS-CHOICE               PIC 9(1).
+       01  WS-VIEW-EMP-ID          PIC X(10).
+       01  WS-DATE-FROM            PIC 9(08).
+       01  WS-DATE-TO              PIC 9(08).
+       01  WS-TOTAL-HOURS          PIC 9(05)V99.
+       01  WS-TOTAL-OVERTIME       PIC 9(05)V99.
+       01  WS-MATCH-COUNT          PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LS-USER-ROLE            PIC X(1).
+       01  LS-EMP-ID               PIC X(10).
+
+       PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
+       100-MAIN-ATTENDANCE.
+           PERFORM UNTIL WS-CHOICE = 9
+               DISPLAY " "
+               DISPLAY "ByteBank Attendance"
+               DISPLAY "--------------------------"
+               IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                   DISPLAY "1. Record Daily Attendance"
+               END-IF
+               DISPLAY "2. View Attendance History"
+               IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                   DISPLAY "3. Import Time-Clock Extract"
+               END-IF
+               DISPLAY "9. Return"
+               DISPLAY "Enter choice: " WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                           PERFORM 200-RECORD-ATTENDANCE
+                       ELSE
+                           DISPLAY "Invalid choice"
+                       END-IF
+                   WHEN 2 PERFORM 300-VIEW-ATTENDANCE-HISTORY
+                   WHEN 3
+                       IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                           PERFORM 400-IMPORT-TIMECLOCK
+                       ELSE
+                           DISPLAY "Invalid choice"
+                       END-IF
+                   WHEN 9 CONTINUE
+                   WHEN OTHER DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+      *****************************************************************
+      * 200-RECORD-ATTENDANCE - append one day's hours for an employee.
+      *****************************************************************
+       200-RECORD-ATTENDANCE.
+           DISPLAY "Enter employee ID: " WITH NO ADVANCING
+           ACCEPT AT-EMP-ID
+           DISPLAY "Enter date YYYYMMDD: " WITH NO ADVANCING
+           ACCEPT AT-DATE
+           DISPLAY "Enter hours worked: " WITH NO ADVANCING
+           ACCEPT AT-HOURS-WORKED
+           DISPLAY "Enter overtime hours: " WITH NO ADVANCING
+           ACCEPT AT-OVERTIME-HOURS
+
+           OPEN EXTEND ATTENDANCE-FILE
+           IF AT-FILE-STATUS = '00'
+               WRITE ATTENDANCE-RECORD
+               DISPLAY "Attendance recorded."
+               CLOSE ATTENDANCE-FILE
+           ELSE
+               DISPLAY "ERROR: Unable to open attendance file, status "
+                       AT-FILE-STATUS
+           END-IF.
+
+      *****************************************************************
+      * 300-VIEW-ATTENDANCE-HISTORY - show one employee's attendance
+      * between two dates and the hours/overtime totals for the period.
+      *****************************************************************
+       300-VIEW-ATTENDANCE-HISTORY.
+           DISPLAY "Enter employee ID: " WITH NO ADVANCING
+           ACCEPT WS-VIEW-EMP-ID
+           DISPLAY "From date YYYYMMDD (zero for no lower bound): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DATE-FROM
+           DISPLAY "To date YYYYMMDD (zero for no upper bound): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DATE-TO
+
+           MOVE 0 TO WS-TOTAL-HOURS
+           MOVE 0 TO WS-TOTAL-OVERTIME
+           MOVE 0 TO WS-MATCH-COUNT
+
+           OPEN INPUT ATTENDANCE-FILE
+           IF AT-FILE-STATUS NOT = '00'
+               DISPLAY "No attendance records on file."
+           ELSE
+               DISPLAY " "
+               DISPLAY "============= ATTENDANCE HISTORY ============="
+               PERFORM UNTIL AT-FILE-STATUS = '10'
+                   READ ATTENDANCE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF AT-EMP-ID = WS-VIEW-EMP-ID
+                               AND (WS-DATE-FROM = 0
+                                   OR AT-DATE NOT < WS-DATE-FROM)
+                               AND (WS-DATE-TO = 0
+                                   OR AT-DATE NOT > WS-DATE-TO)
+                               ADD 1 TO WS-MATCH-COUNT
+                               ADD AT-HOURS-WORKED TO WS-TOTAL-HOURS
+                               ADD AT-OVERTIME-HOURS
+                                   TO WS-TOTAL-OVERTIME
+                               DISPLAY AT-DATE "  HOURS: "
+                                       AT-HOURS-WORKED "  OVERTIME: "
+                                       AT-OVERTIME-HOURS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ATTENDANCE-FILE
+               DISPLAY "=============================================="
+               DISPLAY WS-MATCH-COUNT " DAY(S)  TOTAL HOURS: "
+                       WS-TOTAL-HOURS "  TOTAL OVERTIME: "
+                       WS-TOTAL-OVERTIME
+           END-IF.
+      *****************************************************************
+      * 400-IMPORT-TIMECLOCK - read a time-clock extract file and
+      * append its rows straight into ATTENDANCE-FILE, so a day's
+      * hours get into the system without anyone retyping them through
+      * 200-RECORD-ATTENDANCE.
+      *****************************************************************
+       400-IMPORT-TIMECLOCK.
+           DISPLAY "Enter time-clock extract filename: "
+                   WITH NO ADVANCING
+           ACCEPT WS-IMPORT-FILENAME
+           MOVE 0 TO WS-IMPORT-COUNT
+
+           OPEN INPUT TIMECLOCK-FILE
+           IF TC-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open " WS-IMPORT-FILENAME
+           ELSE
+               OPEN EXTEND ATTENDANCE-FILE
+               IF AT-FILE-STATUS = '35'
+                   OPEN OUTPUT ATTENDANCE-FILE
+               END-IF
+               IF AT-FILE-STATUS NOT = '00'
+                   DISPLAY "ERROR: Unable to open attendance file, "
+                           "status " AT-FILE-STATUS
+               ELSE
+                   PERFORM 420-IMPORT-TIMECLOCK-RECORDS
+                   CLOSE ATTENDANCE-FILE
+                   DISPLAY WS-IMPORT-COUNT
+                           " attendance record(s) imported."
+               END-IF
+               CLOSE TIMECLOCK-FILE
+           END-IF.
+
+       420-IMPORT-TIMECLOCK-RECORDS.
+           PERFORM UNTIL TC-FILE-STATUS = '10'
+               READ TIMECLOCK-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TC-EMP-ID           TO AT-EMP-ID
+                       MOVE TC-DATE             TO AT-DATE
+                       MOVE TC-HOURS-WORKED     TO AT-HOURS-WORKED
+                       MOVE TC-OVERTIME-HOURS   TO AT-OVERTIME-HOURS
+                       WRITE ATTENDANCE-RECORD
+                       ADD 1 TO WS-IMPORT-COUNT
+               END-READ
+           END-PERFORM.
+
+       END PROGRAM ATTENDANCE-MGMT.
