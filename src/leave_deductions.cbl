@@ -4,10 +4,23 @@
        DATE-WRITTEN. [Date].
       *==============================================================
       * Leave Deductions Module
-      * Calculates salary deductions for unpaid leave
+      * Calculates salary deductions for unpaid leave, and accrues
+      * leave days back onto the balance when called from a payroll
+      * run.
       * Integrates with:
       * - payroll.cbl (main processing)
+      * - payroll.cob (monthly accrual, one call per employee per run)
+      * - leave-mgmt.cob (balance decrement on approved leave)
       * - user_management.cbl (for authorization)
+      *==============================================================
+      * MODIFICATION HISTORY
+      * 2025-06-30  BDEV  Added LS-OPERATION-CODE and 500-ACCRUE-LEAVE-
+      *                   BALANCE so a payroll run can accrue
+      *                   MAX-ANNUAL-LEAVE / 12 days per month (capped
+      *                   at MAX-ANNUAL-LEAVE) through this same module,
+      *                   instead of only ever deducting. A caller that
+      *                   leaves LS-OPERATION-CODE blank still gets the
+      *                   original deduct behavior.
       *==============================================================
 
        DATA DIVISION.
@@ -23,6 +36,7 @@
            05  WS-DAILY-RATE         PIC 9(7)V99.
            05  WS-LEAVE-DEDUCTION    PIC 9(7)V99.
            05  WS-ADJUSTED-BALANCE   PIC S9(3).
+           05  WS-MONTHLY-ACCRUAL    PIC 9(2).
 
        LINKAGE SECTION.
       * Parameters from Payroll Module
@@ -36,14 +50,21 @@
                88  INVALID-LEAVE-REQUEST   VALUE 'LE'.
                88  INSUFFICIENT-BALANCE    VALUE 'IB'.
                88  SUCCESSFUL-CALCULATION  VALUE '00'.
+           05  LS-OPERATION-CODE     PIC X(1).
+               88  ACCRUE-LEAVE            VALUE 'A'.
+               88  DEDUCT-LEAVE             VALUE 'D' ' '.
 
        PROCEDURE DIVISION USING LS-LEAVE-PARAMS.
        000-CALCULATE-LEAVE-DEDUCTIONS.
-           PERFORM 100-VALIDATE-LEAVE-REQUEST
-           IF SUCCESSFUL-CALCULATION
-               PERFORM 200-CALCULATE-DAILY-RATE
-               PERFORM 300-CALCULATE-DEDUCTIONS
-               PERFORM 400-UPDATE-LEAVE-BALANCE
+           IF ACCRUE-LEAVE
+               PERFORM 500-ACCRUE-LEAVE-BALANCE
+           ELSE
+               PERFORM 100-VALIDATE-LEAVE-REQUEST
+               IF SUCCESSFUL-CALCULATION
+                   PERFORM 200-CALCULATE-DAILY-RATE
+                   PERFORM 300-CALCULATE-DEDUCTIONS
+                   PERFORM 400-UPDATE-LEAVE-BALANCE
+               END-IF
            END-IF
            GOBACK.
 
@@ -84,4 +105,17 @@
                    MOVE 0 TO WS-ADJUSTED-BALANCE
                END-IF
            END-IF
-           MOVE WS-ADJUSTED-BALANCE TO LS-NEW-BALANCE.
\ No newline at end of file
+           MOVE WS-ADJUSTED-BALANCE TO LS-NEW-BALANCE.
+
+       500-ACCRUE-LEAVE-BALANCE.
+      * One month's worth of annual leave, capped so the balance never
+      * climbs past MAX-ANNUAL-LEAVE.
+           COMPUTE WS-MONTHLY-ACCRUAL = MAX-ANNUAL-LEAVE / 12
+           COMPUTE WS-ADJUSTED-BALANCE =
+                   LS-CURRENT-BALANCE + WS-MONTHLY-ACCRUAL
+           IF WS-ADJUSTED-BALANCE > MAX-ANNUAL-LEAVE
+               MOVE MAX-ANNUAL-LEAVE TO WS-ADJUSTED-BALANCE
+           END-IF
+           MOVE WS-ADJUSTED-BALANCE TO LS-NEW-BALANCE
+           MOVE 0 TO LS-DEDUCTION-AMOUNT
+           MOVE '00' TO LS-ERROR-CODE.
\ No newline at end of file
