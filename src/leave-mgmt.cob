@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAVE-MGMT.
+       AUTHOR.     BYTEBANK-DEV.
+       DATE-WRITTEN. 2025-06-26.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-26  BDEV  Initial version. Real "Submit Leave Request"
+      *                   flow backed by LEAVE-REQUEST-FILE, plus a
+      *                   manager/admin/HR review screen to approve or
+      *                   reject pending requests, replacing the
+      *                   cli_menu.cbl "coming soon" stub.
+      * 2025-06-27  BDEV  Added a persistent LEAVE-BALANCE-FILE and a
+      *                   "View Leave Balance" option. Approving a
+      *                   request now decrements the employee's balance
+      *                   through LEAVEDEDUCTIONS' own balance-update
+      *                   logic instead of this program touching the
+      *                   balance directly.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAVE-REQUEST-FILE
+               ASSIGN TO "../data/leave_requests.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LR-FILE-STATUS.
+
+           SELECT LEAVE-BALANCE-FILE
+               ASSIGN TO "../data/leave_balances.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LB-EMP-ID
+               FILE STATUS IS LB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEAVE-REQUEST-FILE.
+           COPY leave_request.
+
+       FD  LEAVE-BALANCE-FILE.
+           COPY leave_balance.
+
+       WORKING-STORAGE SECTION.
+       01  LR-FILE-STATUS          PIC XX.
+       01  LB-FILE-STATUS          PIC XX.
+       01  WS-CHOICE               PIC 9(1).
+       01  WS-NEW-EMP-ID           PIC X(10).
+       01  WS-NEXT-REQUEST-ID      PIC 9(06).
+       01  WS-PENDING-COUNT        PIC 9(04).
+       01  WS-DECIDE-ID            PIC 9(06).
+       01  WS-DECISION             PIC X(01).
+       01  WS-RECORD-UPDATED       PIC X(01).
+       01  WS-VIEW-EMP-ID          PIC X(10).
+
+       01  WS-LEAVE-CALC-PARAMS.
+           05  WS-LV-CURRENT-BALANCE  PIC S9(03).
+           05  WS-LV-UNPAID-LEAVE     PIC 9(02).
+           05  WS-LV-BASE-SALARY      PIC 9(07)V99.
+           05  WS-LV-DEDUCTION-AMOUNT PIC 9(07)V99.
+           05  WS-LV-NEW-BALANCE      PIC S9(03).
+           05  WS-LV-ERROR-CODE       PIC X(02).
+           05  WS-LV-OPERATION-CODE   PIC X(01).
+
+       LINKAGE SECTION.
+       01  LS-USER-ROLE            PIC X(1).
+       01  LS-EMP-ID               PIC X(10).
+
+       PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
+       100-MAIN-LEAVE-MGMT.
+           PERFORM UNTIL WS-CHOICE = 9
+               DISPLAY " "
+               DISPLAY "ByteBank Leave Management"
+               DISPLAY "--------------------------"
+               DISPLAY "1. Submit Leave Request"
+               IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                       OR LS-USER-ROLE = 'M'
+                   DISPLAY "2. Review Pending Requests"
+               END-IF
+               DISPLAY "3. View Leave Balance"
+               DISPLAY "9. Return"
+               DISPLAY "Enter choice: " WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1 PERFORM 200-SUBMIT-LEAVE-REQUEST
+                   WHEN 2
+                       IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                               OR LS-USER-ROLE = 'M'
+                           PERFORM 300-REVIEW-PENDING-REQUESTS
+                       ELSE
+                           DISPLAY "Invalid choice"
+                       END-IF
+                   WHEN 3 PERFORM 400-VIEW-LEAVE-BALANCE
+                   WHEN 9 CONTINUE
+                   WHEN OTHER DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+      *****************************************************************
+      * 200-SUBMIT-LEAVE-REQUEST - capture a new leave request and
+      * append it to LEAVE-REQUEST-FILE as LR-PENDING.
+      *****************************************************************
+       200-SUBMIT-LEAVE-REQUEST.
+           DISPLAY "Enter employee ID: " WITH NO ADVANCING
+           ACCEPT WS-NEW-EMP-ID
+           DISPLAY "Enter start date YYYYMMDD: " WITH NO ADVANCING
+           ACCEPT LR-START-DATE
+           DISPLAY "Enter end date YYYYMMDD: " WITH NO ADVANCING
+           ACCEPT LR-END-DATE
+           DISPLAY "Enter leave type (ANNUAL, SICK, etc): "
+                   WITH NO ADVANCING
+           ACCEPT LR-LEAVE-TYPE
+           DISPLAY "Enter reason: " WITH NO ADVANCING
+           ACCEPT LR-REASON
+           MOVE WS-NEW-EMP-ID TO LR-EMP-ID
+           SET LR-PENDING TO TRUE
+
+           PERFORM 250-NEXT-REQUEST-ID
+           MOVE WS-NEXT-REQUEST-ID TO LR-REQUEST-ID
+
+           OPEN EXTEND LEAVE-REQUEST-FILE
+           IF LR-FILE-STATUS = '00'
+               WRITE LEAVE-REQUEST-RECORD
+               DISPLAY "Leave request #" LR-REQUEST-ID " submitted."
+               CLOSE LEAVE-REQUEST-FILE
+           ELSE
+               DISPLAY "ERROR: Unable to open leave request file, "
+                       "status " LR-FILE-STATUS
+           END-IF.
+
+      *****************************************************************
+      * 250-NEXT-REQUEST-ID - scan the file for the highest
+      * LR-REQUEST-ID in use and return one past it.
+      *****************************************************************
+       250-NEXT-REQUEST-ID.
+           MOVE 0 TO WS-NEXT-REQUEST-ID
+           OPEN INPUT LEAVE-REQUEST-FILE
+           IF LR-FILE-STATUS = '00'
+               PERFORM UNTIL LR-FILE-STATUS = '10'
+                   READ LEAVE-REQUEST-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF LR-REQUEST-ID > WS-NEXT-REQUEST-ID
+                               MOVE LR-REQUEST-ID TO WS-NEXT-REQUEST-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEAVE-REQUEST-FILE
+           END-IF.
+           ADD 1 TO WS-NEXT-REQUEST-ID.
+
+      *****************************************************************
+      * 300-REVIEW-PENDING-REQUESTS - list every LR-PENDING request and
+      * let the reviewer approve or reject one of them.
+      *****************************************************************
+       300-REVIEW-PENDING-REQUESTS.
+           MOVE 0 TO WS-PENDING-COUNT
+           OPEN INPUT LEAVE-REQUEST-FILE
+           IF LR-FILE-STATUS NOT = '00'
+               DISPLAY "No leave requests on file."
+           ELSE
+               DISPLAY " "
+               DISPLAY "=========== PENDING LEAVE REQUESTS =========="
+               PERFORM UNTIL LR-FILE-STATUS = '10'
+                   READ LEAVE-REQUEST-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF LR-PENDING
+                               ADD 1 TO WS-PENDING-COUNT
+                               DISPLAY "ID: " LR-REQUEST-ID
+                                       "  EMP: " LR-EMP-ID
+                               DISPLAY "   " LR-START-DATE " TO "
+                                       LR-END-DATE
+                                       "  TYPE: " LR-LEAVE-TYPE
+                               DISPLAY "   REASON: " LR-REASON
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEAVE-REQUEST-FILE
+               IF WS-PENDING-COUNT = 0
+                   DISPLAY "No pending requests."
+               ELSE
+                   PERFORM 350-DECIDE-REQUEST
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 350-DECIDE-REQUEST - approve or reject one pending request by
+      * LR-REQUEST-ID.
+      *****************************************************************
+       350-DECIDE-REQUEST.
+           DISPLAY "Enter request ID to decide (0 to skip): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DECIDE-ID
+           IF WS-DECIDE-ID NOT = 0
+               DISPLAY "Approve or Reject (A/R): " WITH NO ADVANCING
+               ACCEPT WS-DECISION
+               MOVE 'N' TO WS-RECORD-UPDATED
+               OPEN I-O LEAVE-REQUEST-FILE
+               PERFORM UNTIL LR-FILE-STATUS = '10'
+                       OR WS-RECORD-UPDATED = 'Y'
+                   READ LEAVE-REQUEST-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF LR-REQUEST-ID = WS-DECIDE-ID
+                                   AND LR-PENDING
+                               IF WS-DECISION = 'A' OR WS-DECISION = 'a'
+                                   SET LR-APPROVED TO TRUE
+                                   PERFORM 450-DECREMENT-BALANCE
+                               ELSE
+                                   SET LR-REJECTED TO TRUE
+                               END-IF
+                               REWRITE LEAVE-REQUEST-RECORD
+                               MOVE 'Y' TO WS-RECORD-UPDATED
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEAVE-REQUEST-FILE
+               IF WS-RECORD-UPDATED = 'Y'
+                   DISPLAY "Request " WS-DECIDE-ID " updated."
+               ELSE
+                   DISPLAY "Request not found or already decided."
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 400-VIEW-LEAVE-BALANCE - display an employee's current leave
+      * balance, creating a zero-balance record the first time an
+      * employee is looked up.
+      *****************************************************************
+       400-VIEW-LEAVE-BALANCE.
+           DISPLAY "Enter employee ID: " WITH NO ADVANCING
+           ACCEPT WS-VIEW-EMP-ID
+           OPEN I-O LEAVE-BALANCE-FILE
+           IF LB-FILE-STATUS = '35'
+               OPEN OUTPUT LEAVE-BALANCE-FILE
+               CLOSE LEAVE-BALANCE-FILE
+               OPEN I-O LEAVE-BALANCE-FILE
+           END-IF
+           MOVE WS-VIEW-EMP-ID TO LB-EMP-ID
+           READ LEAVE-BALANCE-FILE
+               INVALID KEY
+                   MOVE 0 TO LB-BALANCE
+                   WRITE LEAVE-BALANCE-RECORD
+           END-READ
+           DISPLAY "Leave balance for " WS-VIEW-EMP-ID ": " LB-BALANCE
+                   " days"
+           CLOSE LEAVE-BALANCE-FILE.
+
+      *****************************************************************
+      * 450-DECREMENT-BALANCE - decrement the requesting employee's
+      * leave balance for an approved request through LEAVEDEDUCTIONS'
+      * own 100-VALIDATE-LEAVE-REQUEST/400-UPDATE-LEAVE-BALANCE logic,
+      * rather than this program adjusting the balance itself.
+      *****************************************************************
+       450-DECREMENT-BALANCE.
+           COMPUTE WS-LV-UNPAID-LEAVE =
+               FUNCTION INTEGER-OF-DATE(LR-END-DATE) -
+               FUNCTION INTEGER-OF-DATE(LR-START-DATE) + 1
+
+           OPEN I-O LEAVE-BALANCE-FILE
+           IF LB-FILE-STATUS = '35'
+               OPEN OUTPUT LEAVE-BALANCE-FILE
+               CLOSE LEAVE-BALANCE-FILE
+               OPEN I-O LEAVE-BALANCE-FILE
+           END-IF
+           MOVE LR-EMP-ID TO LB-EMP-ID
+           READ LEAVE-BALANCE-FILE
+               INVALID KEY
+                   MOVE 0 TO LB-BALANCE
+                   WRITE LEAVE-BALANCE-RECORD
+           END-READ
+
+           MOVE LB-BALANCE TO WS-LV-CURRENT-BALANCE
+           MOVE 0 TO WS-LV-BASE-SALARY
+           MOVE 'D' TO WS-LV-OPERATION-CODE
+           CALL "LEAVEDEDUCTIONS" USING WS-LEAVE-CALC-PARAMS
+           MOVE WS-LV-NEW-BALANCE TO LB-BALANCE
+
+      * Record is guaranteed to exist by this point (created above
+      * if it wasn't already on file), so REWRITE works directly
+      * under DYNAMIC access without another READ first.
+           REWRITE LEAVE-BALANCE-RECORD
+           CLOSE LEAVE-BALANCE-FILE.
+       END PROGRAM LEAVE-MGMT.
