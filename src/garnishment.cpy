@@ -0,0 +1,14 @@
+      *> GARNISHMENT-RECORD - one active court-ordered garnishment per
+      *> employee, tracking the monthly amount PAYROLL deducts and the
+      *> balance still owed. Keyed by GN-EMP-ID, the same one-record-
+      *> per-employee pattern as BENEFITS-FILE/LEAVE-BALANCE-FILE - an
+      *> employee with more than one concurrent case isn't supported
+      *> yet.
+       01  GARNISHMENT-RECORD.
+           05  GN-EMP-ID            PIC X(10).
+           05  GN-CASE-REF          PIC X(15).
+           05  GN-MONTHLY-AMOUNT    PIC 9(7)V99.
+           05  GN-TOTAL-OWED        PIC 9(9)V99.
+           05  GN-STATUS            PIC X(1).
+               88  GN-ACTIVE                   VALUE 'A'.
+               88  GN-PAID-OFF                 VALUE 'P'.
