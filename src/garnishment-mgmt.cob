@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GARNISHMENTMGMT.
+       AUTHOR.     BYTEBANK-DEV.
+       DATE-WRITTEN. 2025-07-04.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-07-04  BDEV  New program - record and maintain court-
+      *                   ordered garnishment cases against employee
+      *                   wages, in GARNISHMENT-FILE, the same one a
+      *                   PAYROLL run reads to deduct them.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARNISHMENT-FILE
+               ASSIGN TO "../data/garnishments.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GN-EMP-ID
+               FILE STATUS IS GN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GARNISHMENT-FILE.
+           COPY garnishment.
+
+       WORKING-STORAGE SECTION.
+       01  GN-FILE-STATUS          PIC XX.
+       01  WS-GARNISH-CHOICE       PIC 9(1).
+       01  WS-EMPLOYEE-ID          PIC X(10).
+       01  WS-FOUND-SW             PIC X(1) VALUE 'N'.
+       01  WS-GARNISH-DATA.
+           05  WS-CASE-REF         PIC X(15) VALUE SPACES.
+           05  WS-MONTHLY-AMOUNT   PIC 9(7)V99 VALUE 0.
+           05  WS-TOTAL-OWED       PIC 9(9)V99 VALUE 0.
+           05  WS-STATUS           PIC X(1) VALUE 'A'.
+
+       LINKAGE SECTION.
+       01  LS-USER-ROLE            PIC X(1).
+       01  LS-EMP-ID               PIC X(10).
+
+       PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
+       100-MAIN-GARNISHMENTS.
+           IF LS-USER-ROLE NOT = 'A' AND LS-USER-ROLE NOT = 'H'
+               DISPLAY "Access denied. Requires HR or Admin access."
+               GOBACK
+           END-IF.
+
+           OPEN I-O GARNISHMENT-FILE
+           IF GN-FILE-STATUS = '35'
+               OPEN OUTPUT GARNISHMENT-FILE
+               CLOSE GARNISHMENT-FILE
+               OPEN I-O GARNISHMENT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-GARNISH-CHOICE = 0
+               DISPLAY " "
+               DISPLAY "ByteBank Garnishment Management"
+               DISPLAY "--------------------------------"
+               DISPLAY "1. View Employee Garnishment"
+               DISPLAY "2. Add/Update Garnishment Case"
+               DISPLAY "3. Close Garnishment Case"
+               DISPLAY "0. Return to Main Menu"
+               DISPLAY "Enter choice: " WITH NO ADVANCING
+               ACCEPT WS-GARNISH-CHOICE
+
+               EVALUATE WS-GARNISH-CHOICE
+                   WHEN 1 PERFORM 200-VIEW-GARNISHMENT
+                   WHEN 2 PERFORM 300-ADD-UPDATE-GARNISHMENT
+                   WHEN 3 PERFORM 400-CLOSE-GARNISHMENT
+                   WHEN 0 CONTINUE
+                   WHEN OTHER DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE GARNISHMENT-FILE.
+           GOBACK.
+
+      *****************************************************************
+      * 150-LOOKUP-GARNISHMENT - read this employee's case off
+      * GARNISHMENT-FILE into WS-GARNISH-DATA. If no case exists yet,
+      * WS-GARNISH-DATA's own VALUE clauses stand.
+      *****************************************************************
+       150-LOOKUP-GARNISHMENT.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE SPACES TO WS-CASE-REF
+           MOVE 0      TO WS-MONTHLY-AMOUNT
+           MOVE 0      TO WS-TOTAL-OWED
+           MOVE 'A'    TO WS-STATUS
+
+           MOVE WS-EMPLOYEE-ID TO GN-EMP-ID
+           READ GARNISHMENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y'               TO WS-FOUND-SW
+                   MOVE GN-CASE-REF       TO WS-CASE-REF
+                   MOVE GN-MONTHLY-AMOUNT TO WS-MONTHLY-AMOUNT
+                   MOVE GN-TOTAL-OWED     TO WS-TOTAL-OWED
+                   MOVE GN-STATUS         TO WS-STATUS
+           END-READ.
+
+      *****************************************************************
+      * 600-SAVE-GARNISHMENT - persist WS-GARNISH-DATA for
+      * WS-EMPLOYEE-ID, writing a new GARNISHMENT-FILE record the
+      * first time a case is opened and rewriting it after.
+      *****************************************************************
+       600-SAVE-GARNISHMENT.
+           MOVE WS-EMPLOYEE-ID   TO GN-EMP-ID
+           MOVE WS-CASE-REF      TO GN-CASE-REF
+           MOVE WS-MONTHLY-AMOUNT TO GN-MONTHLY-AMOUNT
+           MOVE WS-TOTAL-OWED    TO GN-TOTAL-OWED
+           MOVE WS-STATUS        TO GN-STATUS
+
+           IF WS-FOUND-SW = 'Y'
+               REWRITE GARNISHMENT-RECORD
+           ELSE
+               WRITE GARNISHMENT-RECORD
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+       200-VIEW-GARNISHMENT.
+           DISPLAY "Enter Employee ID: " WITH NO ADVANCING
+           ACCEPT WS-EMPLOYEE-ID
+           PERFORM 150-LOOKUP-GARNISHMENT
+           IF WS-FOUND-SW = 'N'
+               DISPLAY "No garnishment case on file for employee: "
+                       WS-EMPLOYEE-ID
+           ELSE
+               DISPLAY " "
+               DISPLAY "Garnishment Case for Employee: " WS-EMPLOYEE-ID
+               DISPLAY "----------------------------------"
+               DISPLAY "Case Reference:    " WS-CASE-REF
+               DISPLAY "Monthly Deduction: " WS-MONTHLY-AMOUNT
+               DISPLAY "Balance Owed:      " WS-TOTAL-OWED
+               DISPLAY "Status:            " WS-STATUS
+                       " (A=Active, P=Paid Off)"
+           END-IF.
+
+       300-ADD-UPDATE-GARNISHMENT.
+           DISPLAY "Enter Employee ID: " WITH NO ADVANCING
+           ACCEPT WS-EMPLOYEE-ID
+           PERFORM 150-LOOKUP-GARNISHMENT
+           DISPLAY "Enter Case Reference: " WITH NO ADVANCING
+           ACCEPT WS-CASE-REF
+           DISPLAY "Enter Monthly Deduction Amount: "
+                   WITH NO ADVANCING
+           ACCEPT WS-MONTHLY-AMOUNT
+           DISPLAY "Enter Total Amount Owed: " WITH NO ADVANCING
+           ACCEPT WS-TOTAL-OWED
+           MOVE 'A' TO WS-STATUS
+           PERFORM 600-SAVE-GARNISHMENT
+           DISPLAY "Garnishment case saved for employee: "
+                   WS-EMPLOYEE-ID.
+
+       400-CLOSE-GARNISHMENT.
+           DISPLAY "Enter Employee ID: " WITH NO ADVANCING
+           ACCEPT WS-EMPLOYEE-ID
+           PERFORM 150-LOOKUP-GARNISHMENT
+           IF WS-FOUND-SW = 'N'
+               DISPLAY "No garnishment case on file for employee: "
+                       WS-EMPLOYEE-ID
+           ELSE
+               MOVE 'P' TO WS-STATUS
+               MOVE 0   TO WS-TOTAL-OWED
+               PERFORM 600-SAVE-GARNISHMENT
+               DISPLAY "Garnishment case closed for employee: "
+                       WS-EMPLOYEE-ID
+           END-IF.
+       END PROGRAM GARNISHMENTMGMT.
