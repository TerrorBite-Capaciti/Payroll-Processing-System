@@ -2,6 +2,27 @@
        PROGRAM-ID. USERMANAGEMENT.
        AUTHOR.     [Your Name].
        DATE-WRITTEN. [Date].
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-23  BDEV  121-CHECK-ACCOUNT-STATUS now actually computes
+      *                   how old USER-PW-CHANGE-DATE is against
+      *                   PW-EXPIRY-DAYS and marks the account expired
+      *                   when it's overdue, instead of only reacting
+      *                   to a USER-STATUS of 'E' nothing ever set.
+      *                   Also filled in 230/240/250/260/270, the admin
+      *                   actions 200-ADMINISTER-USER already dispatched
+      *                   to but that were never written, so RESETPW can
+      *                   actually clear an expired password and let the
+      *                   user back in.
+      * 2025-06-25  BDEV  Added a CHANGEPW action so a logged-in user can
+      *                   set their own USER-PASSWORD after verifying
+      *                   their current one, instead of only an admin
+      *                   RESETPW being able to touch it.
+      * 2025-08-09  BDEV  LOCKED-USER accounts now clear themselves once
+      *                   CONFIG's lockout cooldown has elapsed since
+      *                   USER-LOCK-TIMESTAMP, instead of being stuck
+      *                   until an admin runs UNLOCK-USER.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -20,6 +41,10 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS AUDIT-LOG-STATUS.
 
+           SELECT SYSCONFIG-FILE ASSIGN TO "../data/sysconfig.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE.
@@ -40,7 +65,8 @@
            05  USER-LAST-LOGIN       PIC 9(08).
            05  USER-FAILED-ATTEMPTS  PIC 9(01).
            05  USER-PW-CHANGE-DATE   PIC 9(08).
-           05  FILLER                PIC X(20).
+           05  USER-LOCK-TIMESTAMP   PIC 9(14).
+           05  FILLER                PIC X(06).
 
        FD  AUDIT-LOG-FILE.
        01  AUDIT-LOG-RECORD.
@@ -54,22 +80,38 @@
            05  AL-IP-ADDRESS        PIC X(15).
            05  FILLER               PIC X(20).
 
+       FD  SYSCONFIG-FILE.
+           COPY sysconfig.
+
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-VARS.
            05  USER-FILE-STATUS     PIC XX.
            05  AUDIT-LOG-STATUS     PIC XX.
+           05  CONFIG-FILE-STATUS   PIC XX.
 
        01  SECURITY-CONSTANTS.
            05  MAX-FAILED-ATTEMPTS  PIC 9(01) VALUE 3.
            05  PW-EXPIRY-DAYS       PIC 9(03) VALUE 90.
+           05  WS-LOCKOUT-COOLDOWN-MIN PIC 9(05) VALUE 30.
 
        01  PROGRAM-CONTROL.
            05  WS-CURRENT-DATE      PIC 9(08).
            05  WS-CURRENT-TIME      PIC 9(06).
+           05  WS-CURRENT-TIMESTAMP PIC 9(14).
+           05  WS-PW-AGE-DAYS       PIC S9(06).
            05  WS-USER-FOUND        PIC X(01).
                88  USER-FOUND        VALUE 'Y'.
                88  USER-NOT-FOUND    VALUE 'N'.
 
+       01  LOCKOUT-COOLDOWN-WORK.
+           05  WS-LOCK-DATE         PIC 9(08).
+           05  WS-LOCK-HH           PIC 9(02).
+           05  WS-LOCK-MM           PIC 9(02).
+           05  WS-CUR-HH            PIC 9(02).
+           05  WS-CUR-MM            PIC 9(02).
+           05  WS-LOCK-AGE-DAYS     PIC S9(06).
+           05  WS-LOCKOUT-AGE-MIN   PIC S9(08).
+
        LINKAGE SECTION.
        01  LS-AUTH-PARAMS.
            05  LS-USERID            PIC X(08).
@@ -89,8 +131,11 @@
                88  LOCK-USER         VALUE 'LOCK'.
                88  UNLOCK-USER       VALUE 'UNLOCK'.
                88  RESET-PW          VALUE 'RESETPW'.
+               88  CHANGE-OWN-PW     VALUE 'CHANGEPW'.
            05  LS-TARGET-USERID     PIC X(08).
            05  LS-NEW-DATA          PIC X(50).
+           05  LS-OLD-PASSWORD      PIC X(16).
+           05  LS-NEW-PASSWORD      PIC X(16).
            05  LS-ADMIN-RESULT      PIC X(01).
                88  ADMIN-SUCCESS     VALUE 'S'.
                88  ADMIN-FAILURE     VALUE 'F'.
@@ -110,6 +155,7 @@
            GOBACK.
 
        100-AUTHENTICATE-USER.
+           PERFORM 105-READ-CONFIG
            PERFORM 110-INITIALIZE-AUTH
            PERFORM 120-VALIDATE-USER
            IF AUTH-SUCCESS
@@ -120,9 +166,28 @@
                PERFORM 160-LOG-AUTH-FAILURE
            END-IF.
 
+      *****************************************************************
+      * 105-READ-CONFIG - pick up the current lockout cooldown from
+      * CONFIG's settings file. If CONFIG has never been run, the
+      * VALUE clause on WS-LOCKOUT-COOLDOWN-MIN stands as the default.
+      *****************************************************************
+       105-READ-CONFIG.
+           OPEN INPUT SYSCONFIG-FILE
+           IF CONFIG-FILE-STATUS = '00'
+               READ SYSCONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SC-LOCKOUT-COOLDOWN-MIN
+                           TO WS-LOCKOUT-COOLDOWN-MIN
+               END-READ
+               CLOSE SYSCONFIG-FILE
+           END-IF.
+
        110-INITIALIZE-AUTH.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-TIMESTAMP
            MOVE 'N' TO WS-USER-FOUND.
 
        120-VALIDATE-USER.
@@ -140,6 +205,8 @@
            END-READ.
 
        121-CHECK-ACCOUNT-STATUS.
+           PERFORM 123-CHECK-PASSWORD-EXPIRY
+           PERFORM 124-CHECK-LOCKOUT-COOLDOWN
            EVALUATE TRUE
                WHEN LOCKED-USER
                    MOVE 'Account locked' TO LS-ERROR-MESSAGE
@@ -151,6 +218,76 @@
                    CONTINUE
            END-EVALUATE.
 
+       123-CHECK-PASSWORD-EXPIRY.
+      * PW-EXPIRY-DAYS/USER-PW-CHANGE-DATE ARE OTHERWISE JUST STORED,
+      * NEVER COMPARED - THIS IS WHAT ACTUALLY ENFORCES THE POLICY
+           IF NOT EXPIRED-USER
+               COMPUTE WS-PW-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+                   FUNCTION INTEGER-OF-DATE(USER-PW-CHANGE-DATE)
+               IF WS-PW-AGE-DAYS >= PW-EXPIRY-DAYS
+                   SET EXPIRED-USER TO TRUE
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           PERFORM 190-LOG-FILE-ERROR
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 124-CHECK-LOCKOUT-COOLDOWN - a LOCKED-USER account clears
+      * itself once WS-LOCKOUT-COOLDOWN-MIN minutes have passed since
+      * USER-LOCK-TIMESTAMP, so a forgetful employee isn't stuck
+      * waiting on an admin UNLOCK-USER for a routine mistake.
+      * USER-LOCK-TIMESTAMP was carved out of what used to be unused
+      * FILLER, so an account locked before this feature existed can
+      * have non-numeric bytes sitting there - treat that the same as
+      * a zero timestamp (lock predates this feature, age unknown) and
+      * leave the account locked for an admin UNLOCK-USER, instead of
+      * running date/time arithmetic on whatever was in FILLER.
+      *****************************************************************
+       124-CHECK-LOCKOUT-COOLDOWN.
+           IF LOCKED-USER AND USER-LOCK-TIMESTAMP NUMERIC
+                   AND USER-LOCK-TIMESTAMP NOT = 0
+               MOVE USER-LOCK-TIMESTAMP(1:8)  TO WS-LOCK-DATE
+               MOVE USER-LOCK-TIMESTAMP(9:2)  TO WS-LOCK-HH
+               MOVE USER-LOCK-TIMESTAMP(11:2) TO WS-LOCK-MM
+               MOVE WS-CURRENT-TIME(1:2)      TO WS-CUR-HH
+               MOVE WS-CURRENT-TIME(3:2)      TO WS-CUR-MM
+               COMPUTE WS-LOCK-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+                   FUNCTION INTEGER-OF-DATE(WS-LOCK-DATE)
+               COMPUTE WS-LOCKOUT-AGE-MIN =
+                   (WS-LOCK-AGE-DAYS * 1440) +
+                   ((WS-CUR-HH * 60) + WS-CUR-MM) -
+                   ((WS-LOCK-HH * 60) + WS-LOCK-MM)
+               IF WS-LOCKOUT-AGE-MIN >= WS-LOCKOUT-COOLDOWN-MIN
+                   PERFORM 125-AUTO-UNLOCK-USER
+               END-IF
+           END-IF.
+
+       125-AUTO-UNLOCK-USER.
+           SET ACTIVE-USER TO TRUE
+           MOVE 0 TO USER-FAILED-ATTEMPTS
+           MOVE 0 TO USER-LOCK-TIMESTAMP
+           REWRITE USER-RECORD
+               INVALID KEY
+                   PERFORM 190-LOG-FILE-ERROR
+               NOT INVALID KEY
+                   PERFORM 126-LOG-AUTO-UNLOCK
+           END-REWRITE.
+
+       126-LOG-AUTO-UNLOCK.
+           MOVE WS-CURRENT-DATE TO AL-TIMESTAMP(1:8)
+           MOVE WS-CURRENT-TIME TO AL-TIMESTAMP(9:6)
+           MOVE LS-USERID TO AL-USER-ID
+           MOVE 'AUTOUNLOCK' TO AL-ACTION
+           MOVE 'Lockout cooldown elapsed, account auto-unlocked'
+               TO AL-DETAILS
+           MOVE 'S' TO AL-STATUS
+           MOVE LS-IP-ADDRESS TO AL-IP-ADDRESS
+           PERFORM 900-WRITE-AUDIT-LOG.
+
        122-VERIFY-PASSWORD.
            IF LS-PASSWORD = USER-PASSWORD
                MOVE 'S' TO LS-AUTH-RESULT
@@ -183,7 +320,8 @@
                ADD 1 TO USER-FAILED-ATTEMPTS
                IF USER-FAILED-ATTEMPTS >= MAX-FAILED-ATTEMPTS
                    MOVE 'L' TO USER-STATUS
-                   MOVE 'Account locked due to failed attempts' 
+                   MOVE WS-CURRENT-TIMESTAMP TO USER-LOCK-TIMESTAMP
+                   MOVE 'Account locked due to failed attempts'
                        TO LS-ERROR-MESSAGE
                END-IF
                REWRITE USER-RECORD
@@ -203,6 +341,9 @@
            PERFORM 900-WRITE-AUDIT-LOG.
 
        200-ADMINISTER-USER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-TIMESTAMP
            PERFORM 210-VALIDATE-ADMIN-REQUEST
            IF ADMIN-SUCCESS
                EVALUATE TRUE
@@ -212,6 +353,7 @@
                    WHEN LOCK-USER    PERFORM 250-LOCK-USER
                    WHEN UNLOCK-USER  PERFORM 260-UNLOCK-USER
                    WHEN RESET-PW     PERFORM 270-RESET-PASSWORD
+                   WHEN CHANGE-OWN-PW PERFORM 280-CHANGE-OWN-PASSWORD
                END-EVALUATE
            END-IF.
 
@@ -236,6 +378,137 @@
                    PERFORM 290-LOG-ADMIN-ACTION
            END-WRITE.
 
+       230-UPDATE-USER.
+           MOVE LS-TARGET-USERID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE 'F' TO LS-ADMIN-RESULT
+                   MOVE 'User not found' TO LS-ADMIN-MESSAGE
+               NOT INVALID KEY
+                   MOVE LS-NEW-DATA(1:40) TO USER-NAME
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           MOVE 'F' TO LS-ADMIN-RESULT
+                           MOVE 'User update failed' TO LS-ADMIN-MESSAGE
+                       NOT INVALID KEY
+                           MOVE 'User updated successfully'
+                               TO LS-ADMIN-MESSAGE
+                           PERFORM 290-LOG-ADMIN-ACTION
+                   END-REWRITE
+           END-READ.
+
+       240-DELETE-USER.
+           MOVE LS-TARGET-USERID TO USER-ID
+           DELETE USER-FILE
+               INVALID KEY
+                   MOVE 'F' TO LS-ADMIN-RESULT
+                   MOVE 'User deletion failed' TO LS-ADMIN-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'User deleted successfully' TO LS-ADMIN-MESSAGE
+                   PERFORM 290-LOG-ADMIN-ACTION
+           END-DELETE.
+
+       250-LOCK-USER.
+           MOVE LS-TARGET-USERID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE 'F' TO LS-ADMIN-RESULT
+                   MOVE 'User not found' TO LS-ADMIN-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'L' TO USER-STATUS
+                   MOVE WS-CURRENT-TIMESTAMP TO USER-LOCK-TIMESTAMP
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           MOVE 'F' TO LS-ADMIN-RESULT
+                           MOVE 'User lock failed' TO LS-ADMIN-MESSAGE
+                       NOT INVALID KEY
+                           MOVE 'User locked successfully'
+                               TO LS-ADMIN-MESSAGE
+                           PERFORM 290-LOG-ADMIN-ACTION
+                   END-REWRITE
+           END-READ.
+
+       260-UNLOCK-USER.
+           MOVE LS-TARGET-USERID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE 'F' TO LS-ADMIN-RESULT
+                   MOVE 'User not found' TO LS-ADMIN-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'A' TO USER-STATUS
+                   MOVE 0 TO USER-FAILED-ATTEMPTS
+                   MOVE 0 TO USER-LOCK-TIMESTAMP
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           MOVE 'F' TO LS-ADMIN-RESULT
+                           MOVE 'User unlock failed' TO LS-ADMIN-MESSAGE
+                       NOT INVALID KEY
+                           MOVE 'User unlocked successfully'
+                               TO LS-ADMIN-MESSAGE
+                           PERFORM 290-LOG-ADMIN-ACTION
+                   END-REWRITE
+           END-READ.
+
+       270-RESET-PASSWORD.
+      * CLEARS EXPIRED-USER TOO - THIS IS THE PASSWORD CHANGE FLOW
+      * 121-CHECK-ACCOUNT-STATUS FORCES THE USER INTO ONCE THEIR
+      * PASSWORD AGES PAST PW-EXPIRY-DAYS.
+           MOVE LS-TARGET-USERID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE 'F' TO LS-ADMIN-RESULT
+                   MOVE 'User not found' TO LS-ADMIN-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'Temp123!' TO USER-PASSWORD
+                   MOVE WS-CURRENT-DATE TO USER-PW-CHANGE-DATE
+                   MOVE 0 TO USER-FAILED-ATTEMPTS
+                   IF EXPIRED-USER
+                       MOVE 'A' TO USER-STATUS
+                   END-IF
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           MOVE 'F' TO LS-ADMIN-RESULT
+                           MOVE 'Password reset failed'
+                               TO LS-ADMIN-MESSAGE
+                       NOT INVALID KEY
+                           MOVE 'Password reset successfully'
+                               TO LS-ADMIN-MESSAGE
+                           PERFORM 290-LOG-ADMIN-ACTION
+                   END-REWRITE
+           END-READ.
+
+       280-CHANGE-OWN-PASSWORD.
+      * SELF-SERVICE PATH - REQUIRES THE CALLER TO PROVE THEY ALREADY
+      * KNOW THE CURRENT PASSWORD, UNLIKE RESETPW WHICH IS ADMIN-ONLY.
+           MOVE LS-TARGET-USERID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE 'F' TO LS-ADMIN-RESULT
+                   MOVE 'User not found' TO LS-ADMIN-MESSAGE
+               NOT INVALID KEY
+                   IF LS-OLD-PASSWORD NOT = USER-PASSWORD
+                       MOVE 'F' TO LS-ADMIN-RESULT
+                       MOVE 'Current password incorrect'
+                           TO LS-ADMIN-MESSAGE
+                   ELSE
+                       MOVE LS-NEW-PASSWORD TO USER-PASSWORD
+                       MOVE WS-CURRENT-DATE TO USER-PW-CHANGE-DATE
+                       IF EXPIRED-USER
+                           MOVE 'A' TO USER-STATUS
+                       END-IF
+                       REWRITE USER-RECORD
+                           INVALID KEY
+                               MOVE 'F' TO LS-ADMIN-RESULT
+                               MOVE 'Password change failed'
+                                   TO LS-ADMIN-MESSAGE
+                           NOT INVALID KEY
+                               MOVE 'Password changed successfully'
+                                   TO LS-ADMIN-MESSAGE
+                               PERFORM 290-LOG-ADMIN-ACTION
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
        290-LOG-ADMIN-ACTION.
            MOVE WS-CURRENT-DATE TO AL-TIMESTAMP(1:8)
            MOVE WS-CURRENT-TIME TO AL-TIMESTAMP(9:6)
