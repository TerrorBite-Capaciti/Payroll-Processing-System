@@ -0,0 +1,6 @@
+      *> LEAVE-BALANCE-RECORD - one row per employee, tracking the
+      *> running leave balance that leave-mgmt.cob displays and
+      *> leave_deductions.cbl accrues/decrements. Keyed by LB-EMP-ID.
+       01  LEAVE-BALANCE-RECORD.
+           05  LB-EMP-ID            PIC X(10).
+           05  LB-BALANCE           PIC S9(03).
