@@ -13,6 +13,32 @@
            88  EXIT-YES        VALUE 'Y'.
            88  EXIT-NO         VALUE 'N'.
 
+       01  WS-AUTH-PARAMS.
+           05  WS-AUTH-USERID       PIC X(08).
+           05  WS-AUTH-PASSWORD     PIC X(16).
+           05  WS-AUTH-IP-ADDRESS   PIC X(15).
+           05  WS-AUTH-RESULT       PIC X(01).
+           05  WS-AUTH-USER-ROLE    PIC X(01).
+           05  WS-AUTH-ERROR-MSG    PIC X(50).
+
+       01  WS-ADMIN-PARAMS.
+           05  WS-ADMIN-ACTION      PIC X(10).
+           05  WS-ADMIN-TARGET-ID   PIC X(08).
+           05  WS-ADMIN-NEW-DATA    PIC X(50).
+           05  WS-ADMIN-OLD-PW      PIC X(16).
+           05  WS-ADMIN-NEW-PW      PIC X(16).
+           05  WS-ADMIN-RESULT      PIC X(01).
+           05  WS-ADMIN-MESSAGE     PIC X(50).
+
+       01  WS-LEAVE-ROLE       PIC X(1).
+       01  WS-LEAVE-EMP-ID     PIC X(10).
+
+       01  WS-ATTEND-ROLE      PIC X(1).
+       01  WS-ATTEND-EMP-ID    PIC X(10).
+
+       01  WS-REPORTS-ROLE     PIC X(1).
+       01  WS-REPORTS-EMP-ID   PIC X(10).
+
        PROCEDURE DIVISION.
        CLI-START.
            DISPLAY "======================================="
@@ -47,7 +73,9 @@
                DISPLAY "5. Generate Payroll"
                DISPLAY "6. Download Payroll Report"
                DISPLAY "7. View Payroll Summary by Department"
-               DISPLAY "8. Logout"
+               DISPLAY "8. Review Leave Requests"
+               DISPLAY "9. Record Attendance"
+               DISPLAY "10. Logout"
                ACCEPT WS-MENU-OPTION
 
                EVALUATE WS-MENU-OPTION
@@ -66,6 +94,10 @@
                    WHEN 7
                        PERFORM VIEW-DEPARTMENT-SUMMARY
                    WHEN 8
+                       PERFORM REVIEW-LEAVE-REQUESTS
+                   WHEN 9
+                       PERFORM RECORD-ATTENDANCE
+                   WHEN 10
                        MOVE 'Y' TO EXIT-FLAG
                    WHEN OTHER
                        DISPLAY "Invalid selection. Try again."
@@ -106,9 +138,9 @@
                END-EVALUATE
            END-PERFORM.
 
-       * ------------------------
-       * Admin Feature Stubs
-       * ------------------------
+      * ------------------------
+      * Admin Feature Stubs
+      * ------------------------
 
        VIEW-EMPLOYEE-RECORDS.
            DISPLAY ">>> View Employee Records feature coming soon..."
@@ -133,37 +165,80 @@
            DISPLAY "Returning to Admin Menu..."
 
        DOWNLOAD-PAYROLL-REPORT.
-           DISPLAY ">>> Download Payroll Report feature coming soon..."
+           MOVE 'A' TO WS-REPORTS-ROLE
+           MOVE SPACES TO WS-REPORTS-EMP-ID
+           CALL "REPORTS" USING WS-REPORTS-ROLE WS-REPORTS-EMP-ID
            DISPLAY "Returning to Admin Menu..."
 
        VIEW-DEPARTMENT-SUMMARY.
-           DISPLAY ">>> View Payroll Summary by Department coming soon..."
+           MOVE 'A' TO WS-REPORTS-ROLE
+           MOVE SPACES TO WS-REPORTS-EMP-ID
+           CALL "REPORTS" USING WS-REPORTS-ROLE WS-REPORTS-EMP-ID
+           DISPLAY "Returning to Admin Menu..."
+
+       REVIEW-LEAVE-REQUESTS.
+           MOVE 'A' TO WS-LEAVE-ROLE
+           MOVE SPACES TO WS-LEAVE-EMP-ID
+           CALL "LEAVE-MGMT" USING WS-LEAVE-ROLE WS-LEAVE-EMP-ID
+           DISPLAY "Returning to Admin Menu..."
+
+       RECORD-ATTENDANCE.
+           MOVE 'A' TO WS-ATTEND-ROLE
+           MOVE SPACES TO WS-ATTEND-EMP-ID
+           CALL "ATTENDANCE-MGMT" USING WS-ATTEND-ROLE WS-ATTEND-EMP-ID
            DISPLAY "Returning to Admin Menu..."
 
-       * ------------------------
-       * Employee Feature Stubs
-       * ------------------------
+      * ------------------------
+      * Employee Feature Stubs
+      * ------------------------
 
        VIEW-PAYSLIP.
-           DISPLAY ">>> Payslip View feature coming soon..."
+           DISPLAY "Enter your employee ID: " WITH NO ADVANCING
+           ACCEPT WS-REPORTS-EMP-ID
+           MOVE 'E' TO WS-REPORTS-ROLE
+           CALL "REPORTS" USING WS-REPORTS-ROLE WS-REPORTS-EMP-ID
            DISPLAY "Returning to Employee Menu..."
 
        SUBMIT-LEAVE-REQUEST.
-           DISPLAY ">>> Leave Submission feature coming soon..."
+           DISPLAY "Enter your employee ID: " WITH NO ADVANCING
+           ACCEPT WS-LEAVE-EMP-ID
+           MOVE 'E' TO WS-LEAVE-ROLE
+           CALL "LEAVE-MGMT" USING WS-LEAVE-ROLE WS-LEAVE-EMP-ID
            DISPLAY "Returning to Employee Menu..."
 
        VIEW-LEAVE-BALANCE.
-           DISPLAY ">>> Leave Balance feature coming soon..."
+           DISPLAY "Enter your employee ID: " WITH NO ADVANCING
+           ACCEPT WS-LEAVE-EMP-ID
+           MOVE 'E' TO WS-LEAVE-ROLE
+           CALL "LEAVE-MGMT" USING WS-LEAVE-ROLE WS-LEAVE-EMP-ID
            DISPLAY "Returning to Employee Menu..."
 
        CHECK-ATTENDANCE-HISTORY.
-           DISPLAY ">>> Attendance History feature coming soon..."
+           DISPLAY "Enter your employee ID: " WITH NO ADVANCING
+           ACCEPT WS-ATTEND-EMP-ID
+           MOVE 'E' TO WS-ATTEND-ROLE
+           CALL "ATTENDANCE-MGMT" USING WS-ATTEND-ROLE WS-ATTEND-EMP-ID
            DISPLAY "Returning to Employee Menu..."
 
        DOWNLOAD-PAYSLIP.
-           DISPLAY ">>> Payslip Download feature coming soon..."
+           DISPLAY "Enter your employee ID: " WITH NO ADVANCING
+           ACCEPT WS-REPORTS-EMP-ID
+           MOVE 'E' TO WS-REPORTS-ROLE
+           CALL "REPORTS" USING WS-REPORTS-ROLE WS-REPORTS-EMP-ID
            DISPLAY "Returning to Employee Menu..."
 
        UPDATE-ACCOUNT-INFO.
-           DISPLAY ">>> Change Password / Update Info feature coming soon..."
+           MOVE SPACES TO WS-AUTH-PARAMS
+           MOVE SPACES TO WS-ADMIN-PARAMS
+           DISPLAY "Enter your user ID: " WITH NO ADVANCING
+           ACCEPT WS-ADMIN-TARGET-ID
+           DISPLAY "Enter current password: " WITH NO ADVANCING
+           ACCEPT WS-ADMIN-OLD-PW
+           DISPLAY "Enter new password: " WITH NO ADVANCING
+           ACCEPT WS-ADMIN-NEW-PW
+           MOVE "CHANGEPW" TO WS-ADMIN-ACTION
+
+           CALL "USERMANAGEMENT" USING WS-AUTH-PARAMS WS-ADMIN-PARAMS
+
+           DISPLAY WS-ADMIN-MESSAGE
            DISPLAY "Returning to Employee Menu..."
