@@ -1,6 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INIT-DB.
        AUTHOR. BYTEBANK-DEV.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-22  BDEV  Switched EMPLOYEE-RECORD to the shared
+      *                   employee_record copybook and rebuilt
+      *                   ADMIN-EMPLOYEE to match, so the seed admin
+      *                   record lines up byte-for-byte with what
+      *                   DATABASE/PAYROLL/EMPLOYEE-MGMT now expect.
+      * 2026-08-09  BDEV  Explicitly MOVE the seed admin's country/
+      *                   branch/currency instead of relying on
+      *                   INITIALIZE to apply employee_record's VALUE
+      *                   clauses for EMP-COUNTRY-CODE/EMP-COMPANY-
+      *                   BRANCH/EMP-CURRENCY-CODE, which it doesn't.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -14,23 +27,10 @@
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID      PIC X(10).
-           05 EMP-NAME    PIC X(50).
-           05 EMP-DEPT    PIC X(20).
-           05 EMP-POSITION PIC X(30).
-           05 EMP-PAY-RATE PIC 9(5)V99.
-           05 EMP-STATUS  PIC X(1).
+           COPY employee_record.
 
        WORKING-STORAGE SECTION.
        01 FS-STATUS      PIC XX.
-       01 ADMIN-EMPLOYEE.
-           05 FILLER      PIC X(10) VALUE "ADMIN0001".
-           05 FILLER      PIC X(50) VALUE "System Administrator".
-           05 FILLER      PIC X(20) VALUE "IT".
-           05 FILLER      PIC X(30) VALUE "Head of IT".
-           05 FILLER      PIC 9(5)V99 VALUE 1000000.
-           05 FILLER      PIC X(1) VALUE "A".
 
        PROCEDURE DIVISION.
            OPEN OUTPUT EMPLOYEE-FILE
@@ -39,7 +39,16 @@
                STOP RUN
            END-IF
 
-           MOVE ADMIN-EMPLOYEE TO EMPLOYEE-RECORD
+           INITIALIZE EMPLOYEE-RECORD
+           MOVE "ADMIN0001"            TO EMP-ID
+           MOVE "System Administrator" TO EMP-NAME
+           MOVE "IT"                   TO EMP-DEPT
+           MOVE "Head of IT"           TO EMP-POSITION
+           MOVE 1000000                TO EMP-PAY-RATE
+           MOVE "SA"                   TO EMP-COUNTRY-CODE
+           MOVE "HEADOFFICE"           TO EMP-COMPANY-BRANCH
+           MOVE "ZAR"                  TO EMP-CURRENCY-CODE
+           SET EMP-ACTIVE              TO TRUE
            WRITE EMPLOYEE-RECORD
            IF FS-STATUS NOT = "00"
                DISPLAY "Error writing record: " FS-STATUS
