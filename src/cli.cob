@@ -2,13 +2,30 @@
        PROGRAM-ID. CLI-INTERFACE.
        AUTHOR.     BYTEBANK-DEV.
        DATE-WRITTEN. 2023-11-15.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-07-27  BDEV  Added batch/script mode: a command-line
+      *                   argument naming a file of commands (one per
+      *                   line) is run straight through instead of
+      *                   prompting interactively, so a routine
+      *                   end-of-day sequence can be scheduled.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CRT STATUS IS WS-CRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCRIPT-FILE ASSIGN TO WS-SCRIPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCRIPT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCRIPT-FILE.
+       01  SCRIPT-FILE-LINE       PIC X(120).
+
        WORKING-STORAGE SECTION.
        01  WS-CRT-STATUS          PIC 9(4).
        01  WS-COMMAND             PIC X(20).
@@ -17,27 +34,71 @@
        01  WS-COMMAND-VALID       PIC X VALUE 'N'.
        01  WS-CONTINUE-FLAG       PIC X VALUE 'Y'.
 
+       01  WS-SCRIPT-FILENAME     PIC X(100) VALUE SPACES.
+       01  WS-SCRIPT-FILE-STATUS  PIC XX.
+       01  WS-SCRIPT-MODE         PIC X VALUE 'N'.
+           88  SCRIPT-MODE-ON             VALUE 'Y'.
+           88  SCRIPT-MODE-OFF            VALUE 'N'.
+
        LINKAGE SECTION.
        01  LS-USER-ROLE           PIC X(1).
        01  LS-EMP-ID              PIC X(10).
 
        PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
        100-MAIN-CLI.
+           PERFORM 150-CHECK-SCRIPT-MODE
+
            PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
-               DISPLAY "ByteBank CLI > " WITH NO ADVANCING
-               ACCEPT WS-INPUT-BUFFER
-               UNSTRING WS-INPUT-BUFFER DELIMITED BY SPACE
-                   INTO WS-COMMAND, WS-PARAMETERS
-               END-UNSTRING
-               
-               PERFORM 200-PROCESS-COMMAND
-               
-               DISPLAY "Execute another command? (Y/N): " 
-                       WITH NO ADVANCING
-               ACCEPT WS-CONTINUE-FLAG
+               IF SCRIPT-MODE-ON
+                   READ SCRIPT-FILE
+                       AT END
+                           MOVE 'N' TO WS-CONTINUE-FLAG
+                       NOT AT END
+                           MOVE SCRIPT-FILE-LINE TO WS-INPUT-BUFFER
+                   END-READ
+               ELSE
+                   DISPLAY "ByteBank CLI > " WITH NO ADVANCING
+                   ACCEPT WS-INPUT-BUFFER
+               END-IF
+
+               IF WS-CONTINUE-FLAG NOT = 'N'
+                   UNSTRING WS-INPUT-BUFFER DELIMITED BY SPACE
+                       INTO WS-COMMAND, WS-PARAMETERS
+                   END-UNSTRING
+
+                   PERFORM 200-PROCESS-COMMAND
+
+                   IF SCRIPT-MODE-OFF
+                       DISPLAY "Execute another command? (Y/N): "
+                               WITH NO ADVANCING
+                       ACCEPT WS-CONTINUE-FLAG
+                   END-IF
+               END-IF
            END-PERFORM.
+
+           IF SCRIPT-MODE-ON
+               CLOSE SCRIPT-FILE
+           END-IF.
            GOBACK.
 
+      *****************************************************************
+      * 150-CHECK-SCRIPT-MODE - a command-line argument naming a
+      * command file puts the CLI into batch mode for this run; no
+      * argument means the usual interactive prompt.
+      *****************************************************************
+       150-CHECK-SCRIPT-MODE.
+           ACCEPT WS-SCRIPT-FILENAME FROM COMMAND-LINE
+           IF WS-SCRIPT-FILENAME NOT = SPACES
+               OPEN INPUT SCRIPT-FILE
+               IF WS-SCRIPT-FILE-STATUS = '00'
+                   MOVE 'Y' TO WS-SCRIPT-MODE
+               ELSE
+                   DISPLAY "ERROR: Cannot open command file "
+                           WS-SCRIPT-FILENAME
+                           " - falling back to interactive mode"
+               END-IF
+           END-IF.
+
        200-PROCESS-COMMAND.
            MOVE 'N' TO WS-COMMAND-VALID
            EVALUATE FUNCTION LOWER-CASE(WS-COMMAND)
@@ -46,7 +107,8 @@
                WHEN "report"  PERFORM 500-GENERATE-REPORT
                WHEN "config"  PERFORM 600-CONFIG-SYSTEM
                WHEN "exit"    MOVE 'N' TO WS-CONTINUE-FLAG
-               WHEN OTHER     DISPLAY "Invalid command. Type 'help' for options"
+               WHEN OTHER     DISPLAY "Invalid command. Type 'help' "
+                                       "for options"
            END-EVALUATE.
 
        300-SHOW-HELP.
@@ -60,7 +122,8 @@
 
        400-PROCESS-PAYROLL.
            IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
-               DISPLAY "Processing payroll with parameters: " WS-PARAMETERS
+               DISPLAY "Processing payroll with parameters: "
+                       WS-PARAMETERS
                *> Call payroll processing module here
                CALL "PAYROLL" USING LS-USER-ROLE, LS-EMP-ID
                MOVE 'Y' TO WS-COMMAND-VALID
@@ -70,7 +133,8 @@
 
        500-GENERATE-REPORT.
            IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
-               DISPLAY "Generating report with parameters: " WS-PARAMETERS
+               DISPLAY "Generating report with parameters: "
+                       WS-PARAMETERS
                *> Call report generation module here
                CALL "REPORTS" USING LS-USER-ROLE, LS-EMP-ID
                MOVE 'Y' TO WS-COMMAND-VALID
@@ -80,7 +144,8 @@
 
        600-CONFIG-SYSTEM.
            IF LS-USER-ROLE = 'A'
-               DISPLAY "Configuring system with parameters: " WS-PARAMETERS
+               DISPLAY "Configuring system with parameters: "
+                       WS-PARAMETERS
                *> Call configuration module here
                CALL "CONFIG" USING LS-USER-ROLE, LS-EMP-ID
                MOVE 'Y' TO WS-COMMAND-VALID
