@@ -1,18 +1,1130 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REPORTS.
        AUTHOR.     BYTEBANK-DEV.
+       DATE-WRITTEN. 2023-11-15.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-04  BDEV  Built out the placeholder into a real
+      *                   Department Payroll Cost report. Fixed
+      *                   LK-USER-ROLE/LK-EMP-ID so they're proper
+      *                   LINKAGE SECTION items the caller's CALL
+      *                   USING actually populates.
+      * 2025-06-05  BDEV  Added the annual IRP5-style tax certificate
+      *                   report, keyed off the new PR-PAYE-TAX/PR-UIF/
+      *                   PR-SDL fields PAYROLL now writes.
+      * 2025-06-12  BDEV  Mirrored PAYROLL's new PR-RUN-TYPE field so
+      *                   this program's PAYROLL-RECORD layout still
+      *                   matches what PAYROLL.cob physically writes.
+      * 2025-06-24  BDEV  Added an Audit Log Viewer report against
+      *                   user_management.cbl's AUDIT-LOG-FILE, filtered
+      *                   by user ID, action and a timestamp range.
+      * 2025-06-29  BDEV  Added Download Payslip and Download Payroll
+      *                   Report, exporting PAYROLL-FILE data to a
+      *                   named text file instead of just DISPLAYing it.
+      * 2025-07-02  BDEV  Added the SARS EMP201 Monthly Submission
+      *                   extract, summing PAYE/UIF/SDL across a pay
+      *                   period instead of hand-adding 430's per-run
+      *                   console totals every month.
+      * 2025-07-18  BDEV  Added the Data Integrity Check, cross-checking
+      *                   EMPLOYEE-FILE against PAYROLL-FILE for
+      *                   duplicate/incomplete employee records and
+      *                   orphaned payroll records.
+      * 2025-07-21  BDEV  Added My Payslip History, a self-service
+      *                   report open to every role that looks up the
+      *                   caller's own LS-EMP-ID instead of needing the
+      *                   Admin/HR-gated reports.
+      * 2025-07-30  BDEV  Added the Payroll Variance Report, comparing
+      *                   one pay period's PAYROLL-FILE totals against
+      *                   the prior period's per employee and flagging
+      *                   moves beyond CONFIG's variance alert
+      *                   threshold.
+      * 2025-08-01  BDEV  Added the Department Headcount & Budgeted
+      *                   Cost Report, counting active EMPLOYEE-FILE
+      *                   records and summing EMP-PAY-RATE per
+      *                   EMP-DEPT - this is the current roster's
+      *                   budgeted cost, distinct from 200-DEPT-COST-
+      *                   REPORT's actual-payroll-run totals for a
+      *                   selected pay period.
+      * 2025-08-09  BDEV  200/300/500/600/700/900/1020 now exclude
+      *                   voided PAYROLL-FILE records (PR-RUN-TYPE =
+      *                   'V') from their totals, matching PAYROLL's
+      *                   600-VOID-PAYROLL-RECORD contract. Widened
+      *                   PR-PAY-PERIOD and its WORKING-STORAGE mirrors
+      *                   to PIC X(24) to hold the full date-range
+      *                   string. 840 now resets EMP-FILE-STATUS after
+      *                   a handled orphan so 800's closing guard can't
+      *                   be fooled into leaving EMPLOYEE-FILE open.
+      *                   820/1130 now check/sum EMP-BASE-SALARY instead
+      *                   of the never-populated EMP-PAY-RATE - this
+      *                   also meant switching FD EMPLOYEE-FILE over to
+      *                   COPY employee_record like every other reader/
+      *                   writer of employees.dat, instead of this
+      *                   program's own stale, narrower hand-rolled
+      *                   EMPLOYEE-RECORD that predated the copybook.
+      * 2026-08-09  BDEV  100-MAIN-REPORTS now restricts every option
+      *                   except My Payslip History (8) to Admin/HR
+      *                   roles, the same gate leave-mgmt.cob/
+      *                   attendance-mgmt.cob/garnishment-mgmt.cob/
+      *                   monthend-driver.cob already use - an
+      *                   authenticated Employee role could otherwise
+      *                   reach arbitrary-employee IRP5 lookups, the
+      *                   SARS EMP201 extract and the full payroll
+      *                   register download. PAYROLL-RECORD also picks
+      *                   up PR-BRANCH/PR-CURRENCY to match PAYROLL's
+      *                   current layout.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT PAYROLL-FILE ASSIGN TO "../data/payroll.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-FILE-STATUS.
+
+           SELECT SYSCONFIG-FILE ASSIGN TO "../data/sysconfig.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SYSCONFIG-FILE.
+           COPY sysconfig.
+
+       FD  EMPLOYEE-FILE.
+           COPY employee_record.
+
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD.
+           05  PR-EMP-ID           PIC X(10).
+           05  PR-PAY-PERIOD       PIC X(24).
+           05  PR-GROSS-PAY        PIC 9(7)V99.
+           05  PR-NET-PAY          PIC 9(7)V99.
+           05  PR-TIMESTAMP        PIC X(19).
+           05  PR-PAYE-TAX         PIC 9(7)V99.
+           05  PR-UIF              PIC 9(7)V99.
+           05  PR-SDL              PIC 9(7)V99.
+           05  PR-GARNISH-DED      PIC 9(7)V99.
+           05  PR-RUN-TYPE         PIC X(1).  *> 'F'=Full,'O'=Off-cycle
+           05  PR-BRANCH           PIC X(10).
+           05  PR-CURRENCY         PIC X(3).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP         PIC 9(14).
+           05  AL-USER-ID           PIC X(08).
+           05  AL-ACTION            PIC X(10).
+           05  AL-DETAILS           PIC X(50).
+           05  AL-STATUS            PIC X(01).
+           05  AL-IP-ADDRESS        PIC X(15).
+           05  FILLER               PIC X(20).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD            PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  LK-USER-ROLE           PIC X(1).
-       01  LK-EMP-ID              PIC X(10).
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "Generating reports for user ID: " LK-EMP-ID
-           DISPLAY "User Role: " LK-USER-ROLE
-           DISPLAY "Reports displayed successfully (placeholder)."
+       01  FILE-STATUS.
+           05  EMP-FILE-STATUS     PIC XX.
+           05  PAY-FILE-STATUS     PIC XX.
+           05  AUDIT-FILE-STATUS   PIC XX.
+           05  EXPORT-FILE-STATUS  PIC XX.
+       01  CONFIG-FILE-STATUS       PIC XX.
+
+       01  WS-EXPORT-FILENAME       PIC X(60).
+       01  WS-EXPORT-COUNT          PIC 9(05).
+
+       01  WS-AUDIT-FILTERS.
+           05  WS-AUDIT-USERID      PIC X(08).
+           05  WS-AUDIT-ACTION      PIC X(10).
+           05  WS-AUDIT-DATE-FROM   PIC 9(08).
+           05  WS-AUDIT-DATE-TO     PIC 9(08).
+       01  WS-AUDIT-MATCH-COUNT     PIC 9(05) VALUE 0.
+
+       01  WS-REPORT-CHOICE        PIC 9(2).
+       01  WS-REPORT-PERIOD        PIC X(24).
+       01  WS-PRIOR-PERIOD          PIC X(24).
+       01  WS-VARIANCE-PCT          PIC 99V999 VALUE 0.100.
+
+       01  WS-VAR-COUNT             PIC 9(3) VALUE 0.
+       01  WS-VAR-ENTRY OCCURS 500 TIMES INDEXED BY WS-VAR-IDX.
+           05  WS-VAR-EMP-ID        PIC X(10).
+           05  WS-VAR-CURR-GROSS    PIC 9(9)V99 VALUE 0.
+           05  WS-VAR-CURR-FOUND    PIC X(1) VALUE 'N'.
+           05  WS-VAR-PRIOR-GROSS   PIC 9(9)V99 VALUE 0.
+           05  WS-VAR-PRIOR-FOUND   PIC X(1) VALUE 'N'.
+       01  WS-VAR-FOUND-IDX         PIC 999.
+       01  WS-VAR-PCT-CHANGE        PIC S9(5)V99.
+       01  WS-VAR-PRINT-PCT         PIC -ZZ9.99.
+       01  WS-VAR-THRESHOLD-PCT     PIC 9(3)V99.
+       01  WS-VAR-PRINT-THRESHOLD   PIC Z9.99.
+       01  WS-VAR-FLAG-COUNT        PIC 9(05) VALUE 0.
+
+       01  WS-HC-TOTALS.
+           05  WS-HC-COUNT         PIC 99 VALUE 0.
+           05  WS-HC-ENTRY OCCURS 20 TIMES INDEXED BY WS-HC-IDX.
+               10  WS-HC-DEPT-NAME     PIC X(20).
+               10  WS-HC-EMP-COUNT     PIC 9(4) VALUE 0.
+               10  WS-HC-BUDGET-COST   PIC 9(9)V99 VALUE 0.
+       01  WS-HC-FOUND-IDX          PIC 99.
+       01  WS-HC-GRAND-COUNT        PIC 9(5).
+       01  WS-HC-GRAND-BUDGET       PIC 9(9)V99.
+       01  WS-HC-PRINT-BUDGET       PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-DEPT-TOTALS.
+           05  WS-DEPT-COUNT       PIC 99 VALUE 0.
+           05  WS-DEPT-ENTRY OCCURS 20 TIMES INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-NAME        PIC X(20).
+               10  WS-DEPT-EMP-COUNT   PIC 9(4) VALUE 0.
+               10  WS-DEPT-GROSS       PIC 9(9)V99 VALUE 0.
+               10  WS-DEPT-NET         PIC 9(9)V99 VALUE 0.
+
+       01  WS-FOUND-IDX             PIC 99.
+       01  WS-GRAND-GROSS           PIC 9(9)V99.
+       01  WS-GRAND-NET             PIC 9(9)V99.
+       01  WS-PRINT-GROSS           PIC Z,ZZZ,ZZ9.99.
+       01  WS-PRINT-NET             PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-CERT-EMP-ID           PIC X(10).
+       01  WS-CERT-TAX-YEAR         PIC 9(4).
+       01  WS-CERT-GROSS            PIC 9(9)V99.
+       01  WS-CERT-PAYE             PIC 9(9)V99.
+       01  WS-CERT-UIF              PIC 9(9)V99.
+       01  WS-CERT-SDL              PIC 9(9)V99.
+       01  WS-CERT-NET              PIC 9(9)V99.
+       01  WS-CERT-FOUND            PIC X(1).
+       01  WS-PRINT-PAYE            PIC Z,ZZZ,ZZ9.99.
+       01  WS-PRINT-UIF             PIC Z,ZZZ,ZZ9.99.
+       01  WS-PRINT-SDL             PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-EMP201-PAYE           PIC 9(9)V99.
+       01  WS-EMP201-UIF            PIC 9(9)V99.
+       01  WS-EMP201-SDL            PIC 9(9)V99.
+       01  WS-EMP201-COUNT          PIC 9(05).
+
+       01  WS-PREV-EMP-ID           PIC X(10).
+       01  WS-INTEGRITY-COUNTS.
+           05  WS-DUP-COUNT         PIC 9(05) VALUE 0.
+           05  WS-MISSING-COUNT     PIC 9(05) VALUE 0.
+           05  WS-ORPHAN-COUNT      PIC 9(05) VALUE 0.
+
+       01  WS-HIST-COUNT            PIC 9(01) VALUE 0.
+       01  WS-HIST-IDX              PIC 9(01).
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY OCCURS 5 TIMES.
+               10  WS-HIST-PERIOD   PIC X(24).
+               10  WS-HIST-GROSS    PIC 9(7)V99.
+               10  WS-HIST-NET      PIC 9(7)V99.
+
+       LINKAGE SECTION.
+       01  LS-USER-ROLE           PIC X(1).
+       01  LS-EMP-ID              PIC X(10).
+
+       PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
+       100-MAIN-REPORTS.
+           PERFORM UNTIL WS-REPORT-CHOICE = 9
+               DISPLAY " "
+               DISPLAY "ByteBank Reports Menu"
+               DISPLAY "----------------------"
+               IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                   DISPLAY "1. Department Payroll Cost Report"
+                   DISPLAY "2. Annual Tax Certificate (IRP5)"
+                   DISPLAY "3. Audit Log Viewer"
+                   DISPLAY "4. Download Payslip"
+                   DISPLAY "5. Download Payroll Report"
+                   DISPLAY "6. SARS EMP201 Monthly Submission"
+                   DISPLAY "7. Data Integrity Check"
+               END-IF
+               DISPLAY "8. My Payslip History"
+               DISPLAY "9. Return"
+               IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+                   DISPLAY "10. Payroll Variance Report"
+                   DISPLAY "11. Department Headcount & Budgeted Cost "
+                           "Report"
+               END-IF
+               DISPLAY "Enter choice: " WITH NO ADVANCING
+               ACCEPT WS-REPORT-CHOICE
+
+               EVALUATE TRUE
+                   WHEN WS-REPORT-CHOICE = 8
+                       PERFORM 900-MY-PAYSLIP-HISTORY
+                   WHEN WS-REPORT-CHOICE = 9
+                       CONTINUE
+                   WHEN LS-USER-ROLE NOT = 'A'
+                           AND LS-USER-ROLE NOT = 'H'
+                       DISPLAY "Invalid choice"
+                   WHEN WS-REPORT-CHOICE = 1
+                       PERFORM 200-DEPT-COST-REPORT
+                   WHEN WS-REPORT-CHOICE = 2
+                       PERFORM 300-IRP5-CERTIFICATE
+                   WHEN WS-REPORT-CHOICE = 3
+                       PERFORM 400-AUDIT-LOG-VIEWER
+                   WHEN WS-REPORT-CHOICE = 4
+                       PERFORM 500-DOWNLOAD-PAYSLIP
+                   WHEN WS-REPORT-CHOICE = 5
+                       PERFORM 600-DOWNLOAD-PAYROLL-REPORT
+                   WHEN WS-REPORT-CHOICE = 6
+                       PERFORM 700-EMP201-SUBMISSION
+                   WHEN WS-REPORT-CHOICE = 7
+                       PERFORM 800-DATA-INTEGRITY-CHECK
+                   WHEN WS-REPORT-CHOICE = 10
+                       PERFORM 1000-VARIANCE-REPORT
+                   WHEN WS-REPORT-CHOICE = 11
+                       PERFORM 1100-HEADCOUNT-COST-REPORT
+                   WHEN OTHER
+                       DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM.
            GOBACK.
+
+      *****************************************************************
+      * 200-DEPT-COST-REPORT - group all PAYROLL-FILE records for a
+      * selected pay period by the employee's EMP-DEPT and total gross
+      * and net pay per department.
+      *****************************************************************
+       200-DEPT-COST-REPORT.
+           DISPLAY "Enter pay period (e.g. 2025-04-01 to 2025-04-30): "
+                   WITH NO ADVANCING
+           ACCEPT WS-REPORT-PERIOD
+
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 0 TO WS-GRAND-GROSS
+           MOVE 0 TO WS-GRAND-NET
+
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN INPUT PAYROLL-FILE
+           IF EMP-FILE-STATUS NOT = '00' OR PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open employee/payroll files"
+           ELSE
+               PERFORM UNTIL PAY-FILE-STATUS = '10'
+                   READ PAYROLL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PR-PAY-PERIOD = WS-REPORT-PERIOD
+                                   AND PR-RUN-TYPE NOT = 'V'
+                               PERFORM 220-ACCUMULATE-DEPT-TOTALS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               PERFORM 250-DISPLAY-DEPT-TOTALS
+           END-IF.
+
+           IF EMP-FILE-STATUS = '00'
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+           IF PAY-FILE-STATUS = '00' OR PAY-FILE-STATUS = '10'
+               CLOSE PAYROLL-FILE
+           END-IF.
+
+      *****************************************************************
+      * 220-ACCUMULATE-DEPT-TOTALS - look up the department for the
+      * current PAYROLL-RECORD's employee and add its gross/net into
+      * that department's running total, creating a new entry on the
+      * table if this is the first record seen for the department.
+      *****************************************************************
+       220-ACCUMULATE-DEPT-TOTALS.
+           MOVE PR-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "UNKNOWN"    TO EMP-DEPT
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-NAME(WS-DEPT-IDX) = EMP-DEPT
+                   MOVE WS-DEPT-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE WS-DEPT-COUNT TO WS-FOUND-IDX
+               MOVE EMP-DEPT TO WS-DEPT-NAME(WS-FOUND-IDX)
+               MOVE 0 TO WS-DEPT-EMP-COUNT(WS-FOUND-IDX)
+               MOVE 0 TO WS-DEPT-GROSS(WS-FOUND-IDX)
+               MOVE 0 TO WS-DEPT-NET(WS-FOUND-IDX)
+           END-IF.
+
+           ADD 1 TO WS-DEPT-EMP-COUNT(WS-FOUND-IDX)
+           ADD PR-GROSS-PAY TO WS-DEPT-GROSS(WS-FOUND-IDX)
+           ADD PR-NET-PAY   TO WS-DEPT-NET(WS-FOUND-IDX)
+           ADD PR-GROSS-PAY TO WS-GRAND-GROSS
+           ADD PR-NET-PAY   TO WS-GRAND-NET.
+
+       250-DISPLAY-DEPT-TOTALS.
+           DISPLAY " "
+           DISPLAY "Department Payroll Cost Report - " WS-REPORT-PERIOD
+           DISPLAY "--------------------------------------------------"
+           IF WS-DEPT-COUNT = 0
+               DISPLAY "No payroll records found for this period."
+           ELSE
+               PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                   MOVE WS-DEPT-GROSS(WS-DEPT-IDX) TO WS-PRINT-GROSS
+                   MOVE WS-DEPT-NET(WS-DEPT-IDX)   TO WS-PRINT-NET
+                   DISPLAY WS-DEPT-NAME(WS-DEPT-IDX)
+                           " EMPLOYEES: " WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                   DISPLAY "   GROSS: " WS-PRINT-GROSS
+                           "   NET: " WS-PRINT-NET
+               END-PERFORM
+               MOVE WS-GRAND-GROSS TO WS-PRINT-GROSS
+               MOVE WS-GRAND-NET   TO WS-PRINT-NET
+               DISPLAY "----------------------------------------"
+               DISPLAY "COMPANY TOTAL   GROSS: " WS-PRINT-GROSS
+                       "   NET: " WS-PRINT-NET
+           END-IF.
+
+      *****************************************************************
+      * 300-IRP5-CERTIFICATE - sum a full tax year's worth of
+      * PAYROLL-FILE records for one employee (gross pay, PAYE, UIF,
+      * SDL, net pay) and print it in an IRP5-style layout.
+      *****************************************************************
+       300-IRP5-CERTIFICATE.
+           DISPLAY "Enter employee ID: " WITH NO ADVANCING
+           ACCEPT WS-CERT-EMP-ID
+           DISPLAY "Enter tax year (e.g. 2025): " WITH NO ADVANCING
+           ACCEPT WS-CERT-TAX-YEAR
+
+           MOVE 0 TO WS-CERT-GROSS
+           MOVE 0 TO WS-CERT-PAYE
+           MOVE 0 TO WS-CERT-UIF
+           MOVE 0 TO WS-CERT-SDL
+           MOVE 0 TO WS-CERT-NET
+           MOVE 'N' TO WS-CERT-FOUND
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open payroll file"
+           ELSE
+               PERFORM UNTIL PAY-FILE-STATUS = '10'
+                   READ PAYROLL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PR-EMP-ID = WS-CERT-EMP-ID
+                              AND PR-PAY-PERIOD(1:4) = WS-CERT-TAX-YEAR
+                              AND PR-RUN-TYPE NOT = 'V'
+                               MOVE 'Y' TO WS-CERT-FOUND
+                               ADD PR-GROSS-PAY TO WS-CERT-GROSS
+                               ADD PR-PAYE-TAX  TO WS-CERT-PAYE
+                               ADD PR-UIF       TO WS-CERT-UIF
+                               ADD PR-SDL       TO WS-CERT-SDL
+                               ADD PR-NET-PAY   TO WS-CERT-NET
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-FILE
+               PERFORM 350-DISPLAY-IRP5
+           END-IF.
+
+       350-DISPLAY-IRP5.
+           DISPLAY " "
+           IF WS-CERT-FOUND NOT = 'Y'
+               DISPLAY "No payroll records found for employee "
+                       WS-CERT-EMP-ID " in tax year " WS-CERT-TAX-YEAR
+           ELSE
+               MOVE WS-CERT-GROSS TO WS-PRINT-GROSS
+               MOVE WS-CERT-PAYE  TO WS-PRINT-PAYE
+               MOVE WS-CERT-UIF   TO WS-PRINT-UIF
+               MOVE WS-CERT-SDL   TO WS-PRINT-SDL
+               MOVE WS-CERT-NET   TO WS-PRINT-NET
+               DISPLAY "=========== IRP5 TAX CERTIFICATE ==========="
+               DISPLAY "Employee number:     " WS-CERT-EMP-ID
+               DISPLAY "Tax year:            " WS-CERT-TAX-YEAR
+               DISPLAY "---------------------------------------------"
+               DISPLAY "Gross remuneration:  " WS-PRINT-GROSS
+               DISPLAY "PAYE deducted:       " WS-PRINT-PAYE
+               DISPLAY "UIF deducted:        " WS-PRINT-UIF
+               DISPLAY "SDL deducted:        " WS-PRINT-SDL
+               DISPLAY "Net pay:             " WS-PRINT-NET
+               DISPLAY "============================================="
+           END-IF.
+
+      *****************************************************************
+      * 400-AUDIT-LOG-VIEWER - filter AUDIT-LOG-FILE by user ID, action
+      * and a timestamp range. Any filter left blank/zero matches
+      * everything for that field.
+      *****************************************************************
+       400-AUDIT-LOG-VIEWER.
+           DISPLAY "Filter by user ID (blank for all): "
+                   WITH NO ADVANCING
+           ACCEPT WS-AUDIT-USERID
+           DISPLAY "Filter by action, e.g. LOGIN (blank for all): "
+                   WITH NO ADVANCING
+           ACCEPT WS-AUDIT-ACTION
+           DISPLAY "From date YYYYMMDD (zero for no lower bound): "
+                   WITH NO ADVANCING
+           ACCEPT WS-AUDIT-DATE-FROM
+           DISPLAY "To date YYYYMMDD (zero for no upper bound): "
+                   WITH NO ADVANCING
+           ACCEPT WS-AUDIT-DATE-TO
+
+           MOVE 0 TO WS-AUDIT-MATCH-COUNT
+
+           OPEN INPUT AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open audit log file"
+           ELSE
+               DISPLAY " "
+               DISPLAY "================ AUDIT LOG ================="
+               PERFORM UNTIL AUDIT-FILE-STATUS = '10'
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 420-CHECK-AUDIT-FILTERS
+                   END-READ
+               END-PERFORM
+               DISPLAY "=============================================="
+               DISPLAY WS-AUDIT-MATCH-COUNT " MATCHING ENTRY(IES)"
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       420-CHECK-AUDIT-FILTERS.
+           IF (WS-AUDIT-USERID = SPACES
+                   OR AL-USER-ID = WS-AUDIT-USERID)
+              AND (WS-AUDIT-ACTION = SPACES
+                   OR AL-ACTION = WS-AUDIT-ACTION)
+              AND (WS-AUDIT-DATE-FROM = 0
+                   OR AL-TIMESTAMP(1:8) NOT < WS-AUDIT-DATE-FROM)
+              AND (WS-AUDIT-DATE-TO = 0
+                   OR AL-TIMESTAMP(1:8) NOT > WS-AUDIT-DATE-TO)
+               ADD 1 TO WS-AUDIT-MATCH-COUNT
+               DISPLAY AL-TIMESTAMP "  " AL-USER-ID "  " AL-ACTION
+                       "  " AL-STATUS "  " AL-DETAILS
+           END-IF.
+
+      *****************************************************************
+      * 500-DOWNLOAD-PAYSLIP - find one employee's PAYROLL-FILE record
+      * for a given pay period and write it out as a payslip text file.
+      *****************************************************************
+       500-DOWNLOAD-PAYSLIP.
+           DISPLAY "Enter employee ID: " WITH NO ADVANCING
+           ACCEPT WS-CERT-EMP-ID
+           DISPLAY "Enter pay period (e.g. 2025-04-01 to 2025-04-30): "
+                   WITH NO ADVANCING
+           ACCEPT WS-REPORT-PERIOD
+
+           MOVE 'N' TO WS-CERT-FOUND
+           STRING "../data/payslip_" DELIMITED BY SIZE
+                   WS-CERT-EMP-ID DELIMITED BY SPACE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-EXPORT-FILENAME
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open payroll file"
+           ELSE
+               PERFORM UNTIL PAY-FILE-STATUS = '10'
+                       OR WS-CERT-FOUND = 'Y'
+                   READ PAYROLL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PR-EMP-ID = WS-CERT-EMP-ID
+                              AND PR-PAY-PERIOD = WS-REPORT-PERIOD
+                              AND PR-RUN-TYPE NOT = 'V'
+                               MOVE 'Y' TO WS-CERT-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-FILE
+
+               IF WS-CERT-FOUND NOT = 'Y'
+                   DISPLAY "No payroll record found for employee "
+                           WS-CERT-EMP-ID " in period "
+                           WS-REPORT-PERIOD
+               ELSE
+                   PERFORM 520-WRITE-PAYSLIP-FILE
+               END-IF
+           END-IF.
+
+       520-WRITE-PAYSLIP-FILE.
+           MOVE PR-GROSS-PAY TO WS-PRINT-GROSS
+           MOVE PR-NET-PAY   TO WS-PRINT-NET
+           MOVE PR-PAYE-TAX  TO WS-PRINT-PAYE
+           MOVE PR-UIF       TO WS-PRINT-UIF
+           MOVE PR-SDL       TO WS-PRINT-SDL
+
+           OPEN OUTPUT EXPORT-FILE
+           IF EXPORT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open " WS-EXPORT-FILENAME
+           ELSE
+               MOVE "=========== PAYSLIP ===========" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "Employee number: " PR-EMP-ID
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "Pay period:      " PR-PAY-PERIOD
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "Gross pay:       " WS-PRINT-GROSS
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "PAYE deducted:   " WS-PRINT-PAYE
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "UIF deducted:    " WS-PRINT-UIF
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "SDL deducted:    " WS-PRINT-SDL
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "Net pay:         " WS-PRINT-NET
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               CLOSE EXPORT-FILE
+               DISPLAY "Payslip written to " WS-EXPORT-FILENAME
+           END-IF.
+
+      *****************************************************************
+      * 600-DOWNLOAD-PAYROLL-REPORT - write every PAYROLL-FILE record
+      * for a pay period out to a payroll register text file.
+      *****************************************************************
+       600-DOWNLOAD-PAYROLL-REPORT.
+           DISPLAY "Enter pay period (e.g. 2025-04-01 to 2025-04-30): "
+                   WITH NO ADVANCING
+           ACCEPT WS-REPORT-PERIOD
+
+           MOVE 0 TO WS-EXPORT-COUNT
+           STRING "../data/payroll_report_" DELIMITED BY SIZE
+                   WS-REPORT-PERIOD(1:10) DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-EXPORT-FILENAME
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open payroll file"
+           ELSE
+               OPEN OUTPUT EXPORT-FILE
+               IF EXPORT-FILE-STATUS NOT = '00'
+                   DISPLAY "ERROR: Unable to open " WS-EXPORT-FILENAME
+                   CLOSE PAYROLL-FILE
+               ELSE
+                   STRING "Payroll Report - " WS-REPORT-PERIOD
+                           DELIMITED BY SIZE INTO EXPORT-RECORD
+                   WRITE EXPORT-RECORD
+                   PERFORM UNTIL PAY-FILE-STATUS = '10'
+                       READ PAYROLL-FILE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               IF PR-PAY-PERIOD = WS-REPORT-PERIOD
+                                       AND PR-RUN-TYPE NOT = 'V'
+                                   PERFORM 620-WRITE-REGISTER-LINE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PAYROLL-FILE
+                   CLOSE EXPORT-FILE
+                   DISPLAY WS-EXPORT-COUNT " record(s) written to "
+                           WS-EXPORT-FILENAME
+               END-IF
+           END-IF.
+
+       620-WRITE-REGISTER-LINE.
+           ADD 1 TO WS-EXPORT-COUNT
+           MOVE PR-GROSS-PAY TO WS-PRINT-GROSS
+           MOVE PR-NET-PAY   TO WS-PRINT-NET
+           STRING PR-EMP-ID "  GROSS: " WS-PRINT-GROSS
+                   "  NET: " WS-PRINT-NET
+                   DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD.
+
+      *****************************************************************
+      * 700-EMP201-SUBMISSION - sum PAYE/UIF/SDL across every
+      * PAYROLL-FILE record for a pay period into the totals format
+      * needed for the monthly EMP201 return to SARS, and write it out
+      * to a named text file alongside the console display.
+      *****************************************************************
+       700-EMP201-SUBMISSION.
+           DISPLAY "Enter pay period (e.g. 2025-04-01 to 2025-04-30): "
+                   WITH NO ADVANCING
+           ACCEPT WS-REPORT-PERIOD
+
+           MOVE 0 TO WS-EMP201-PAYE
+           MOVE 0 TO WS-EMP201-UIF
+           MOVE 0 TO WS-EMP201-SDL
+           MOVE 0 TO WS-EMP201-COUNT
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open payroll file"
+           ELSE
+               PERFORM UNTIL PAY-FILE-STATUS = '10'
+                   READ PAYROLL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PR-PAY-PERIOD = WS-REPORT-PERIOD
+                                   AND PR-RUN-TYPE NOT = 'V'
+                               ADD 1 TO WS-EMP201-COUNT
+                               ADD PR-PAYE-TAX TO WS-EMP201-PAYE
+                               ADD PR-UIF      TO WS-EMP201-UIF
+                               ADD PR-SDL      TO WS-EMP201-SDL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-FILE
+               PERFORM 720-WRITE-EMP201-FILE
+           END-IF.
+
+       720-WRITE-EMP201-FILE.
+           MOVE WS-EMP201-PAYE TO WS-PRINT-PAYE
+           MOVE WS-EMP201-UIF  TO WS-PRINT-UIF
+           MOVE WS-EMP201-SDL  TO WS-PRINT-SDL
+
+           DISPLAY " "
+           DISPLAY "========== SARS EMP201 SUBMISSION =========="
+           DISPLAY "Pay period:          " WS-REPORT-PERIOD
+           DISPLAY "Employees included:  " WS-EMP201-COUNT
+           DISPLAY "---------------------------------------------"
+           DISPLAY "PAYE (employees' tax): " WS-PRINT-PAYE
+           DISPLAY "UIF contributions:     " WS-PRINT-UIF
+           DISPLAY "SDL contributions:     " WS-PRINT-SDL
+           DISPLAY "=============================================="
+
+           STRING "../data/emp201_" DELIMITED BY SIZE
+                   WS-REPORT-PERIOD(1:10) DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-EXPORT-FILENAME
+
+           OPEN OUTPUT EXPORT-FILE
+           IF EXPORT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open " WS-EXPORT-FILENAME
+           ELSE
+               STRING "SARS EMP201 - " WS-REPORT-PERIOD
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "Employees included: " WS-EMP201-COUNT
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "PAYE: " WS-PRINT-PAYE
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "UIF:  " WS-PRINT-UIF
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               STRING "SDL:  " WS-PRINT-SDL
+                       DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               CLOSE EXPORT-FILE
+               DISPLAY "EMP201 extract written to " WS-EXPORT-FILENAME
+           END-IF.
+
+      *****************************************************************
+      * 800-DATA-INTEGRITY-CHECK - cross-check EMPLOYEE-FILE against
+      * PAYROLL-FILE so data problems (a bad delete, a missing pay
+      * rate, a duplicate key somehow slipping past the index) surface
+      * during a scheduled check instead of in a wrong-looking report.
+      *****************************************************************
+       800-DATA-INTEGRITY-CHECK.
+           MOVE 0 TO WS-DUP-COUNT
+           MOVE 0 TO WS-MISSING-COUNT
+           MOVE 0 TO WS-ORPHAN-COUNT
+
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN INPUT PAYROLL-FILE
+           IF EMP-FILE-STATUS NOT = '00' OR PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open employee/payroll files"
+           ELSE
+               PERFORM 820-CHECK-EMPLOYEE-RECORDS
+               PERFORM 840-CHECK-ORPHAN-PAYROLL-RECORDS
+               PERFORM 860-DISPLAY-INTEGRITY-SUMMARY
+           END-IF.
+
+           IF EMP-FILE-STATUS = '00' OR EMP-FILE-STATUS = '10'
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+           IF PAY-FILE-STATUS = '00' OR PAY-FILE-STATUS = '10'
+               CLOSE PAYROLL-FILE
+           END-IF.
+
+      *****************************************************************
+      * 820-CHECK-EMPLOYEE-RECORDS - walk EMPLOYEE-FILE in key order
+      * flagging records with a blank name or a zero pay rate, and
+      * flagging a duplicate EMP-ID if the same key appears twice in a
+      * row (the index itself should prevent this, but a check that
+      * assumes the index can never be wrong isn't a check at all).
+      *****************************************************************
+       820-CHECK-EMPLOYEE-RECORDS.
+           MOVE SPACES TO WS-PREV-EMP-ID
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "No employee records found."
+               NOT INVALID KEY
+                   CONTINUE
+           END-START
+
+           PERFORM UNTIL EMP-FILE-STATUS = '10'
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF EMP-ID = WS-PREV-EMP-ID
+                           ADD 1 TO WS-DUP-COUNT
+                           DISPLAY "DUPLICATE EMP-ID: " EMP-ID
+                       END-IF
+                       IF EMP-NAME = SPACES OR EMP-BASE-SALARY = 0
+                           ADD 1 TO WS-MISSING-COUNT
+                           DISPLAY "INCOMPLETE RECORD: " EMP-ID
+                                   " - NAME OR PAY RATE MISSING"
+                       END-IF
+                       MOVE EMP-ID TO WS-PREV-EMP-ID
+               END-READ
+           END-PERFORM.
+
+      *****************************************************************
+      * 840-CHECK-ORPHAN-PAYROLL-RECORDS - walk PAYROLL-FILE and flag
+      * any PR-EMP-ID with no matching EMPLOYEE-RECORD left on file.
+      * The keyed READ EMPLOYEE-FILE below leaves EMP-FILE-STATUS at
+      * '23' on an orphan (INVALID KEY), not '00' - reset it back to
+      * '00' once handled so 800-DATA-INTEGRITY-CHECK's closing guard
+      * isn't fooled into leaving EMPLOYEE-FILE open just because the
+      * last record scanned happened to be an orphan.
+      *****************************************************************
+       840-CHECK-ORPHAN-PAYROLL-RECORDS.
+           PERFORM UNTIL PAY-FILE-STATUS = '10'
+               READ PAYROLL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PR-EMP-ID TO EMP-ID
+                       READ EMPLOYEE-FILE
+                           INVALID KEY
+                               ADD 1 TO WS-ORPHAN-COUNT
+                               DISPLAY "ORPHANED PAYROLL RECORD: "
+                                       PR-EMP-ID " (" PR-PAY-PERIOD
+                                       ") - NO MATCHING EMPLOYEE"
+                               MOVE '00' TO EMP-FILE-STATUS
+                           NOT INVALID KEY
+                               CONTINUE
+                       END-READ
+               END-READ
+           END-PERFORM.
+
+       860-DISPLAY-INTEGRITY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "========== DATA INTEGRITY CHECK =========="
+           DISPLAY "Duplicate employee IDs:        " WS-DUP-COUNT
+           DISPLAY "Employees missing name/rate:   " WS-MISSING-COUNT
+           DISPLAY "Orphaned payroll records:      " WS-ORPHAN-COUNT
+           IF WS-DUP-COUNT = 0 AND WS-MISSING-COUNT = 0
+                   AND WS-ORPHAN-COUNT = 0
+               DISPLAY "No data integrity problems found."
+           END-IF
+           DISPLAY "============================================".
+
+      *****************************************************************
+      * 900-MY-PAYSLIP-HISTORY - employee self-service: show the
+      * caller's own last 5 PAYROLL-FILE records, found by LS-EMP-ID
+      * rather than an operator-entered ID, so any role can pull their
+      * own payslip history without going through the Admin/HR-gated
+      * reports.
+      *****************************************************************
+       900-MY-PAYSLIP-HISTORY.
+           MOVE 0 TO WS-HIST-COUNT
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open payroll file"
+           ELSE
+               PERFORM UNTIL PAY-FILE-STATUS = '10'
+                   READ PAYROLL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PR-EMP-ID = LS-EMP-ID
+                                   AND PR-RUN-TYPE NOT = 'V'
+                               PERFORM 920-APPEND-HISTORY-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-FILE
+               PERFORM 940-DISPLAY-HISTORY
+           END-IF.
+
+      *****************************************************************
+      * 920-APPEND-HISTORY-ENTRY - keep only the most recent 5 payslips
+      * seen so far: once the table is full, slide every entry down one
+      * slot before placing the new one at the end.
+      *****************************************************************
+       920-APPEND-HISTORY-ENTRY.
+           IF WS-HIST-COUNT < 5
+               ADD 1 TO WS-HIST-COUNT
+           ELSE
+               PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > 4
+                   MOVE WS-HIST-ENTRY(WS-HIST-IDX + 1)
+                       TO WS-HIST-ENTRY(WS-HIST-IDX)
+               END-PERFORM
+           END-IF
+           MOVE PR-PAY-PERIOD TO WS-HIST-PERIOD(WS-HIST-COUNT)
+           MOVE PR-GROSS-PAY  TO WS-HIST-GROSS(WS-HIST-COUNT)
+           MOVE PR-NET-PAY    TO WS-HIST-NET(WS-HIST-COUNT).
+
+       940-DISPLAY-HISTORY.
+           DISPLAY " "
+           DISPLAY "========== MY PAYSLIP HISTORY =========="
+           DISPLAY "Employee: " LS-EMP-ID
+           IF WS-HIST-COUNT = 0
+               DISPLAY "No payslips found."
+           ELSE
+               PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > WS-HIST-COUNT
+                   MOVE WS-HIST-GROSS(WS-HIST-IDX) TO WS-PRINT-GROSS
+                   MOVE WS-HIST-NET(WS-HIST-IDX)   TO WS-PRINT-NET
+                   DISPLAY WS-HIST-PERIOD(WS-HIST-IDX)
+                           "  GROSS: " WS-PRINT-GROSS
+                           "  NET: " WS-PRINT-NET
+               END-PERFORM
+           END-IF
+           DISPLAY "==========================================".
+
+      *****************************************************************
+      * 1000-VARIANCE-REPORT - compare one pay period's PAYROLL-FILE
+      * totals against the prior period's, per employee, and flag any
+      * employee whose gross pay moved by more than CONFIG's variance
+      * alert threshold so a data-entry mistake surfaces before the
+      * payments go out.
+      *****************************************************************
+       1000-VARIANCE-REPORT.
+           DISPLAY "Enter CURRENT pay period (e.g. 2025-04-01 to "
+                   "2025-04-30): " WITH NO ADVANCING
+           ACCEPT WS-REPORT-PERIOD
+           DISPLAY "Enter PRIOR pay period to compare against: "
+                   WITH NO ADVANCING
+           ACCEPT WS-PRIOR-PERIOD
+
+           MOVE 0 TO WS-VAR-COUNT
+           MOVE 0 TO WS-VAR-FLAG-COUNT
+           PERFORM 1010-READ-VARIANCE-CONFIG
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open payroll file"
+           ELSE
+               PERFORM 1020-SCAN-PAYROLL-FOR-VARIANCE
+               CLOSE PAYROLL-FILE
+               PERFORM 1050-DISPLAY-VARIANCE-RESULTS
+           END-IF.
+
+      *****************************************************************
+      * 1010-READ-VARIANCE-CONFIG - pick up the current variance alert
+      * threshold from CONFIG's settings file. If CONFIG has never set
+      * one, the VALUE clause on WS-VARIANCE-PCT stands as the default.
+      *****************************************************************
+       1010-READ-VARIANCE-CONFIG.
+           OPEN INPUT SYSCONFIG-FILE
+           IF CONFIG-FILE-STATUS = '00'
+               READ SYSCONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SC-VARIANCE-PCT TO WS-VARIANCE-PCT
+               END-READ
+               CLOSE SYSCONFIG-FILE
+           END-IF.
+
+       1020-SCAN-PAYROLL-FOR-VARIANCE.
+           PERFORM UNTIL PAY-FILE-STATUS = '10'
+               READ PAYROLL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PR-RUN-TYPE NOT = 'V'
+                           IF PR-PAY-PERIOD = WS-REPORT-PERIOD
+                               PERFORM 1030-SET-CURRENT-VARIANCE-ENTRY
+                           ELSE
+                               IF PR-PAY-PERIOD = WS-PRIOR-PERIOD
+                                   PERFORM 1040-SET-PRIOR-VARIANCE-ENTRY
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1030-SET-CURRENT-VARIANCE-ENTRY.
+           PERFORM 1035-FIND-OR-CREATE-VARIANCE-ENTRY
+           MOVE PR-GROSS-PAY TO WS-VAR-CURR-GROSS(WS-VAR-FOUND-IDX)
+           MOVE 'Y' TO WS-VAR-CURR-FOUND(WS-VAR-FOUND-IDX).
+
+       1040-SET-PRIOR-VARIANCE-ENTRY.
+           PERFORM 1035-FIND-OR-CREATE-VARIANCE-ENTRY
+           MOVE PR-GROSS-PAY TO WS-VAR-PRIOR-GROSS(WS-VAR-FOUND-IDX)
+           MOVE 'Y' TO WS-VAR-PRIOR-FOUND(WS-VAR-FOUND-IDX).
+
+      *****************************************************************
+      * 1035-FIND-OR-CREATE-VARIANCE-ENTRY - look up the current
+      * PAYROLL-RECORD's employee in the variance table, adding a new
+      * entry if this is the first record seen for that employee.
+      *****************************************************************
+       1035-FIND-OR-CREATE-VARIANCE-ENTRY.
+           MOVE 0 TO WS-VAR-FOUND-IDX
+           PERFORM VARYING WS-VAR-IDX FROM 1 BY 1
+                   UNTIL WS-VAR-IDX > WS-VAR-COUNT
+               IF WS-VAR-EMP-ID(WS-VAR-IDX) = PR-EMP-ID
+                   MOVE WS-VAR-IDX TO WS-VAR-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-VAR-FOUND-IDX = 0
+               ADD 1 TO WS-VAR-COUNT
+               MOVE WS-VAR-COUNT TO WS-VAR-FOUND-IDX
+               MOVE PR-EMP-ID TO WS-VAR-EMP-ID(WS-VAR-FOUND-IDX)
+           END-IF.
+
+       1050-DISPLAY-VARIANCE-RESULTS.
+           COMPUTE WS-VAR-THRESHOLD-PCT = WS-VARIANCE-PCT * 100
+           MOVE WS-VAR-THRESHOLD-PCT TO WS-VAR-PRINT-THRESHOLD
+           DISPLAY " "
+           DISPLAY "Payroll Variance Report - " WS-REPORT-PERIOD
+                   " vs " WS-PRIOR-PERIOD
+           DISPLAY "Alert threshold: " WS-VAR-PRINT-THRESHOLD "%"
+           DISPLAY "--------------------------------------------------"
+           IF WS-VAR-COUNT = 0
+               DISPLAY "No payroll records found for either period."
+           ELSE
+               PERFORM VARYING WS-VAR-IDX FROM 1 BY 1
+                       UNTIL WS-VAR-IDX > WS-VAR-COUNT
+                   PERFORM 1060-CHECK-VARIANCE-ENTRY
+               END-PERFORM
+               IF WS-VAR-FLAG-COUNT = 0
+                   DISPLAY "No employees exceeded the variance "
+                           "threshold."
+               ELSE
+                   DISPLAY "----------------------------------------"
+                   DISPLAY WS-VAR-FLAG-COUNT
+                           " employee(s) exceeded the variance "
+                           "threshold."
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 1060-CHECK-VARIANCE-ENTRY - for one variance-table entry seen
+      * in both periods, compute the percentage change in gross pay
+      * and flag it if that change exceeds the configured threshold in
+      * either direction.
+      *****************************************************************
+       1060-CHECK-VARIANCE-ENTRY.
+           IF WS-VAR-CURR-FOUND(WS-VAR-IDX) = 'Y'
+                   AND WS-VAR-PRIOR-FOUND(WS-VAR-IDX) = 'Y'
+                   AND WS-VAR-PRIOR-GROSS(WS-VAR-IDX) > 0
+               COMPUTE WS-VAR-PCT-CHANGE ROUNDED =
+                   ((WS-VAR-CURR-GROSS(WS-VAR-IDX) -
+                     WS-VAR-PRIOR-GROSS(WS-VAR-IDX)) /
+                    WS-VAR-PRIOR-GROSS(WS-VAR-IDX)) * 100
+               IF WS-VAR-PCT-CHANGE > WS-VAR-THRESHOLD-PCT
+                       OR WS-VAR-PCT-CHANGE <
+                          (0 - WS-VAR-THRESHOLD-PCT)
+                   ADD 1 TO WS-VAR-FLAG-COUNT
+                   MOVE WS-VAR-PCT-CHANGE TO WS-VAR-PRINT-PCT
+                   DISPLAY "FLAGGED  " WS-VAR-EMP-ID(WS-VAR-IDX)
+                           "  PRIOR: " WS-VAR-PRIOR-GROSS(WS-VAR-IDX)
+                           "  CURRENT: " WS-VAR-CURR-GROSS(WS-VAR-IDX)
+                           "  CHANGE: " WS-VAR-PRINT-PCT "%"
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 1100-HEADCOUNT-COST-REPORT - walk the full EMPLOYEE-FILE roster
+      * counting active (non-terminated) employees and summing budgeted
+      * EMP-PAY-RATE cost per EMP-DEPT. Unlike 200-DEPT-COST-REPORT,
+      * this is the current roster's budgeted cost, not a tally of
+      * actual PAYROLL-FILE runs for a selected period.
+      *****************************************************************
+       1100-HEADCOUNT-COST-REPORT.
+           MOVE 0 TO WS-HC-COUNT
+           MOVE 0 TO WS-HC-GRAND-COUNT
+           MOVE 0 TO WS-HC-GRAND-BUDGET
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open employee file"
+           ELSE
+               PERFORM 1120-ACCUMULATE-HEADCOUNT
+               CLOSE EMPLOYEE-FILE
+               PERFORM 1150-DISPLAY-HEADCOUNT-RESULTS
+           END-IF.
+
+       1120-ACCUMULATE-HEADCOUNT.
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "No employee records found."
+               NOT INVALID KEY
+                   CONTINUE
+           END-START
+
+           PERFORM UNTIL EMP-FILE-STATUS = '10'
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'T'
+                           PERFORM 1130-ADD-HEADCOUNT-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1130-ADD-HEADCOUNT-ENTRY.
+           MOVE 0 TO WS-HC-FOUND-IDX
+           PERFORM VARYING WS-HC-IDX FROM 1 BY 1
+                   UNTIL WS-HC-IDX > WS-HC-COUNT
+               IF WS-HC-DEPT-NAME(WS-HC-IDX) = EMP-DEPT
+                   MOVE WS-HC-IDX TO WS-HC-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-HC-FOUND-IDX = 0
+               ADD 1 TO WS-HC-COUNT
+               MOVE WS-HC-COUNT TO WS-HC-FOUND-IDX
+               MOVE EMP-DEPT TO WS-HC-DEPT-NAME(WS-HC-FOUND-IDX)
+               MOVE 0 TO WS-HC-EMP-COUNT(WS-HC-FOUND-IDX)
+               MOVE 0 TO WS-HC-BUDGET-COST(WS-HC-FOUND-IDX)
+           END-IF.
+
+           ADD 1 TO WS-HC-EMP-COUNT(WS-HC-FOUND-IDX)
+           ADD EMP-BASE-SALARY TO WS-HC-BUDGET-COST(WS-HC-FOUND-IDX)
+           ADD 1 TO WS-HC-GRAND-COUNT
+           ADD EMP-BASE-SALARY TO WS-HC-GRAND-BUDGET.
+
+       1150-DISPLAY-HEADCOUNT-RESULTS.
+           DISPLAY " "
+           DISPLAY "Department Headcount & Budgeted Cost Report"
+           DISPLAY "--------------------------------------------------"
+           IF WS-HC-COUNT = 0
+               DISPLAY "No active employee records found."
+           ELSE
+               PERFORM VARYING WS-HC-IDX FROM 1 BY 1
+                       UNTIL WS-HC-IDX > WS-HC-COUNT
+                   MOVE WS-HC-BUDGET-COST(WS-HC-IDX)
+                       TO WS-HC-PRINT-BUDGET
+                   DISPLAY WS-HC-DEPT-NAME(WS-HC-IDX)
+                           " HEADCOUNT: " WS-HC-EMP-COUNT(WS-HC-IDX)
+                   DISPLAY "   BUDGETED COST: " WS-HC-PRINT-BUDGET
+               END-PERFORM
+               MOVE WS-HC-GRAND-BUDGET TO WS-HC-PRINT-BUDGET
+               DISPLAY "----------------------------------------"
+               DISPLAY "COMPANY TOTAL   HEADCOUNT: " WS-HC-GRAND-COUNT
+                       "   BUDGETED COST: " WS-HC-PRINT-BUDGET
+           END-IF.
+
        END PROGRAM REPORTS.
