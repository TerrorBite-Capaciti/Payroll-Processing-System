@@ -1,20 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLI-COMMANDS.
        AUTHOR. PAYROLL-SYSTEM.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-COMMAND-RESULT  PIC X(200).
-       
+
        LINKAGE SECTION.
        01 LS-COMMAND         PIC X(20).
        01 LS-ARGS            PIC X(60).
        01 LS-RESULT          PIC X(200).
-       
-       COPY payroll_processing_system.cpy.
-       
-       PROCEDURE DIVISION USING LS-COMMAND, LS-ARGS, LS-RESULT.
-       
+       01 LS-USER-ROLE       PIC X(1).
+       01 LS-EMP-ID          PIC X(10).
+
+       PROCEDURE DIVISION USING LS-COMMAND, LS-ARGS, LS-RESULT,
+               LS-USER-ROLE, LS-EMP-ID.
+
        PROCESS-COMMAND.
            EVALUATE LS-COMMAND
                WHEN "ADD-EMP"    PERFORM PROCESS-ADD-EMPLOYEE
@@ -23,23 +24,40 @@
                WHEN "SYS-CONFIG" PERFORM PROCESS-SYSTEM-CONFIG
                WHEN OTHER        MOVE "Invalid command" TO LS-RESULT
            END-EVALUATE
-           
+
            GOBACK.
-       
+
        PROCESS-ADD-EMPLOYEE.
-           *> Parse arguments and call employee.cbl
-           MOVE "Employee added successfully" TO LS-RESULT.
-       
+           IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+               CALL "EMPLOYEE-MGMT" USING LS-USER-ROLE, LS-EMP-ID
+               MOVE "Employee added successfully" TO LS-RESULT
+           ELSE
+               MOVE "Error: Insufficient privileges" TO LS-RESULT
+           END-IF.
+
        PROCESS-CALC-PAYROLL.
-           *> Parse arguments and call payroll.cbl
-           MOVE "Payroll processed successfully" TO LS-RESULT.
-       
+           IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+               CALL "PAYROLL" USING LS-USER-ROLE, LS-EMP-ID
+               MOVE "Payroll processed successfully" TO LS-RESULT
+           ELSE
+               MOVE "Error: Insufficient privileges" TO LS-RESULT
+           END-IF.
+
        PROCESS-GENERATE-REPORT.
-           *> Parse arguments and call reporting functions
-           MOVE "Report generated successfully" TO LS-RESULT.
-       
+           IF LS-USER-ROLE = 'A' OR LS-USER-ROLE = 'H'
+               CALL "REPORTS" USING LS-USER-ROLE, LS-EMP-ID
+               MOVE "Report generated successfully" TO LS-RESULT
+           ELSE
+               MOVE "Error: Insufficient privileges" TO LS-RESULT
+           END-IF.
+
        PROCESS-SYSTEM-CONFIG.
-           *> Handle system configuration changes
-           MOVE "System configured successfully" TO LS-RESULT.
-       
+           IF LS-USER-ROLE = 'A'
+               CALL "CONFIG" USING LS-USER-ROLE, LS-EMP-ID
+               MOVE "System configured successfully" TO LS-RESULT
+           ELSE
+               MOVE "Error: Administrator privileges required"
+                   TO LS-RESULT
+           END-IF.
+
        END PROGRAM CLI-COMMANDS.
\ No newline at end of file
