@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHEND-DRIVER.
+       AUTHOR.     BYTEBANK-DEV.
+       DATE-WRITTEN. 2025-07-28.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-07-28  BDEV  New program. Chains INIT-DB (only if the
+      *                   employee file doesn't exist yet), PAYROLL and
+      *                   REPORTS into one month-end invocation, then
+      *                   archives PAYROLL-FILE to a dated snapshot, so
+      *                   month-end close is one call instead of a
+      *                   remembered manual sequence of three programs.
+      * 2026-08-09  BDEV  PAYROLL-RECORD picks up the PR-BRANCH/
+      *                   PR-CURRENCY fields PAYROLL's copy gained
+      *                   alongside multi-branch payroll, and
+      *                   ARCHIVE-RECORD is widened to match the full
+      *                   121-byte record so archiving no longer
+      *                   truncates it.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT PAYROLL-FILE ASSIGN TO "../data/payroll.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ARC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY employee_record.
+
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD.
+           05  PR-EMP-ID           PIC X(10).
+           05  PR-PAY-PERIOD       PIC X(24).
+           05  PR-GROSS-PAY        PIC 9(7)V99.
+           05  PR-NET-PAY          PIC 9(7)V99.
+           05  PR-TIMESTAMP        PIC X(19).
+           05  PR-PAYE-TAX         PIC 9(7)V99.
+           05  PR-UIF              PIC 9(7)V99.
+           05  PR-SDL              PIC 9(7)V99.
+           05  PR-GARNISH-DED      PIC 9(7)V99.
+           05  PR-RUN-TYPE         PIC X(1).
+           05  PR-BRANCH           PIC X(10).
+           05  PR-CURRENCY         PIC X(3).
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD          PIC X(121).
+
+       WORKING-STORAGE SECTION.
+       01  EMP-FILE-STATUS         PIC XX.
+       01  PAY-FILE-STATUS         PIC XX.
+       01  ARC-FILE-STATUS         PIC XX.
+
+       01  WS-ARCHIVE-FILENAME     PIC X(60).
+       01  WS-ARCHIVE-STAMP        PIC X(8).
+       01  WS-RECORDS-ARCHIVED     PIC 9(07) COMP.
+
+       LINKAGE SECTION.
+       01  LS-USER-ROLE            PIC X(1).
+       01  LS-EMP-ID               PIC X(10).
+
+       PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
+       100-MAIN-MONTHEND.
+           IF LS-USER-ROLE NOT = 'A'
+               DISPLAY "ERROR: Month-end close requires Administrator "
+                       "privileges"
+               GOBACK
+           END-IF
+
+           DISPLAY "=== MONTH-END CLOSE STARTING ==="
+           PERFORM 200-CHECK-DATABASE-INIT
+           PERFORM 300-RUN-PAYROLL
+           PERFORM 400-RUN-REPORTS
+           PERFORM 500-ARCHIVE-PAYROLL-FILE
+           DISPLAY "=== MONTH-END CLOSE COMPLETE ==="
+           GOBACK.
+
+      *****************************************************************
+      * 200-CHECK-DATABASE-INIT - INIT-DB creates the employee file
+      * with OPEN OUTPUT, which would wipe an existing one, so only run
+      * it when the employee file isn't there yet to be opened.
+      *****************************************************************
+       200-CHECK-DATABASE-INIT.
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS = '35'
+               DISPLAY "Employee file not found - initializing "
+                       "database..."
+               CALL "INIT-DB"
+           ELSE
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+       300-RUN-PAYROLL.
+           DISPLAY "--- Running PAYROLL ---"
+           CALL "PAYROLL" USING LS-USER-ROLE, LS-EMP-ID.
+
+       400-RUN-REPORTS.
+           DISPLAY "--- Running month-end REPORTS ---"
+           CALL "REPORTS" USING LS-USER-ROLE, LS-EMP-ID.
+
+      *****************************************************************
+      * 500-ARCHIVE-PAYROLL-FILE - snapshot the full PAYROLL-FILE to a
+      * dated archive file so this month's close is preserved even if
+      * a later run ever needs to reset or reload payroll.dat.
+      *****************************************************************
+       500-ARCHIVE-PAYROLL-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-STAMP
+           STRING "../data/payroll_archive_" DELIMITED BY SIZE
+                   WS-ARCHIVE-STAMP DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-FILENAME
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to open payroll file for "
+                       "archiving"
+           ELSE
+               OPEN OUTPUT ARCHIVE-FILE
+               IF ARC-FILE-STATUS NOT = '00'
+                   DISPLAY "ERROR: Unable to open archive file "
+                           WS-ARCHIVE-FILENAME
+                   CLOSE PAYROLL-FILE
+               ELSE
+                   MOVE 0 TO WS-RECORDS-ARCHIVED
+                   PERFORM 510-COPY-PAYROLL-RECORDS
+                   CLOSE PAYROLL-FILE
+                   CLOSE ARCHIVE-FILE
+                   DISPLAY WS-RECORDS-ARCHIVED
+                           " record(s) archived to " WS-ARCHIVE-FILENAME
+               END-IF
+           END-IF.
+
+       510-COPY-PAYROLL-RECORDS.
+           PERFORM UNTIL PAY-FILE-STATUS = '10'
+               READ PAYROLL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       WRITE ARCHIVE-RECORD FROM PAYROLL-RECORD
+                       ADD 1 TO WS-RECORDS-ARCHIVED
+               END-READ
+           END-PERFORM.
+
+       END PROGRAM MONTHEND-DRIVER.
