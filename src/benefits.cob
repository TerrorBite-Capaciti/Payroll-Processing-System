@@ -2,11 +2,53 @@
        PROGRAM-ID. BENEFITS.
        AUTHOR.     BYTEBANK-DEV.
        DATE-WRITTEN. 2023-11-15.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-17  BDEV  Added a keyed BENEFITS-FILE so elections made
+      *                   in 300-UPDATE-HEALTH/400-UPDATE-401K/
+      *                   500-UPDATE-OTHER persist between runs instead
+      *                   of living only in working storage.
+      * 2026-08-09  BDEV  Read the 401K max contribution rate from
+      *                   SYSCONFIG-FILE instead of the hardcoded 15%
+      *                   prompt limit, so CONFIG's setting takes effect
+      *                   here too.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BENEFITS-FILE ASSIGN TO "../data/benefits.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BN-EMP-ID
+               FILE STATUS IS BN-FILE-STATUS.
+
+           SELECT SYSCONFIG-FILE ASSIGN TO "../data/sysconfig.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BENEFITS-FILE.
+       01  BENEFITS-RECORD.
+           05  BN-EMP-ID          PIC X(10).
+           05  BN-HEALTH-INS      PIC X(1).
+           05  BN-401K-PCT        PIC 9V999.
+           05  BN-LIFE-INS        PIC X(1).
+           05  BN-DENTAL-INS      PIC X(1).
+           05  BN-VISION-INS      PIC X(1).
+
+       FD  SYSCONFIG-FILE.
+           COPY sysconfig.
+
        WORKING-STORAGE SECTION.
+       01  BN-FILE-STATUS         PIC XX.
+       01  WS-CONFIG-FILE-STATUS  PIC XX.
+       01  WS-401K-MAX-RATE       PIC 99V999 VALUE 0.150.
+       01  WS-401K-MAX-PCT        PIC Z9.99.
        01  WS-BENEFIT-CHOICE      PIC 9(1).
        01  WS-EMPLOYEE-ID         PIC X(10).
+       01  WS-FOUND-SW            PIC X(1) VALUE 'N'.
        01  WS-BENEFIT-DATA.
            05  WS-HEALTH-INS      PIC X(1) VALUE 'N'.
            05  WS-401K-PCT        PIC 9V999 VALUE 0.000.
@@ -27,6 +69,15 @@
                GOBACK
            END-IF.
 
+           PERFORM 150-READ-CONFIG
+
+           OPEN I-O BENEFITS-FILE
+           IF BN-FILE-STATUS = '35'
+               OPEN OUTPUT BENEFITS-FILE
+               CLOSE BENEFITS-FILE
+               OPEN I-O BENEFITS-FILE
+           END-IF
+
            PERFORM UNTIL WS-BENEFIT-CHOICE = 0
                DISPLAY " "
                DISPLAY "ByteBank Benefits Management"
@@ -48,11 +99,78 @@
                    WHEN OTHER DISPLAY "Invalid choice"
                END-EVALUATE
            END-PERFORM.
+           CLOSE BENEFITS-FILE.
            GOBACK.
 
+      *****************************************************************
+      * 150-READ-CONFIG - pick up the current 401K max contribution
+      * rate from CONFIG's settings file. If CONFIG has never been run,
+      * the VALUE clause on WS-401K-MAX-RATE above stands as the
+      * default.
+      *****************************************************************
+       150-READ-CONFIG.
+           OPEN INPUT SYSCONFIG-FILE
+           IF WS-CONFIG-FILE-STATUS = '00'
+               READ SYSCONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SC-401K-MAX-RATE TO WS-401K-MAX-RATE
+               END-READ
+               CLOSE SYSCONFIG-FILE
+           END-IF.
+
+      *****************************************************************
+      * 150-LOOKUP-BENEFITS - read this employee's elections off
+      * BENEFITS-FILE into WS-BENEFIT-DATA. If no record exists yet
+      * (new employee, never elected anything), WS-BENEFIT-DATA's own
+      * VALUE clauses (all "no"/zero) stand.
+      *****************************************************************
+       150-LOOKUP-BENEFITS.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'N' TO WS-HEALTH-INS
+           MOVE 0   TO WS-401K-PCT
+           MOVE 'N' TO WS-LIFE-INS
+           MOVE 'N' TO WS-DENTAL-INS
+           MOVE 'N' TO WS-VISION-INS
+
+           MOVE WS-EMPLOYEE-ID TO BN-EMP-ID
+           READ BENEFITS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y'           TO WS-FOUND-SW
+                   MOVE BN-HEALTH-INS TO WS-HEALTH-INS
+                   MOVE BN-401K-PCT   TO WS-401K-PCT
+                   MOVE BN-LIFE-INS   TO WS-LIFE-INS
+                   MOVE BN-DENTAL-INS TO WS-DENTAL-INS
+                   MOVE BN-VISION-INS TO WS-VISION-INS
+           END-READ.
+
+      *****************************************************************
+      * 600-SAVE-BENEFITS - persist WS-BENEFIT-DATA for WS-EMPLOYEE-ID,
+      * writing a new BENEFITS-FILE record the first time an employee
+      * makes an election and rewriting it on every election after.
+      *****************************************************************
+       600-SAVE-BENEFITS.
+           MOVE WS-EMPLOYEE-ID TO BN-EMP-ID
+           MOVE WS-HEALTH-INS  TO BN-HEALTH-INS
+           MOVE WS-401K-PCT    TO BN-401K-PCT
+           MOVE WS-LIFE-INS    TO BN-LIFE-INS
+           MOVE WS-DENTAL-INS  TO BN-DENTAL-INS
+           MOVE WS-VISION-INS  TO BN-VISION-INS
+
+           IF WS-FOUND-SW = 'Y'
+               REWRITE BENEFITS-RECORD
+           ELSE
+               WRITE BENEFITS-RECORD
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
        200-VIEW-BENEFITS.
            DISPLAY "Enter Employee ID: " WITH NO ADVANCING
            ACCEPT WS-EMPLOYEE-ID
+           PERFORM 150-LOOKUP-BENEFITS
            *> Calculate percentage for display
            COMPUTE WS-DISPLAY-PCT = WS-401K-PCT * 100
            DISPLAY " "
@@ -67,24 +185,38 @@
        300-UPDATE-HEALTH.
            DISPLAY "Enter Employee ID: " WITH NO ADVANCING
            ACCEPT WS-EMPLOYEE-ID
+           PERFORM 150-LOOKUP-BENEFITS
            DISPLAY "Current Health Insurance Status: " WS-HEALTH-INS
            DISPLAY "Update to (Y/N): " WITH NO ADVANCING
            ACCEPT WS-HEALTH-INS
-           DISPLAY "Health insurance updated for employee: " WS-EMPLOYEE-ID.
+           PERFORM 600-SAVE-BENEFITS
+           DISPLAY "Health insurance updated for employee: "
+                   WS-EMPLOYEE-ID.
 
        400-UPDATE-401K.
+           COMPUTE WS-401K-MAX-PCT = WS-401K-MAX-RATE * 100
            DISPLAY "Enter Employee ID: " WITH NO ADVANCING
            ACCEPT WS-EMPLOYEE-ID
+           PERFORM 150-LOOKUP-BENEFITS
            COMPUTE WS-DISPLAY-PCT = WS-401K-PCT * 100
            DISPLAY "Current 401K Contribution: " WS-DISPLAY-PCT "%"
-           DISPLAY "Enter new percentage (0-15): " WITH NO ADVANCING
+           DISPLAY "Enter new percentage (0-" WS-401K-MAX-PCT "): "
+                   WITH NO ADVANCING
            ACCEPT WS-TEMP-VALUE
            COMPUTE WS-401K-PCT = WS-TEMP-VALUE / 100
-           DISPLAY "401K contribution updated for employee: " WS-EMPLOYEE-ID.
+           IF WS-401K-PCT > WS-401K-MAX-RATE
+               MOVE WS-401K-MAX-RATE TO WS-401K-PCT
+               DISPLAY "Contribution capped at plan maximum: "
+                       WS-401K-MAX-PCT "%"
+           END-IF
+           PERFORM 600-SAVE-BENEFITS
+           DISPLAY "401K contribution updated for employee: "
+                   WS-EMPLOYEE-ID.
 
        500-UPDATE-OTHER.
            DISPLAY "Enter Employee ID: " WITH NO ADVANCING
            ACCEPT WS-EMPLOYEE-ID
+           PERFORM 150-LOOKUP-BENEFITS
            DISPLAY "Current Other Benefits:"
            DISPLAY "Life Insurance:   " WS-LIFE-INS
            DISPLAY "Dental Insurance: " WS-DENTAL-INS
@@ -96,5 +228,7 @@
            ACCEPT WS-DENTAL-INS
            DISPLAY "Update Vision Insurance (Y/N): " WITH NO ADVANCING
            ACCEPT WS-VISION-INS
-           DISPLAY "Other benefits updated for employee: " WS-EMPLOYEE-ID.
+           PERFORM 600-SAVE-BENEFITS
+           DISPLAY "Other benefits updated for employee: "
+                   WS-EMPLOYEE-ID.
        END PROGRAM BENEFITS.
\ No newline at end of file
