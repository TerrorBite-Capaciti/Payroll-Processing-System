@@ -2,6 +2,72 @@
        PROGRAM-ID. PAYROLL.
        AUTHOR.     BYTEBANK-DEV.
        DATE-WRITTEN. 23-APR-2025.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-03  BDEV  Read SA PAYE/UIF/SDL rates from SYSCONFIG-FILE
+      *                   instead of hardcoded constants.
+      * 2025-06-09  BDEV  Open PAYROLL-FILE in EXTEND mode so each run
+      *                   appends to payroll history instead of wiping
+      *                   out prior periods.
+      * 2025-06-10  BDEV  Added a checkpoint file so a run that dies
+      *                   partway through resumes after the last
+      *                   employee it actually finished paying.
+      * 2025-06-11  BDEV  Reconcile the count of employees paid against
+      *                   an independent count of EMPLOYEE-FILE records
+      *                   at the end of the run.
+      * 2025-06-12  BDEV  Added an off-cycle run mode to pay a single
+      *                   employee a correction without running the
+      *                   full batch or disturbing its checkpoint.
+      * 2025-06-13  BDEV  Added a void run mode to mark a bad payroll
+      *                   record as voided instead of deleting it, with
+      *                   a logged reason.
+      * 2025-06-14  BDEV  Added EMP-STATUS and skip terminated employees
+      *                   (full batch and off-cycle) instead of paying
+      *                   everyone on file.
+      * 2025-06-16  BDEV  Branch deductions on EMP-TAX-CODE - independent
+      *                   contractors (IND) get a flat withholding
+      *                   instead of PAYE/UIF/SDL/pension/benefits.
+      * 2025-06-18  BDEV  Look up each employee's real health insurance
+      *                   and 401K/pension elections off BENEFITS-FILE
+      *                   instead of applying the same flat R350/7.5%
+      *                   to everybody.
+      * 2025-06-19  BDEV  Added EMP-UNION-FEE to PAYROLL's own employee
+      *                   record so the union dues deduction is the
+      *                   employee's real fee (0 if not a member)
+      *                   instead of a flat R120 for everyone.
+      * 2025-06-22  BDEV  Switched EMPLOYEE-RECORD to the shared
+      *                   employee_record copybook so this program,
+      *                   DATABASE, INIT-DB and EMPLOYEE-MGMT all agree
+      *                   on the physical layout of data/employees.dat.
+      * 2025-07-01  BDEV  Write a GL journal extract of each run's
+      *                   totals instead of leaving them as a
+      *                   console-only DISPLAY.
+      * 2025-08-02  BDEV  Part-time employees now get their actual
+      *                   WS-HOURS-WORKED/WS-OVERTIME-HOURS for the pay
+      *                   period from ATTENDANCE-FILE (populated by
+      *                   ATTENDANCE-MGMT's time-clock import) instead
+      *                   of the flat 80/5 standard-hours assumption,
+      *                   which still applies when no attendance was
+      *                   recorded for the period.
+      * 2025-08-09  BDEV  Added EMP-COMPANY-BRANCH/EMP-CURRENCY-CODE to
+      *                   the employee record and carried them onto
+      *                   PAYROLL-RECORD, so 900-FINALIZE-PAYROLL can
+      *                   show per-branch totals alongside the
+      *                   consolidated group total for a run that
+      *                   covers more than one branch.
+      * 2026-08-09  BDEV  920-COUNT-EMPLOYEES now applies the same
+      *                   415-CHECK-PAY-FREQUENCY filter as the actual
+      *                   pay loop, so a company running biweekly and
+      *                   monthly staff doesn't get a false CONTROL
+      *                   TOTAL MISMATCH every run from counting the
+      *                   frequency not being paid this time.
+      * 2026-08-09  BDEV  WS-NET-PAY is now S9(7)V99 so 435-VALIDATE-
+      *                   NET-PAY's negative-net-pay check can actually
+      *                   fire. 420-CALCULATE-PAY now flags and skips
+      *                   an employee whose EMP-TYPE is neither 'F' nor
+      *                   'P' instead of silently carrying over the
+      *                   previous employee's pay figures.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,34 +77,198 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS EMP-ID
                FILE STATUS IS EMP-FILE-STATUS.
-               
+
            SELECT PAYROLL-FILE ASSIGN TO "../data/payroll.dat"
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS PAY-FILE-STATUS.
 
+           SELECT SYSCONFIG-FILE ASSIGN TO "../data/sysconfig.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "../data/payroll_ckpt.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
+
+           SELECT VOID-LOG-FILE ASSIGN TO "../data/payroll_void_log.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VL-FILE-STATUS.
+
+           SELECT BENEFITS-FILE ASSIGN TO "../data/benefits.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BN-EMP-ID
+               FILE STATUS IS BN-FILE-STATUS.
+
+           SELECT LEAVE-BALANCE-FILE
+               ASSIGN TO "../data/leave_balances.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LB-EMP-ID
+               FILE STATUS IS LB-FILE-STATUS.
+
+           SELECT GARNISHMENT-FILE
+               ASSIGN TO "../data/garnishments.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GN-EMP-ID
+               FILE STATUS IS GN-FILE-STATUS.
+
+           SELECT EFT-FILE ASSIGN TO "../data/eft_batch.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EFT-FILE-STATUS.
+
+           SELECT GL-JOURNAL-FILE ASSIGN TO "../data/gl_journal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+           SELECT ATTENDANCE-FILE
+               ASSIGN TO "../data/attendance.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SYSCONFIG-FILE.
+           COPY sysconfig.
+
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID               PIC X(10).
-           05  EMP-NAME             PIC X(30).
-           05  EMP-TYPE             PIC X(1).  *> 'F'=Full-time, 'P'=Part-time
-           05  EMP-BASE-SALARY      PIC 9(7)V99.
-           05  EMP-TAX-CODE         PIC X(3).  *> 'PAY'=PAYE, 'IND'=Independent
-           05  FILLER               PIC X(108).
+           COPY employee_record.
 
        FD  PAYROLL-FILE.
        01  PAYROLL-RECORD.
            05  PR-EMP-ID           PIC X(10).
-           05  PR-PAY-PERIOD       PIC X(23).
+           05  PR-PAY-PERIOD       PIC X(24).
            05  PR-GROSS-PAY        PIC 9(7)V99.
            05  PR-NET-PAY          PIC 9(7)V99.
            05  PR-TIMESTAMP        PIC X(19).  *> YYYY-MM-DD HH:MM:SS
+           05  PR-PAYE-TAX         PIC 9(7)V99.
+           05  PR-UIF              PIC 9(7)V99.
+           05  PR-SDL              PIC 9(7)V99.
+           05  PR-GARNISH-DED      PIC 9(7)V99.
+           05  PR-RUN-TYPE         PIC X(1).  *> 'F'=Full,'O'=Off-cycle
+           05  PR-BRANCH           PIC X(10).
+           05  PR-CURRENCY         PIC X(3).
+
+       FD  BENEFITS-FILE.
+       01  BENEFITS-RECORD.
+           05  BN-EMP-ID           PIC X(10).
+           05  BN-HEALTH-INS       PIC X(1).
+           05  BN-401K-PCT         PIC 9V999.
+           05  BN-LIFE-INS         PIC X(1).
+           05  BN-DENTAL-INS       PIC X(1).
+           05  BN-VISION-INS       PIC X(1).
+
+       FD  LEAVE-BALANCE-FILE.
+           COPY leave_balance.
+
+       FD  GARNISHMENT-FILE.
+           COPY garnishment.
+
+       FD  EFT-FILE.
+       01  EFT-RECORD                PIC X(80).
+
+       FD  GL-JOURNAL-FILE.
+       01  GL-JOURNAL-RECORD         PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-PAY-PERIOD       PIC X(24).
+           05  CK-LAST-EMP-ID      PIC X(10).
+
+       FD  VOID-LOG-FILE.
+       01  VOID-LOG-RECORD.
+           05  VL-TIMESTAMP        PIC X(19).
+           05  VL-USER-ROLE        PIC X(1).
+           05  VL-EMP-ID           PIC X(10).
+           05  VL-PAY-PERIOD       PIC X(24).
+           05  VL-REASON           PIC X(40).
+
+       FD  ATTENDANCE-FILE.
+           COPY attendance.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS.
            05  EMP-FILE-STATUS     PIC XX.
            05  PAY-FILE-STATUS     PIC XX.
+           05  CONFIG-FILE-STATUS  PIC XX.
+           05  CK-FILE-STATUS      PIC XX.
+           05  VL-FILE-STATUS      PIC XX.
+           05  BN-FILE-STATUS      PIC XX.
+           05  LB-FILE-STATUS      PIC XX.
+           05  EFT-FILE-STATUS     PIC XX.
+           05  GL-FILE-STATUS      PIC XX.
+           05  GN-FILE-STATUS      PIC XX.
+           05  AT-FILE-STATUS      PIC XX.
+
+       01  WS-EFT-COUNT           PIC 9(05) VALUE 0.
+       01  WS-PRINT-NET-PAY       PIC Z(6)9.99.
+
+       01  WS-GL-TOTALS.
+           05  WS-TOTAL-PAYE          PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-UIF           PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-SDL           PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-HEALTH        PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-PENSION       PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-OTHER-DED     PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-GARNISH       PIC 9(9)V99 VALUE 0.
+       01  WS-GL-PRINT-AMT        PIC Z(8)9.99.
+       01  WS-GL-AMOUNT           PIC 9(9)V99.
+       01  WS-GL-ACCOUNT          PIC X(4).
+       01  WS-GL-DESC             PIC X(34).
+       01  WS-GL-DRCR             PIC X(2).
+
+       01  WS-LEAVE-ACCRUAL-PARAMS.
+           05  WS-LV-CURRENT-BALANCE  PIC S9(03).
+           05  WS-LV-UNPAID-LEAVE     PIC 9(02).
+           05  WS-LV-BASE-SALARY      PIC 9(07)V99.
+           05  WS-LV-DEDUCTION-AMOUNT PIC 9(07)V99.
+           05  WS-LV-NEW-BALANCE      PIC S9(03).
+           05  WS-LV-ERROR-CODE       PIC X(02).
+           05  WS-LV-OPERATION-CODE   PIC X(01).
+
+       01  WS-US-TAX-PARAMS.
+           05  WS-UT-EMP-ID           PIC X(10).
+           05  WS-UT-GROSS-PAY        PIC 9(7)V99.
+           05  WS-UT-TAX-CODE         PIC X(2).
+           05  WS-UT-MARITAL-STATUS   PIC X.
+           05  WS-UT-NUM-DEPENDENTS   PIC 99.
+           05  WS-UT-YTD-EARNINGS     PIC 9(8)V99.
+           05  WS-UT-TAX-AMOUNT       PIC 9(7)V99.
+           05  WS-UT-SS-AMOUNT        PIC 9(7)V99.
+           05  WS-UT-MEDICARE-AMOUNT  PIC 9(7)V99.
+           05  WS-UT-NET-TAX          PIC 9(7)V99.
+           05  WS-UT-ERROR-CODE       PIC XX.
+
+       01  WS-CHECKPOINT-DATA.
+           05  WS-CK-PAY-PERIOD    PIC X(24) VALUE SPACES.
+           05  WS-CK-LAST-EMP-ID   PIC X(10) VALUE SPACES.
+
+      *> Attendance totals for the current WS-PAY-PERIOD, loaded once
+      *> per run by 170-LOAD-ATTENDANCE-HOURS and looked up per
+      *> employee by 427-LOOKUP-ATTENDANCE-HOURS.
+       01  WS-ATT-COUNT            PIC 9(4) VALUE 0.
+       01  WS-ATT-ENTRY OCCURS 500 TIMES INDEXED BY WS-ATT-IDX.
+           05  WS-ATT-EMP-ID       PIC X(10).
+           05  WS-ATT-HOURS        PIC 9(5)V99 VALUE 0.
+           05  WS-ATT-OVERTIME     PIC 9(5)V99 VALUE 0.
+       01  WS-ATT-FOUND-IDX        PIC 9(4).
+
+      *> WS-PAY-PERIOD is entered as free text ("YYYY-MM-DD to
+      *> YYYY-MM-DD"); these fields hold it broken out into numeric
+      *> YYYYMMDD bounds so it can be compared against AT-DATE.
+       01  WS-PERIOD-FROM-STR       PIC X(10).
+       01  WS-PERIOD-TO-STR         PIC X(10).
+       01  WS-PERIOD-FROM-GROUP.
+           05  WS-PF-YYYY          PIC 9(4).
+           05  WS-PF-MM            PIC 9(2).
+           05  WS-PF-DD            PIC 9(2).
+       01  WS-PERIOD-FROM REDEFINES WS-PERIOD-FROM-GROUP PIC 9(8).
+       01  WS-PERIOD-TO-GROUP.
+           05  WS-PT-YYYY          PIC 9(4).
+           05  WS-PT-MM            PIC 9(2).
+           05  WS-PT-DD            PIC 9(2).
+       01  WS-PERIOD-TO REDEFINES WS-PERIOD-TO-GROUP PIC 9(8).
 
        01  WS-CURRENT-DATE.
            05  WS-YEAR             PIC 9(4) VALUE 2025.
@@ -46,7 +276,7 @@
            05  WS-DAY              PIC 9(2) VALUE 23.
 
        01  WS-PAYROLL-DATA.
-           05  WS-PAY-PERIOD       PIC X(23) 
+           05  WS-PAY-PERIOD       PIC X(24)
                                   VALUE "2025-04-01 to 2025-04-30".
            05  WS-PAY-DATE         PIC X(10) VALUE "2025-04-25".
            05  WS-BASE-SALARY      PIC 9(7)V99.
@@ -56,26 +286,72 @@
            05  WS-BONUS-AMT        PIC 9(7)V99.
            05  WS-LEAVE-DAYS       PIC 9(2).
            05  WS-GROSS-PAY        PIC 9(7)V99.
-           05  WS-NET-PAY          PIC 9(7)V99.
+           05  WS-NET-PAY          PIC S9(7)V99.
 
        01  WS-DEDUCTIONS.
            05  WS-PAYE-TAX        PIC 9(7)V99.  *> South African PAYE
-           05  WS-UIF             PIC 9(7)V99.  *> Unemployment Insurance Fund
-           05  WS-SDL             PIC 9(7)V99.  *> Skills Development Levy
+           05  WS-UIF             PIC 9(7)V99.  *> Unemployment Ins
+           05  WS-SDL             PIC 9(7)V99.  *> Skills Dev. Levy
            05  WS-HEALTH-INS     PIC 9(7)V99.
            05  WS-PENSION        PIC 9(7)V99.
            05  WS-OTHER-DED      PIC 9(7)V99.
+           05  WS-GARNISH-DED    PIC 9(7)V99.
            05  WS-TOTAL-DED      PIC 9(7)V99.
 
        01  WS-TAX-RATES.
            05  SA-PAYE-RATE      PIC V999 VALUE .18.  *> Basic PAYE rate
            05  SA-UIF-RATE       PIC V999 VALUE .01.  *> 1% of gross
            05  SA-SDL-RATE       PIC V999 VALUE .01.  *> 1% of gross
+           05  IND-WITHHOLD-RATE PIC V999 VALUE .25.  *> Indep. contr.
+
+       01  WS-MIN-WAGE           PIC 9(5)V99 VALUE 3500.00.
+       01  WS-NET-PAY-FLAG       PIC X(1) VALUE 'Y'.
+           88  NET-PAY-OK                 VALUE 'Y'.
+           88  NET-PAY-BELOW-MINIMUM      VALUE 'N'.
+       01  WS-EMP-TYPE-FLAG      PIC X(1) VALUE 'Y'.
+           88  EMP-TYPE-OK                VALUE 'Y'.
+           88  EMP-TYPE-INVALID           VALUE 'N'.
+       01  WS-CONFIG-PERIOD-LEN  PIC 99 VALUE 14.
+       01  WS-RUN-FREQUENCY      PIC X(1) VALUE 'M'.
+           88  MONTHLY-RUN            VALUE 'M'.
+           88  BIWEEKLY-RUN           VALUE 'B'.
+       01  WS-FREQUENCY-MATCH    PIC X(1) VALUE 'Y'.
+
+      * Defaults split the old flat 10% April bonus into two 5%
+      * instalments, mid-year and year-end - kept in step with
+      * CONFIG's 450-BONUS-CONFIG defaults.
+       01  WS-BONUS-SCHEDULE.
+           05  WS-BONUS-MONTH-1  PIC 99 VALUE 06.
+           05  WS-BONUS-PCT-1    PIC V999 VALUE .050.
+           05  WS-BONUS-MONTH-2  PIC 99 VALUE 12.
+           05  WS-BONUS-PCT-2    PIC V999 VALUE .050.
+
+       01  WS-BENEFIT-ELECTION.
+           05  WS-BN-HEALTH-INS      PIC X(1) VALUE 'N'.
+           05  WS-BN-401K-PCT        PIC 9V999 VALUE 0.000.
+           05  WS-BENEFITS-AVAILABLE PIC X(1) VALUE 'N'.
 
        01  WS-EMPLOYEE-COUNT      PIC 9(5) VALUE 0.
+       01  WS-INDEPENDENT-COUNT   PIC 9(5) VALUE 0.
        01  WS-TOTAL-GROSS         PIC 9(9)V99 VALUE 0.
        01  WS-TOTAL-NET           PIC 9(9)V99 VALUE 0.
+
+       01  WS-BR-COUNT            PIC 99 VALUE 0.
+       01  WS-BR-ENTRY OCCURS 20 TIMES INDEXED BY WS-BR-IDX.
+           05  WS-BR-CODE          PIC X(10).
+           05  WS-BR-CURRENCY      PIC X(3).
+           05  WS-BR-GROSS         PIC 9(9)V99 VALUE 0.
+           05  WS-BR-NET           PIC 9(9)V99 VALUE 0.
+           05  WS-BR-EMP-COUNT     PIC 9(5) VALUE 0.
+       01  WS-BR-FOUND-IDX        PIC 99.
+       01  WS-BR-PRINT-AMT        PIC Z,ZZZ,ZZ9.99.
        01  WS-CONFIRM             PIC X(1).
+       01  WS-RUN-MODE            PIC X(1) VALUE 'F'.  *> F/O/V
+       01  WS-OFFCYCLE-EMP-ID     PIC X(10).
+       01  WS-VOID-EMP-ID         PIC X(10).
+       01  WS-VOID-PAY-PERIOD     PIC X(24).
+       01  WS-VOID-REASON         PIC X(40).
+       01  WS-VOID-FOUND          PIC X(1) VALUE 'N'.
 
        01  WS-TIMESTAMP           PIC X(19).
        01  WS-FORMATTED-AMOUNT    PIC Z,ZZZ,ZZ9.99.
@@ -86,107 +362,725 @@
 
        PROCEDURE DIVISION USING LS-USER-ROLE, LS-EMP-ID.
        100-MAIN-PAYROLL.
-           PERFORM 200-INITIALIZE-PAYROLL
-           PERFORM 300-GET-PAY-PERIOD
-           IF WS-CONFIRM = 'Y' OR 'y'
-               PERFORM 400-PROCESS-EMPLOYEES
-           END-IF
-           PERFORM 900-FINALIZE-PAYROLL
+           PERFORM 150-READ-CONFIG
+           PERFORM 160-SET-TIMESTAMP
+           PERFORM 210-SELECT-RUN-MODE
+           EVALUATE WS-RUN-MODE
+               WHEN 'V'
+                   PERFORM 600-VOID-PAYROLL-RECORD
+               WHEN 'O'
+                   PERFORM 200-INITIALIZE-PAYROLL
+                   PERFORM 300-GET-PAY-PERIOD
+                   PERFORM 170-LOAD-ATTENDANCE-HOURS
+                   IF WS-CONFIRM = 'Y' OR 'y'
+                       PERFORM 500-PROCESS-OFFCYCLE-EMPLOYEE
+                   END-IF
+                   PERFORM 900-FINALIZE-PAYROLL
+               WHEN OTHER
+                   PERFORM 200-INITIALIZE-PAYROLL
+                   PERFORM 220-READ-CHECKPOINT
+                   PERFORM 300-GET-PAY-PERIOD
+                   PERFORM 170-LOAD-ATTENDANCE-HOURS
+                   IF WS-CONFIRM = 'Y' OR 'y'
+                       PERFORM 400-PROCESS-EMPLOYEES
+                   END-IF
+                   PERFORM 900-FINALIZE-PAYROLL
+           END-EVALUATE
            GOBACK.
 
-       200-INITIALIZE-PAYROLL.
+      *****************************************************************
+      * 210-SELECT-RUN-MODE - let the operator choose a normal full
+      * batch run over all employees, an off-cycle run that recalculates
+      * and pays just one employee (a correction, a late new-hire,
+      * etc.), or voiding a bad payroll record already on file.
+      *****************************************************************
+       210-SELECT-RUN-MODE.
+           DISPLAY "RUN MODE - (F)ULL BATCH, (O)FF-CYCLE SINGLE "
+                   "EMPLOYEE, OR (V)OID A RECORD [F]: "
+                   WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE = 'o'
+               MOVE 'O' TO WS-RUN-MODE
+           END-IF
+           IF WS-RUN-MODE = 'v'
+               MOVE 'V' TO WS-RUN-MODE
+           END-IF
+           IF WS-RUN-MODE NOT = 'O' AND WS-RUN-MODE NOT = 'V'
+               MOVE 'F' TO WS-RUN-MODE
+           END-IF.
+
+      *****************************************************************
+      * 160-SET-TIMESTAMP - stamp WS-TIMESTAMP with the current date
+      * and time, used on payslips, payroll records, and the void log.
+      *****************************************************************
+       160-SET-TIMESTAMP.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-           STRING FUNCTION CURRENT-DATE(1:4) "-" FUNCTION CURRENT-DATE(5:2) "-"
-                  FUNCTION CURRENT-DATE(7:2) " " FUNCTION CURRENT-TIME(1:2) ":"
-                  FUNCTION CURRENT-TIME(3:2) ":" FUNCTION CURRENT-TIME(5:2)
-           INTO WS-TIMESTAMP
-           
+           STRING FUNCTION CURRENT-DATE(1:4) "-"
+                  FUNCTION CURRENT-DATE(5:2) "-"
+                  FUNCTION CURRENT-DATE(7:2) " "
+                  FUNCTION CURRENT-DATE(9:2) ":"
+                  FUNCTION CURRENT-DATE(11:2) ":"
+                  FUNCTION CURRENT-DATE(13:2)
+           INTO WS-TIMESTAMP.
+
+      *****************************************************************
+      * 150-READ-CONFIG - pick up the current SA PAYE/UIF/SDL rates
+      * from CONFIG's settings file. If CONFIG has never been run, the
+      * VALUE clauses on WS-TAX-RATES below stand as the defaults.
+      *****************************************************************
+       150-READ-CONFIG.
+           OPEN INPUT SYSCONFIG-FILE
+           IF CONFIG-FILE-STATUS = '00'
+               READ SYSCONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SC-PAYE-RATE TO SA-PAYE-RATE
+                       MOVE SC-UIF-RATE  TO SA-UIF-RATE
+                       MOVE SC-SDL-RATE  TO SA-SDL-RATE
+                       MOVE SC-PAY-PERIOD-LEN TO WS-CONFIG-PERIOD-LEN
+                       MOVE SC-BONUS-MONTH-1 TO WS-BONUS-MONTH-1
+                       MOVE SC-BONUS-PCT-1   TO WS-BONUS-PCT-1
+                       MOVE SC-BONUS-MONTH-2 TO WS-BONUS-MONTH-2
+                       MOVE SC-BONUS-PCT-2   TO WS-BONUS-PCT-2
+                       MOVE SC-MIN-WAGE      TO WS-MIN-WAGE
+               END-READ
+               CLOSE SYSCONFIG-FILE
+           END-IF.
+
+      *****************************************************************
+      * 170-LOAD-ATTENDANCE-HOURS - once WS-PAY-PERIOD is known, parse
+      * it into numeric date bounds and scan ATTENDANCE-FILE once,
+      * building a per-employee table of hours/overtime worked within
+      * the period so 427-LOOKUP-ATTENDANCE-HOURS can look them up
+      * without rescanning the file for every employee.
+      *****************************************************************
+       170-LOAD-ATTENDANCE-HOURS.
+           MOVE 0 TO WS-ATT-COUNT
+           UNSTRING WS-PAY-PERIOD DELIMITED BY " to "
+               INTO WS-PERIOD-FROM-STR WS-PERIOD-TO-STR
+           END-UNSTRING
+           UNSTRING WS-PERIOD-FROM-STR DELIMITED BY "-"
+               INTO WS-PF-YYYY WS-PF-MM WS-PF-DD
+           END-UNSTRING
+           UNSTRING WS-PERIOD-TO-STR DELIMITED BY "-"
+               INTO WS-PT-YYYY WS-PT-MM WS-PT-DD
+           END-UNSTRING
+
+           OPEN INPUT ATTENDANCE-FILE
+           IF AT-FILE-STATUS = '00'
+               PERFORM 175-ACCUMULATE-ATTENDANCE
+               CLOSE ATTENDANCE-FILE
+           END-IF.
+
+       175-ACCUMULATE-ATTENDANCE.
+           PERFORM UNTIL AT-FILE-STATUS = '10'
+               READ ATTENDANCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF AT-DATE NOT < WS-PERIOD-FROM
+                               AND AT-DATE NOT > WS-PERIOD-TO
+                           PERFORM 177-ADD-ATTENDANCE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       177-ADD-ATTENDANCE-ENTRY.
+           MOVE 0 TO WS-ATT-FOUND-IDX
+           PERFORM VARYING WS-ATT-IDX FROM 1 BY 1
+                   UNTIL WS-ATT-IDX > WS-ATT-COUNT
+               IF WS-ATT-EMP-ID(WS-ATT-IDX) = AT-EMP-ID
+                   MOVE WS-ATT-IDX TO WS-ATT-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-ATT-FOUND-IDX = 0
+               ADD 1 TO WS-ATT-COUNT
+               MOVE WS-ATT-COUNT TO WS-ATT-FOUND-IDX
+               MOVE AT-EMP-ID TO WS-ATT-EMP-ID(WS-ATT-FOUND-IDX)
+               MOVE 0 TO WS-ATT-HOURS(WS-ATT-FOUND-IDX)
+               MOVE 0 TO WS-ATT-OVERTIME(WS-ATT-FOUND-IDX)
+           END-IF.
+
+           ADD AT-HOURS-WORKED   TO WS-ATT-HOURS(WS-ATT-FOUND-IDX)
+           ADD AT-OVERTIME-HOURS TO WS-ATT-OVERTIME(WS-ATT-FOUND-IDX).
+
+       200-INITIALIZE-PAYROLL.
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT PAYROLL-FILE
+
+           OPEN EXTEND PAYROLL-FILE
+           IF PAY-FILE-STATUS = '35'
+               OPEN OUTPUT PAYROLL-FILE
+           END-IF
+
+           MOVE 'N' TO WS-BENEFITS-AVAILABLE
+           OPEN INPUT BENEFITS-FILE
+           IF BN-FILE-STATUS = '00'
+               MOVE 'Y' TO WS-BENEFITS-AVAILABLE
+           END-IF
+
+           OPEN I-O LEAVE-BALANCE-FILE
+           IF LB-FILE-STATUS = '35'
+               OPEN OUTPUT LEAVE-BALANCE-FILE
+               CLOSE LEAVE-BALANCE-FILE
+               OPEN I-O LEAVE-BALANCE-FILE
+           END-IF
+
+           OPEN I-O GARNISHMENT-FILE
+           IF GN-FILE-STATUS = '35'
+               OPEN OUTPUT GARNISHMENT-FILE
+               CLOSE GARNISHMENT-FILE
+               OPEN I-O GARNISHMENT-FILE
+           END-IF
+
+           OPEN EXTEND EFT-FILE
+           IF EFT-FILE-STATUS = '35'
+               OPEN OUTPUT EFT-FILE
+           END-IF
+
+           OPEN EXTEND GL-JOURNAL-FILE
+           IF GL-FILE-STATUS = '35'
+               OPEN OUTPUT GL-JOURNAL-FILE
+           END-IF
+
            IF EMP-FILE-STATUS NOT = '00' OR PAY-FILE-STATUS NOT = '00'
-               DISPLAY "ERROR: File access failure. Status: " 
+               DISPLAY "ERROR: File access failure. Status: "
                        EMP-FILE-STATUS " " PAY-FILE-STATUS
                STOP RUN
            END-IF
            DISPLAY "PAYROLL PROCESSING SYSTEM - SOUTH AFRICA (2025)".
 
+      *****************************************************************
+      * 220-READ-CHECKPOINT - pick up the pay period and last employee
+      * successfully processed from a prior run that did not finish,
+      * so 400-PROCESS-EMPLOYEES can resume after it instead of
+      * reprocessing (and re-paying) employees already done. A run
+      * that completes normally clears this file in 900-FINALIZE-
+      * PAYROLL, so an empty/missing checkpoint means a clean start.
+      *****************************************************************
+       220-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CK-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-PAY-PERIOD  TO WS-CK-PAY-PERIOD
+                       MOVE CK-LAST-EMP-ID TO WS-CK-LAST-EMP-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        300-GET-PAY-PERIOD.
            DISPLAY "CURRENT DATE: " WS-TIMESTAMP
            DISPLAY "ENTER PAY PERIOD [YYYY-MM-DD to YYYY-MM-DD]: "
                    WITH NO ADVANCING
            ACCEPT WS-PAY-PERIOD
-           
+
            DISPLAY "ENTER PAY DATE [YYYY-MM-DD]: " WITH NO ADVANCING
            ACCEPT WS-PAY-DATE
-           
+
+           DISPLAY "ENTER PAY FREQUENCY FOR THIS RUN "
+                   "(M=Monthly/B=Biweekly, configured length "
+                   WS-CONFIG-PERIOD-LEN " days): " WITH NO ADVANCING
+           ACCEPT WS-RUN-FREQUENCY
+           IF NOT MONTHLY-RUN AND NOT BIWEEKLY-RUN
+               DISPLAY "INVALID FREQUENCY - DEFAULTING TO MONTHLY"
+               MOVE 'M' TO WS-RUN-FREQUENCY
+           END-IF
+
            DISPLAY "REVIEW PERIOD: " WS-PAY-PERIOD
            DISPLAY "PAY DATE:      " WS-PAY-DATE
+           DISPLAY "FREQUENCY:     " WS-RUN-FREQUENCY
            DISPLAY "CONFIRM PROCESSING? (Y/N): " WITH NO ADVANCING
            ACCEPT WS-CONFIRM.
 
        400-PROCESS-EMPLOYEES.
-           MOVE LOW-VALUES TO EMP-ID
-           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
-               INVALID KEY 
-                   DISPLAY "ERROR: Cannot access employee records"
+           IF WS-CK-PAY-PERIOD = WS-PAY-PERIOD
+                   AND WS-CK-LAST-EMP-ID NOT = SPACES
+               DISPLAY "RESUMING AFTER CHECKPOINT: " WS-CK-LAST-EMP-ID
+               MOVE WS-CK-LAST-EMP-ID TO EMP-ID
+               START EMPLOYEE-FILE KEY IS GREATER THAN EMP-ID
+                   INVALID KEY
+                       DISPLAY "ERROR: Cannot access employee records"
+                   NOT INVALID KEY
+                       PERFORM 410-READ-AND-PROCESS-EMPLOYEES
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO EMP-ID
+               START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
+                   INVALID KEY
+                       DISPLAY "ERROR: Cannot access employee records"
+                   NOT INVALID KEY
+                       PERFORM 410-READ-AND-PROCESS-EMPLOYEES
+               END-START
+           END-IF.
+
+       410-READ-AND-PROCESS-EMPLOYEES.
+           PERFORM UNTIL EMP-FILE-STATUS = '10'
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF EMP-STATUS = 'T'
+                           DISPLAY "SKIPPED (TERMINATED): " EMP-ID
+                       ELSE
+                           PERFORM 415-CHECK-PAY-FREQUENCY
+                           IF WS-FREQUENCY-MATCH NOT = 'Y'
+                               DISPLAY "SKIPPED (FREQUENCY): " EMP-ID
+                           ELSE
+                               PERFORM 425-PROCESS-ONE-EMPLOYEE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *****************************************************************
+      * 425-PROCESS-ONE-EMPLOYEE - calculate, deduct, pay, accrue and
+      * record one employee who passed the termination and frequency
+      * checks above.
+      *****************************************************************
+       425-PROCESS-ONE-EMPLOYEE.
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           PERFORM 420-CALCULATE-PAY
+           IF EMP-TYPE-OK
+               PERFORM 430-APPLY-SOUTH-AFRICAN-DEDUCTIONS
+               PERFORM 435-VALIDATE-NET-PAY
+               IF NET-PAY-OK
+                   PERFORM 431-ACCUMULATE-RUN-TOTALS
+                   PERFORM 440-GENERATE-PAYSLIP
+                   PERFORM 450-UPDATE-PAYROLL-FILE
+                   PERFORM 470-ACCRUE-LEAVE-BALANCE
+                   PERFORM 480-WRITE-EFT-RECORD
+               END-IF
+           END-IF
+           PERFORM 460-WRITE-CHECKPOINT.
+
+      *****************************************************************
+      * 435-VALIDATE-NET-PAY - sanity-check 430's computed net pay
+      * before a payslip is generated or anything is written out.
+      * Negative net pay (deductions exceeding gross) is always a data
+      * error, so it halts that employee's payslip/payroll-file/EFT
+      * write - they stay unpaid this run until the underlying problem
+      * is corrected and the run is repeated for them off-cycle. Net
+      * pay that is positive but below the configured minimum wage
+      * floor is not halted (it may be a legitimate short period or
+      * unpaid leave), but is flagged on the console so it gets a
+      * human look before the EFT batch goes out.
+      *****************************************************************
+       435-VALIDATE-NET-PAY.
+           MOVE 'Y' TO WS-NET-PAY-FLAG
+           IF WS-NET-PAY < 0
+               MOVE 'N' TO WS-NET-PAY-FLAG
+               DISPLAY "ERROR: NEGATIVE NET PAY FOR " EMP-ID
+                       " - PAYSLIP NOT GENERATED, PAY HELD FOR REVIEW"
+           ELSE
+               IF WS-NET-PAY < WS-MIN-WAGE
+                   DISPLAY "WARNING: NET PAY BELOW MINIMUM WAGE FLOOR "
+                           "FOR " EMP-ID
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 415-CHECK-PAY-FREQUENCY - part-time staff (EMP-TYPE 'P') are
+      * eligible for a biweekly run, full-time staff (EMP-TYPE 'F') for
+      * a monthly run; a batch run only picks up employees whose
+      * frequency matches the frequency selected for this run, so the
+      * same full-time group isn't paid twice when a biweekly run goes
+      * through for part-timers mid-month.
+      *****************************************************************
+       415-CHECK-PAY-FREQUENCY.
+           MOVE 'Y' TO WS-FREQUENCY-MATCH
+           IF EMP-TYPE = 'P'
+               IF NOT BIWEEKLY-RUN
+                   MOVE 'N' TO WS-FREQUENCY-MATCH
+               END-IF
+           ELSE
+               IF NOT MONTHLY-RUN
+                   MOVE 'N' TO WS-FREQUENCY-MATCH
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 470-ACCRUE-LEAVE-BALANCE - add this month's leave accrual
+      * (MAX-ANNUAL-LEAVE / 12, capped at MAX-ANNUAL-LEAVE) onto the
+      * employee's LEAVE-BALANCE-FILE record through LEAVEDEDUCTIONS'
+      * own 500-ACCRUE-LEAVE-BALANCE logic, creating a zero-balance
+      * record the first time this employee is accrued against.
+      *****************************************************************
+       470-ACCRUE-LEAVE-BALANCE.
+           MOVE EMP-ID TO LB-EMP-ID
+           READ LEAVE-BALANCE-FILE
+               INVALID KEY
+                   MOVE 0 TO LB-BALANCE
+                   WRITE LEAVE-BALANCE-RECORD
+           END-READ
+
+           MOVE LB-BALANCE TO WS-LV-CURRENT-BALANCE
+           MOVE 0 TO WS-LV-BASE-SALARY
+           MOVE 'A' TO WS-LV-OPERATION-CODE
+           CALL "LEAVEDEDUCTIONS" USING WS-LEAVE-ACCRUAL-PARAMS
+           MOVE WS-LV-NEW-BALANCE TO LB-BALANCE
+           REWRITE LEAVE-BALANCE-RECORD.
+
+      *****************************************************************
+      * 480-WRITE-EFT-RECORD - append one beneficiary line to the bank
+      * EFT batch file for this employee's net pay. Employees with no
+      * bank details on file yet (EMP-ACCOUNT-NUMBER still blank) are
+      * skipped rather than sent to the bank with an empty account.
+      *****************************************************************
+       480-WRITE-EFT-RECORD.
+           IF EMP-ACCOUNT-NUMBER = SPACES
+               DISPLAY "SKIPPED EFT (NO BANK DETAILS ON FILE): " EMP-ID
+           ELSE
+               MOVE WS-NET-PAY TO WS-PRINT-NET-PAY
+               STRING EMP-ID "  " EMP-BANK-NAME "  " EMP-BRANCH-CODE
+                       "  " EMP-ACCOUNT-NUMBER "  " EMP-ACCOUNT-TYPE
+                       "  " WS-PRINT-NET-PAY
+                       DELIMITED BY SIZE INTO EFT-RECORD
+               WRITE EFT-RECORD
+               ADD 1 TO WS-EFT-COUNT
+           END-IF.
+
+      *****************************************************************
+      * 500-PROCESS-OFFCYCLE-EMPLOYEE - off-cycle run: look up a single
+      * operator-entered EMP-ID and run it through the same 420/430/
+      * 440/450 paragraphs a full batch run would, writing one
+      * correction record tagged PR-RUN-TYPE = 'O'.
+      *****************************************************************
+       500-PROCESS-OFFCYCLE-EMPLOYEE.
+           DISPLAY "ENTER EMPLOYEE ID FOR OFF-CYCLE RUN: "
+                   WITH NO ADVANCING
+           ACCEPT WS-OFFCYCLE-EMP-ID
+           MOVE WS-OFFCYCLE-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: EMPLOYEE NOT FOUND: "
+                           WS-OFFCYCLE-EMP-ID
                NOT INVALID KEY
-                   PERFORM UNTIL EMP-FILE-STATUS = '10'
-                       READ EMPLOYEE-FILE NEXT RECORD
-                           AT END 
-                               CONTINUE
-                           NOT AT END
-                               ADD 1 TO WS-EMPLOYEE-COUNT
-                               PERFORM 420-CALCULATE-PAY
-                               PERFORM 430-APPLY-SOUTH-AFRICAN-DEDUCTIONS
+                   IF EMP-STATUS = 'T'
+                       DISPLAY "SKIPPED (TERMINATED): "
+                               WS-OFFCYCLE-EMP-ID
+                   ELSE
+                       ADD 1 TO WS-EMPLOYEE-COUNT
+                       PERFORM 420-CALCULATE-PAY
+                       IF EMP-TYPE-OK
+                           PERFORM 430-APPLY-SOUTH-AFRICAN-DEDUCTIONS
+                           PERFORM 435-VALIDATE-NET-PAY
+                           IF NET-PAY-OK
+                               PERFORM 431-ACCUMULATE-RUN-TOTALS
                                PERFORM 440-GENERATE-PAYSLIP
                                PERFORM 450-UPDATE-PAYROLL-FILE
-                       END-READ
-                   END-PERFORM
-           END-START.
+                               PERFORM 470-ACCRUE-LEAVE-BALANCE
+                               PERFORM 480-WRITE-EFT-RECORD
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *****************************************************************
+      * 600-VOID-PAYROLL-RECORD - mark a bad PAYROLL-FILE record as
+      * voided (PR-RUN-TYPE = 'V') rather than deleting it, and log
+      * who voided it, when, and why to VOID-LOG-FILE.
+      *****************************************************************
+       600-VOID-PAYROLL-RECORD.
+           DISPLAY "ENTER EMPLOYEE ID OF RECORD TO VOID: "
+                   WITH NO ADVANCING
+           ACCEPT WS-VOID-EMP-ID
+           DISPLAY "ENTER PAY PERIOD TO VOID "
+                   "[YYYY-MM-DD to YYYY-MM-DD]: " WITH NO ADVANCING
+           ACCEPT WS-VOID-PAY-PERIOD
+           DISPLAY "ENTER REASON FOR VOID: " WITH NO ADVANCING
+           ACCEPT WS-VOID-REASON
+
+           MOVE 'N' TO WS-VOID-FOUND
+           OPEN I-O PAYROLL-FILE
+           PERFORM UNTIL PAY-FILE-STATUS = '10'
+               READ PAYROLL-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PR-EMP-ID = WS-VOID-EMP-ID
+                               AND PR-PAY-PERIOD = WS-VOID-PAY-PERIOD
+                               AND PR-RUN-TYPE NOT = 'V'
+                           MOVE 'V' TO PR-RUN-TYPE
+                           REWRITE PAYROLL-RECORD
+                           MOVE 'Y' TO WS-VOID-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PAYROLL-FILE
+
+           IF WS-VOID-FOUND = 'Y'
+               PERFORM 650-WRITE-VOID-LOG
+               DISPLAY "RECORD VOIDED: " WS-VOID-EMP-ID " "
+                       WS-VOID-PAY-PERIOD
+           ELSE
+               DISPLAY "ERROR: NO MATCHING UN-VOIDED RECORD FOUND FOR "
+                       WS-VOID-EMP-ID " " WS-VOID-PAY-PERIOD
+           END-IF.
+
+       650-WRITE-VOID-LOG.
+           MOVE WS-TIMESTAMP      TO VL-TIMESTAMP
+           MOVE LS-USER-ROLE      TO VL-USER-ROLE
+           MOVE WS-VOID-EMP-ID    TO VL-EMP-ID
+           MOVE WS-VOID-PAY-PERIOD TO VL-PAY-PERIOD
+           MOVE WS-VOID-REASON    TO VL-REASON
+           OPEN EXTEND VOID-LOG-FILE
+           IF VL-FILE-STATUS = '35'
+               OPEN OUTPUT VOID-LOG-FILE
+           END-IF
+           WRITE VOID-LOG-RECORD
+           CLOSE VOID-LOG-FILE.
 
        420-CALCULATE-PAY.
+           MOVE 'Y' TO WS-EMP-TYPE-FLAG
            EVALUATE EMP-TYPE
                WHEN 'F'  *> Full-time employee
                    MOVE EMP-BASE-SALARY TO WS-BASE-SALARY
                    MOVE 0 TO WS-HOURS-WORKED, WS-OVERTIME-HOURS
                WHEN 'P'  *> Part-time employee
                    COMPUTE WS-HOURLY-RATE = EMP-BASE-SALARY / 160
-                   MOVE 80.0 TO WS-HOURS-WORKED  *> Standard part-time hours
-                   MOVE 5.0 TO WS-OVERTIME-HOURS
-                   COMPUTE WS-BASE-SALARY = WS-HOURLY-RATE * WS-HOURS-WORKED
-                   COMPUTE WS-BASE-SALARY = WS-BASE-SALARY + 
-                                          (WS-HOURLY-RATE * 1.5 * WS-OVERTIME-HOURS)
+                   PERFORM 427-LOOKUP-ATTENDANCE-HOURS
+                   COMPUTE WS-BASE-SALARY =
+                           WS-HOURLY-RATE * WS-HOURS-WORKED
+                   COMPUTE WS-BASE-SALARY = WS-BASE-SALARY +
+                           (WS-HOURLY-RATE * 1.5 * WS-OVERTIME-HOURS)
+               WHEN OTHER
+                   MOVE 'N' TO WS-EMP-TYPE-FLAG
+                   DISPLAY "ERROR: UNKNOWN EMPLOYEE TYPE FOR " EMP-ID
+                           " - PAY NOT CALCULATED, SKIPPED THIS RUN"
            END-EVALUATE
            
-           *> Annual bonus calculation (April is common bonus month in SA)
-           IF WS-MONTH = 04
-               COMPUTE WS-BONUS-AMT = EMP-BASE-SALARY * 0.1
-           ELSE
-               MOVE 0 TO WS-BONUS-AMT
+           *> Annual bonus calculation - instalment month(s)/percent(s)
+           *> come from CONFIG's bonus schedule instead of one
+           *> hardcoded calendar month for every employee.
+           MOVE 0 TO WS-BONUS-AMT
+           IF WS-MONTH = WS-BONUS-MONTH-1 AND WS-BONUS-MONTH-1 NOT = 0
+               COMPUTE WS-BONUS-AMT = EMP-BASE-SALARY * WS-BONUS-PCT-1
            END-IF
-           
+           IF WS-MONTH = WS-BONUS-MONTH-2 AND WS-BONUS-MONTH-2 NOT = 0
+               COMPUTE WS-BONUS-AMT = WS-BONUS-AMT +
+                       (EMP-BASE-SALARY * WS-BONUS-PCT-2)
+           END-IF
+
            MOVE 1 TO WS-LEAVE-DAYS  *> Assuming 1 leave day this period
-           COMPUTE WS-GROSS-PAY = WS-BASE-SALARY + WS-BONUS-AMT - 
-                                 (WS-HOURLY-RATE * 8 * WS-LEAVE-DAYS)
-           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS.
+           COMPUTE WS-GROSS-PAY = WS-BASE-SALARY + WS-BONUS-AMT -
+                                 (WS-HOURLY-RATE * 8 * WS-LEAVE-DAYS).
+
+      *****************************************************************
+      * 427-LOOKUP-ATTENDANCE-HOURS - pull this part-time employee's
+      * actual hours/overtime for the pay period from the table
+      * 170-LOAD-ATTENDANCE-HOURS built off ATTENDANCE-FILE. If no
+      * attendance was imported/recorded for this employee this
+      * period, fall back to the standard 80/5 assumption.
+      *****************************************************************
+       427-LOOKUP-ATTENDANCE-HOURS.
+           MOVE 0 TO WS-ATT-FOUND-IDX
+           PERFORM VARYING WS-ATT-IDX FROM 1 BY 1
+                   UNTIL WS-ATT-IDX > WS-ATT-COUNT
+               IF WS-ATT-EMP-ID(WS-ATT-IDX) = EMP-ID
+                   MOVE WS-ATT-IDX TO WS-ATT-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-ATT-FOUND-IDX = 0
+               MOVE 80.0 TO WS-HOURS-WORKED  *> Standard PT hours
+               MOVE 5.0 TO WS-OVERTIME-HOURS
+           ELSE
+               MOVE WS-ATT-HOURS(WS-ATT-FOUND-IDX)    TO WS-HOURS-WORKED
+               MOVE WS-ATT-OVERTIME(WS-ATT-FOUND-IDX)
+                   TO WS-OVERTIME-HOURS
+           END-IF.
 
        430-APPLY-SOUTH-AFRICAN-DEDUCTIONS.
+           IF EMP-COUNTRY-US
+               PERFORM 438-APPLY-US-TAX-DEDUCTIONS
+           ELSE
+               EVALUATE EMP-TAX-CODE
+                   WHEN 'IND'
+                       PERFORM 432-APPLY-CONTRACTOR-DEDUCTIONS
+                   WHEN OTHER
+                       PERFORM 434-APPLY-EMPLOYEE-DEDUCTIONS
+               END-EVALUATE
+           END-IF
+           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-TOTAL-DED.
+
+      *****************************************************************
+      * 431-ACCUMULATE-RUN-TOTALS - roll this employee's gross/net/
+      * deduction figures into the run's totals, once 435-VALIDATE-
+      * NET-PAY has confirmed their pay wasn't held back. An employee
+      * whose net pay was held for review contributes nothing to the
+      * run/branch totals or the GL journal - their pay hasn't
+      * actually gone out.
+      *****************************************************************
+       431-ACCUMULATE-RUN-TOTALS.
+           ADD WS-GROSS-PAY  TO WS-TOTAL-GROSS
+           ADD WS-NET-PAY    TO WS-TOTAL-NET
+           ADD WS-PAYE-TAX   TO WS-TOTAL-PAYE
+           ADD WS-UIF        TO WS-TOTAL-UIF
+           ADD WS-SDL        TO WS-TOTAL-SDL
+           ADD WS-HEALTH-INS TO WS-TOTAL-HEALTH
+           ADD WS-PENSION    TO WS-TOTAL-PENSION
+           ADD WS-OTHER-DED  TO WS-TOTAL-OTHER-DED
+           ADD WS-GARNISH-DED TO WS-TOTAL-GARNISH
+           PERFORM 439-ACCUMULATE-BRANCH-TOTALS.
+
+      *****************************************************************
+      * 439-ACCUMULATE-BRANCH-TOTALS - add this employee's gross/net
+      * into their branch's running total, creating a new entry on the
+      * table if this is the first employee seen for the branch, so a
+      * run covering more than one branch doesn't need to be split
+      * into separate manual runs to see each branch's own numbers.
+      *****************************************************************
+       439-ACCUMULATE-BRANCH-TOTALS.
+           MOVE 0 TO WS-BR-FOUND-IDX
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BR-COUNT
+               IF WS-BR-CODE(WS-BR-IDX) = EMP-COMPANY-BRANCH
+                   MOVE WS-BR-IDX TO WS-BR-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-BR-FOUND-IDX = 0
+               ADD 1 TO WS-BR-COUNT
+               MOVE WS-BR-COUNT TO WS-BR-FOUND-IDX
+               MOVE EMP-COMPANY-BRANCH TO WS-BR-CODE(WS-BR-FOUND-IDX)
+               MOVE EMP-CURRENCY-CODE TO WS-BR-CURRENCY(WS-BR-FOUND-IDX)
+               MOVE 0 TO WS-BR-GROSS(WS-BR-FOUND-IDX)
+               MOVE 0 TO WS-BR-NET(WS-BR-FOUND-IDX)
+               MOVE 0 TO WS-BR-EMP-COUNT(WS-BR-FOUND-IDX)
+           END-IF
+
+           ADD 1 TO WS-BR-EMP-COUNT(WS-BR-FOUND-IDX)
+           ADD WS-GROSS-PAY TO WS-BR-GROSS(WS-BR-FOUND-IDX)
+           ADD WS-NET-PAY   TO WS-BR-NET(WS-BR-FOUND-IDX).
+
+       432-APPLY-CONTRACTOR-DEDUCTIONS.
+           *> Independent contractors (EMP-TAX-CODE = IND) are not
+           *> employees for UIF/SDL purposes and don't receive a
+           *> company pension/medical aid contribution - SARS requires
+           *> a flat withholding against their invoiced amount instead
+           *> of PAYE.
+           COMPUTE WS-PAYE-TAX = WS-GROSS-PAY * IND-WITHHOLD-RATE
+           MOVE 0 TO WS-UIF
+           MOVE 0 TO WS-SDL
+           MOVE 0 TO WS-HEALTH-INS
+           MOVE 0 TO WS-PENSION
+           MOVE 0 TO WS-OTHER-DED
+           MOVE 0 TO WS-GARNISH-DED
+           COMPUTE WS-TOTAL-DED = WS-PAYE-TAX.
+
+       434-APPLY-EMPLOYEE-DEDUCTIONS.
            *> South African tax calculations
            COMPUTE WS-PAYE-TAX = WS-GROSS-PAY * SA-PAYE-RATE
            COMPUTE WS-UIF = WS-GROSS-PAY * SA-UIF-RATE
            COMPUTE WS-SDL = WS-GROSS-PAY * SA-SDL-RATE
-           
-           *> Benefits deductions
-           MOVE 350.00 TO WS-HEALTH-INS  *> Average medical aid contribution
-           COMPUTE WS-PENSION = WS-GROSS-PAY * 0.075  *> 7.5% pension
-           MOVE 120.00 TO WS-OTHER-DED    *> Union fees/other
-           
+
+           *> Benefits deductions - the employee's own elections off
+           *> BENEFITS-FILE, where available, in place of one average
+           *> figure applied to everybody.
+           PERFORM 436-LOOKUP-BENEFIT-ELECTION
+           IF WS-BN-HEALTH-INS = 'Y'
+               MOVE 350.00 TO WS-HEALTH-INS  *> Elected medical aid
+           ELSE
+               MOVE 0 TO WS-HEALTH-INS
+           END-IF
+           COMPUTE WS-PENSION = WS-GROSS-PAY * WS-BN-401K-PCT
+           MOVE EMP-UNION-FEE TO WS-OTHER-DED  *> 0 for non-members
+
+           PERFORM 437-APPLY-GARNISHMENT
+
            COMPUTE WS-TOTAL-DED = WS-PAYE-TAX + WS-UIF + WS-SDL +
-                                 WS-HEALTH-INS + WS-PENSION + WS-OTHER-DED
-           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-TOTAL-DED
-           ADD WS-NET-PAY TO WS-TOTAL-NET.
+                   WS-HEALTH-INS + WS-PENSION + WS-OTHER-DED +
+                   WS-GARNISH-DED.
+
+      *****************************************************************
+      * 437-APPLY-GARNISHMENT - deduct this employee's court-ordered
+      * garnishment, if GARNISHMENT-FILE carries an active case for
+      * them, separately from the flat union/other-deductions figure.
+      * Never deducts more than is still owed, and marks the case
+      * GN-PAID-OFF once the balance reaches zero.
+      *****************************************************************
+       437-APPLY-GARNISHMENT.
+           MOVE 0 TO WS-GARNISH-DED
+           MOVE EMP-ID TO GN-EMP-ID
+           READ GARNISHMENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF GN-ACTIVE
+                       MOVE GN-MONTHLY-AMOUNT TO WS-GARNISH-DED
+                       IF WS-GARNISH-DED > GN-TOTAL-OWED
+                           MOVE GN-TOTAL-OWED TO WS-GARNISH-DED
+                       END-IF
+                       SUBTRACT WS-GARNISH-DED FROM GN-TOTAL-OWED
+                       IF GN-TOTAL-OWED = 0
+                           MOVE 'P' TO GN-STATUS
+                       END-IF
+                       REWRITE GARNISHMENT-RECORD
+                   END-IF
+           END-READ.
+
+      *****************************************************************
+      * 436-LOOKUP-BENEFIT-ELECTION - pull this employee's actual
+      * health insurance/401K(pension) elections off BENEFITS-FILE. If
+      * BENEFITS-FILE wasn't available this run, or this employee has
+      * never made an election, default to no health insurance and no
+      * pension deduction rather than guessing at an average.
+      *****************************************************************
+       436-LOOKUP-BENEFIT-ELECTION.
+           MOVE 'N' TO WS-BN-HEALTH-INS
+           MOVE 0   TO WS-BN-401K-PCT
+           IF WS-BENEFITS-AVAILABLE = 'Y'
+               MOVE EMP-ID TO BN-EMP-ID
+               READ BENEFITS-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE BN-HEALTH-INS TO WS-BN-HEALTH-INS
+                       MOVE BN-401K-PCT   TO WS-BN-401K-PCT
+               END-READ
+           END-IF.
+
+      *****************************************************************
+      * 438-APPLY-US-TAX-DEDUCTIONS - for employees outside South
+      * Africa (EMP-COUNTRY-CODE = 'US'), hand the gross pay off to
+      * TAXCALCULATION's federal bracket/Social Security/Medicare
+      * logic instead of the SA PAYE/UIF/SDL path. There is no
+      * marital-status/dependents field on EMPLOYEE-RECORD yet, so
+      * every US employee is run as tax code T1 (single, no
+      * dependents) until that data is captured. The SA field names
+      * (WS-PAYE-TAX/WS-UIF/WS-SDL) are reused to carry the federal
+      * tax/Social Security/Medicare amounts so the rest of 430/440/
+      * 450 below doesn't need a second set of deduction fields.
+      *****************************************************************
+       438-APPLY-US-TAX-DEDUCTIONS.
+           MOVE EMP-ID         TO WS-UT-EMP-ID
+           MOVE WS-GROSS-PAY   TO WS-UT-GROSS-PAY
+           MOVE "T1"           TO WS-UT-TAX-CODE
+           MOVE "S"            TO WS-UT-MARITAL-STATUS
+           MOVE 0              TO WS-UT-NUM-DEPENDENTS
+           CALL "TAXCALCULATION" USING WS-US-TAX-PARAMS
+
+           MOVE WS-UT-TAX-AMOUNT      TO WS-PAYE-TAX
+           MOVE WS-UT-SS-AMOUNT       TO WS-UIF
+           MOVE WS-UT-MEDICARE-AMOUNT TO WS-SDL
+           MOVE 0 TO WS-HEALTH-INS
+           MOVE 0 TO WS-PENSION
+           MOVE 0 TO WS-OTHER-DED
+           MOVE 0 TO WS-GARNISH-DED
+           COMPUTE WS-TOTAL-DED = WS-PAYE-TAX + WS-UIF + WS-SDL.
 
        440-GENERATE-PAYSLIP.
+           IF EMP-COUNTRY-US
+               PERFORM 442-GENERATE-US-PAYSLIP
+           ELSE
+               PERFORM 444-GENERATE-SA-PAYSLIP
+           END-IF.
+
+       444-GENERATE-SA-PAYSLIP.
            MOVE WS-GROSS-PAY TO WS-FORMATTED-AMOUNT
            DISPLAY " "
            DISPLAY "BYTEBANK PAYROLL SYSTEM - SOUTH AFRICA"
@@ -207,6 +1101,10 @@
            DISPLAY "  PENSION:       R " WS-FORMATTED-AMOUNT
            MOVE WS-OTHER-DED TO WS-FORMATTED-AMOUNT
            DISPLAY "  OTHER:         R " WS-FORMATTED-AMOUNT
+           IF WS-GARNISH-DED > 0
+               MOVE WS-GARNISH-DED TO WS-FORMATTED-AMOUNT
+               DISPLAY "  GARNISHMENT:   R " WS-FORMATTED-AMOUNT
+           END-IF
            MOVE WS-TOTAL-DED TO WS-FORMATTED-AMOUNT
            DISPLAY "TOTAL DEDUCTIONS: R " WS-FORMATTED-AMOUNT
            MOVE WS-NET-PAY TO WS-FORMATTED-AMOUNT
@@ -215,20 +1113,82 @@
            DISPLAY "PAYMENT DATE: " WS-PAY-DATE
            DISPLAY " ".
 
+       442-GENERATE-US-PAYSLIP.
+           MOVE WS-GROSS-PAY TO WS-FORMATTED-AMOUNT
+           DISPLAY " "
+           DISPLAY "BYTEBANK PAYROLL SYSTEM - UNITED STATES"
+           DISPLAY "PAYSLIP FOR: " EMP-NAME " (" EMP-ID ")"
+           DISPLAY "PAY PERIOD:  " WS-PAY-PERIOD
+           DISPLAY "----------------------------------------"
+           DISPLAY "GROSS PAY:        $ " WS-FORMATTED-AMOUNT
+           DISPLAY "DEDUCTIONS:"
+           MOVE WS-PAYE-TAX TO WS-FORMATTED-AMOUNT
+           DISPLAY "  FEDERAL TAX:   $ " WS-FORMATTED-AMOUNT
+           MOVE WS-UIF TO WS-FORMATTED-AMOUNT
+           DISPLAY "  SOCIAL SEC.:   $ " WS-FORMATTED-AMOUNT
+           MOVE WS-SDL TO WS-FORMATTED-AMOUNT
+           DISPLAY "  MEDICARE:      $ " WS-FORMATTED-AMOUNT
+           MOVE WS-TOTAL-DED TO WS-FORMATTED-AMOUNT
+           DISPLAY "TOTAL DEDUCTIONS: $ " WS-FORMATTED-AMOUNT
+           MOVE WS-NET-PAY TO WS-FORMATTED-AMOUNT
+           DISPLAY "NET PAY:          $ " WS-FORMATTED-AMOUNT
+           DISPLAY "----------------------------------------"
+           DISPLAY "PAYMENT DATE: " WS-PAY-DATE
+           DISPLAY " ".
+
        450-UPDATE-PAYROLL-FILE.
            MOVE EMP-ID TO PR-EMP-ID
            MOVE WS-PAY-PERIOD TO PR-PAY-PERIOD
            MOVE WS-GROSS-PAY TO PR-GROSS-PAY
            MOVE WS-NET-PAY TO PR-NET-PAY
            MOVE WS-TIMESTAMP TO PR-TIMESTAMP
+           MOVE WS-PAYE-TAX TO PR-PAYE-TAX
+           MOVE WS-UIF TO PR-UIF
+           MOVE WS-SDL TO PR-SDL
+           MOVE WS-GARNISH-DED TO PR-GARNISH-DED
+           MOVE WS-RUN-MODE TO PR-RUN-TYPE
+           MOVE EMP-COMPANY-BRANCH TO PR-BRANCH
+           MOVE EMP-CURRENCY-CODE TO PR-CURRENCY
            WRITE PAYROLL-RECORD
            IF PAY-FILE-STATUS NOT = '00'
                DISPLAY "WARNING: Failed to record payroll for " EMP-ID
                DISPLAY "STATUS CODE: " PAY-FILE-STATUS
            END-IF.
 
+      *****************************************************************
+      * 460-WRITE-CHECKPOINT - record this employee as the last one
+      * fully processed for the current pay period, so a run that dies
+      * partway through can pick up right after them next time.
+      *****************************************************************
+       460-WRITE-CHECKPOINT.
+           MOVE WS-PAY-PERIOD TO CK-PAY-PERIOD
+           MOVE EMP-ID        TO CK-LAST-EMP-ID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        900-FINALIZE-PAYROLL.
-           CLOSE EMPLOYEE-FILE PAYROLL-FILE
+           IF WS-RUN-MODE NOT = 'O'
+               PERFORM 910-RECONCILE-TOTALS
+           END-IF
+           IF WS-EMPLOYEE-COUNT > 0
+               PERFORM 930-WRITE-GL-JOURNAL
+           END-IF
+           CLOSE EMPLOYEE-FILE PAYROLL-FILE LEAVE-BALANCE-FILE EFT-FILE
+                 GL-JOURNAL-FILE GARNISHMENT-FILE
+           IF WS-BENEFITS-AVAILABLE = 'Y'
+               CLOSE BENEFITS-FILE
+           END-IF
+           IF WS-EFT-COUNT > 0
+               DISPLAY WS-EFT-COUNT
+                       " EFT PAYMENT(S) WRITTEN TO eft_batch.dat"
+           END-IF
+           IF WS-RUN-MODE NOT = 'O'
+               PERFORM 950-CLEAR-CHECKPOINT
+           END-IF
+           IF WS-BR-COUNT > 1
+               PERFORM 915-DISPLAY-BRANCH-TOTALS
+           END-IF
            MOVE WS-TOTAL-GROSS TO WS-FORMATTED-AMOUNT
            DISPLAY " "
            DISPLAY "PAYROLL PROCESSING COMPLETE"
@@ -238,5 +1198,157 @@
            MOVE WS-TOTAL-NET TO WS-FORMATTED-AMOUNT
            DISPLAY "TOTAL NET PAY:       R " WS-FORMATTED-AMOUNT
            DISPLAY "PROCESS TIMESTAMP:   " WS-TIMESTAMP
+           IF WS-EMPLOYEE-COUNT > 0
+               DISPLAY "GL JOURNAL WRITTEN TO gl_journal.dat"
+           END-IF
            DISPLAY " ".
+
+      *****************************************************************
+      * 915-DISPLAY-BRANCH-TOTALS - this run covered more than one
+      * branch, so show each branch's own headcount/gross/net ahead of
+      * the consolidated group total below, instead of the branches
+      * needing separate manual runs to see their own numbers.
+      *****************************************************************
+       915-DISPLAY-BRANCH-TOTALS.
+           DISPLAY " "
+           DISPLAY "PER-BRANCH TOTALS"
+           DISPLAY "--------------------------"
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BR-COUNT
+               MOVE WS-BR-GROSS(WS-BR-IDX) TO WS-BR-PRINT-AMT
+               DISPLAY WS-BR-CODE(WS-BR-IDX) " ("
+                       WS-BR-CURRENCY(WS-BR-IDX) ")  EMPLOYEES: "
+                       WS-BR-EMP-COUNT(WS-BR-IDX) "  GROSS: "
+                       WS-BR-PRINT-AMT
+               MOVE WS-BR-NET(WS-BR-IDX) TO WS-BR-PRINT-AMT
+               DISPLAY "    NET: " WS-BR-PRINT-AMT
+           END-PERFORM
+           DISPLAY "--------------------------"
+           DISPLAY "CONSOLIDATED GROUP TOTAL (ALL BRANCHES)".
+
+      *****************************************************************
+      * 910-RECONCILE-TOTALS - independently count the records on
+      * EMPLOYEE-FILE and compare that control total against
+      * WS-EMPLOYEE-COUNT (the number actually paid this run), so an
+      * operator is warned if employees were skipped or double-counted
+      * rather than finding out from a reconciliation days later.
+      *****************************************************************
+       910-RECONCILE-TOTALS.
+           MOVE 0 TO WS-INDEPENDENT-COUNT
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "ERROR: Cannot access employee records "
+                           "for reconciliation"
+               NOT INVALID KEY
+                   PERFORM 920-COUNT-EMPLOYEES
+           END-START
+
+           IF WS-INDEPENDENT-COUNT NOT = WS-EMPLOYEE-COUNT
+               DISPLAY "WARNING: CONTROL TOTAL MISMATCH"
+               DISPLAY "  EMPLOYEES PAID:     " WS-EMPLOYEE-COUNT
+               DISPLAY "  EMPLOYEES ON FILE:  " WS-INDEPENDENT-COUNT
+           END-IF.
+
+       920-COUNT-EMPLOYEES.
+           PERFORM UNTIL EMP-FILE-STATUS = '10'
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'T'
+                           PERFORM 415-CHECK-PAY-FREQUENCY
+                           IF WS-FREQUENCY-MATCH = 'Y'
+                               ADD 1 TO WS-INDEPENDENT-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *****************************************************************
+      * 930-WRITE-GL-JOURNAL - append a debit/credit journal extract of
+      * this run's totals to GL-JOURNAL-FILE in the format finance
+      * imports, so WS-TOTAL-GROSS/DED/NET don't only ever exist as a
+      * console DISPLAY. One debit line for the gross salary expense,
+      * one credit line per deduction/payable account, and a final
+      * credit for the net amount paid out to the bank.
+      *****************************************************************
+       930-WRITE-GL-JOURNAL.
+           MOVE WS-TOTAL-GROSS TO WS-GL-AMOUNT
+           MOVE "5000" TO WS-GL-ACCOUNT
+           MOVE "SALARIES AND WAGES EXPENSE" TO WS-GL-DESC
+           MOVE "DR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-PAYE TO WS-GL-AMOUNT
+           MOVE "2100" TO WS-GL-ACCOUNT
+           MOVE "PAYE PAYABLE - SARS" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-UIF TO WS-GL-AMOUNT
+           MOVE "2110" TO WS-GL-ACCOUNT
+           MOVE "UIF PAYABLE" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-SDL TO WS-GL-AMOUNT
+           MOVE "2120" TO WS-GL-ACCOUNT
+           MOVE "SDL PAYABLE" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-HEALTH TO WS-GL-AMOUNT
+           MOVE "2130" TO WS-GL-ACCOUNT
+           MOVE "MEDICAL AID PAYABLE" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-PENSION TO WS-GL-AMOUNT
+           MOVE "2140" TO WS-GL-ACCOUNT
+           MOVE "PENSION FUND PAYABLE" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-OTHER-DED TO WS-GL-AMOUNT
+           MOVE "2150" TO WS-GL-ACCOUNT
+           MOVE "UNION AND OTHER DEDUCTIONS PAYABLE" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-GARNISH TO WS-GL-AMOUNT
+           MOVE "2160" TO WS-GL-ACCOUNT
+           MOVE "GARNISHMENTS PAYABLE" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE
+
+           MOVE WS-TOTAL-NET TO WS-GL-AMOUNT
+           MOVE "1010" TO WS-GL-ACCOUNT
+           MOVE "BANK - PAYROLL ACCOUNT" TO WS-GL-DESC
+           MOVE "CR" TO WS-GL-DRCR
+           PERFORM 935-WRITE-GL-LINE.
+
+      *****************************************************************
+      * 935-WRITE-GL-LINE - format and write one journal line using
+      * whichever account/description/amount/DR-CR the caller just set.
+      *****************************************************************
+       935-WRITE-GL-LINE.
+           MOVE WS-GL-AMOUNT TO WS-GL-PRINT-AMT
+           STRING WS-TIMESTAMP(1:10) "  " WS-GL-ACCOUNT "  "
+                   WS-GL-DESC "  " WS-GL-DRCR "  " WS-GL-PRINT-AMT
+                   DELIMITED BY SIZE INTO GL-JOURNAL-RECORD
+           WRITE GL-JOURNAL-RECORD.
+
+      *****************************************************************
+      * 950-CLEAR-CHECKPOINT - a run that reaches this point finished
+      * normally, so there is nothing left to resume; blank out the
+      * checkpoint so the next run (even for the same pay period) is
+      * treated as a fresh full run.
+      *****************************************************************
+       950-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CK-PAY-PERIOD
+           MOVE SPACES TO CK-LAST-EMP-ID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM PAYROLL.
\ No newline at end of file
