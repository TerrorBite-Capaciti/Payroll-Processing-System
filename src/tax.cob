@@ -2,14 +2,34 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. TAX-CALCULATIONS.
 AUTHOR.     BYTEBANK-DEV.
 DATE-WRITTEN. 2023-11-15.
+*> MODIFICATION HISTORY
+*> 2025-06-02  BDEV  Read UIF/SDL rates from SYSCONFIG-FILE instead of
+*>                   the hardcoded VALUE clauses, so CONFIG's settings
+*>                   take effect here too.
+*> 2026-08-09  BDEV  Read the first-bracket PAYE rate from SYSCONFIG-
+*>                   FILE too, the same way, instead of leaving
+*>                   WS-PAYE-RATE unused and the 18% bracket rate
+*>                   hardcoded.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SYSCONFIG-FILE ASSIGN TO "../data/sysconfig.dat"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-FILE-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  SYSCONFIG-FILE.
+    COPY sysconfig.
+
 WORKING-STORAGE SECTION.
+01  WS-CONFIG-FILE-STATUS         PIC XX.
 01  WS-TAX-RATES.
-    05  WS-PAYE-RATE              PIC V999 VALUE .000. *> Will be calculated
+    05  WS-PAYE-RATE              PIC V999 VALUE .180. *> First bracket rate
     05  WS-UIF-RATE               PIC V999 VALUE .010. *> 1% of gross pay
     05  WS-SDL-RATE               PIC V999 VALUE .00025. *> 0.25% of gross pay
-    
+
 01  WS-TAX-BRACKETS.
     *> 2023/2024 tax year brackets (annual amounts)
     05  WS-BRACKET-1             PIC 9(7)V99 VALUE  237100.00.
@@ -41,11 +61,26 @@ PROCEDURE DIVISION USING LS-GROSS-PAY, LS-FILING-STATUS,
                          LS-TAX-STATUS.
 100-CALCULATE-TAXES.
     MOVE 'S' TO LS-TAX-STATUS
+    PERFORM 150-READ-CONFIG
     PERFORM 200-CALCULATE-PAYE
     PERFORM 300-CALCULATE-UIF
     PERFORM 400-CALCULATE-SDL
     GOBACK.
 
+150-READ-CONFIG.
+    OPEN INPUT SYSCONFIG-FILE
+    IF WS-CONFIG-FILE-STATUS = '00'
+        READ SYSCONFIG-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE SC-PAYE-RATE TO WS-PAYE-RATE
+                MOVE SC-UIF-RATE TO WS-UIF-RATE
+                MOVE SC-SDL-RATE TO WS-SDL-RATE
+        END-READ
+        CLOSE SYSCONFIG-FILE
+    END-IF.
+
 200-CALCULATE-PAYE.
     *> Convert monthly income to annual for tax bracket calculation
     COMPUTE WS-ANNUAL-INCOME = LS-GROSS-PAY * 12
@@ -54,34 +89,34 @@ PROCEDURE DIVISION USING LS-GROSS-PAY, LS-FILING-STATUS,
     *> Calculate tax based on South African progressive tax brackets
     EVALUATE TRUE
         WHEN WS-TAXABLE-INCOME <= WS-BRACKET-1
-            COMPUTE WS-CALCULATED-TAX = WS-TAXABLE-INCOME * 0.18
+            COMPUTE WS-CALCULATED-TAX = WS-TAXABLE-INCOME * WS-PAYE-RATE
         WHEN WS-TAXABLE-INCOME <= WS-BRACKET-2
-            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * 0.18) + 
+            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * WS-PAYE-RATE) +
                 ((WS-TAXABLE-INCOME - WS-BRACKET-1) * 0.26)
         WHEN WS-TAXABLE-INCOME <= WS-BRACKET-3
-            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * 0.18) + 
+            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * WS-PAYE-RATE) +
                 ((WS-BRACKET-2 - WS-BRACKET-1) * 0.26) + 
                 ((WS-TAXABLE-INCOME - WS-BRACKET-2) * 0.31)
         WHEN WS-TAXABLE-INCOME <= WS-BRACKET-4
-            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * 0.18) + 
+            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * WS-PAYE-RATE) +
                 ((WS-BRACKET-2 - WS-BRACKET-1) * 0.26) + 
                 ((WS-BRACKET-3 - WS-BRACKET-2) * 0.31) + 
                 ((WS-TAXABLE-INCOME - WS-BRACKET-3) * 0.36)
         WHEN WS-TAXABLE-INCOME <= WS-BRACKET-5
-            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * 0.18) + 
+            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * WS-PAYE-RATE) +
                 ((WS-BRACKET-2 - WS-BRACKET-1) * 0.26) + 
                 ((WS-BRACKET-3 - WS-BRACKET-2) * 0.31) + 
                 ((WS-BRACKET-4 - WS-BRACKET-3) * 0.36) + 
                 ((WS-TAXABLE-INCOME - WS-BRACKET-4) * 0.39)
         WHEN WS-TAXABLE-INCOME <= WS-BRACKET-6
-            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * 0.18) + 
+            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * WS-PAYE-RATE) +
                 ((WS-BRACKET-2 - WS-BRACKET-1) * 0.26) + 
                 ((WS-BRACKET-3 - WS-BRACKET-2) * 0.31) + 
                 ((WS-BRACKET-4 - WS-BRACKET-3) * 0.36) + 
                 ((WS-BRACKET-5 - WS-BRACKET-4) * 0.39) + 
                 ((WS-TAXABLE-INCOME - WS-BRACKET-5) * 0.41)
         WHEN OTHER
-            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * 0.18) + 
+            COMPUTE WS-CALCULATED-TAX = (WS-BRACKET-1 * WS-PAYE-RATE) +
                 ((WS-BRACKET-2 - WS-BRACKET-1) * 0.26) + 
                 ((WS-BRACKET-3 - WS-BRACKET-2) * 0.31) + 
                 ((WS-BRACKET-4 - WS-BRACKET-3) * 0.36) + 
