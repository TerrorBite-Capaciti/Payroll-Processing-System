@@ -1,6 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL-MAIN.
        AUTHOR.     BYTEBANK-DEV.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-07-28  BDEV  Added Month-End Close, chaining INIT-DB (if
+      *                   needed), PAYROLL and REPORTS via the new
+      *                   MONTHEND-DRIVER program.
+      * 2026-08-09  BDEV  Added Manage Garnishments, the same Admin/HR-
+      *                   gated slot Month-End Close got, so
+      *                   GARNISHMENTMGMT is actually reachable and a
+      *                   garnishment case can be opened.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,30 +28,33 @@
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
            PERFORM 200-AUTHENTICATE-USER
-           
+
            IF WS-AUTH-STATUS = 'S'
                PERFORM UNTIL WS-EXIT-FLAG = 'Y'
                    PERFORM 300-DISPLAY-MENU
                    ACCEPT WS-CHOICE
-                   
+
                    EVALUATE WS-CHOICE
                        WHEN 1 PERFORM 400-PROCESS-PAYROLL
                        WHEN 2 PERFORM 500-VIEW-PAYSLIPS
                        WHEN 3 PERFORM 600-MANAGE-EMPLOYEES
                        WHEN 4 PERFORM 700-SYSTEM-REPORTS
                        WHEN 5 PERFORM 800-SYSTEM-CONFIG
+                       WHEN 6 PERFORM 900-MONTH-END-CLOSE
+                       WHEN 7 PERFORM 950-MANAGE-GARNISHMENTS
                        WHEN 0 MOVE 'Y' TO WS-EXIT-FLAG
-                       WHEN OTHER 
+                       WHEN OTHER
                            DISPLAY "Invalid choice, please try again."
                    END-EVALUATE
                END-PERFORM
            END-IF.
-           
+
            DISPLAY "Thank you for using ByteBank Payroll System".
            STOP RUN.
 
        200-AUTHENTICATE-USER.
-           CALL "AUTHENTICATION" USING WS-AUTH-STATUS, WS-USER-ROLE, WS-EMP-ID.
+           CALL "AUTHENTICATION" USING WS-AUTH-STATUS, WS-USER-ROLE,
+                   WS-EMP-ID.
 
        300-DISPLAY-MENU.
            DISPLAY "ByteBank Payroll System - Main Menu"
@@ -51,6 +64,8 @@
            DISPLAY "3. Employee Management"
            DISPLAY "4. System Reports"
            DISPLAY "5. System Configuration"
+           DISPLAY "6. Month-End Close"
+           DISPLAY "7. Manage Garnishments"
            DISPLAY "0. Exit"
            DISPLAY "Enter your choice: " WITH NO ADVANCING.
 
@@ -80,4 +95,18 @@
            ELSE
                DISPLAY "Access denied. Administrator only."
            END-IF.
+
+       900-MONTH-END-CLOSE.
+           IF WS-USER-ROLE = 'A'
+               CALL "MONTHEND-DRIVER" USING WS-USER-ROLE, WS-EMP-ID
+           ELSE
+               DISPLAY "Access denied. Administrator only."
+           END-IF.
+
+       950-MANAGE-GARNISHMENTS.
+           IF WS-USER-ROLE = 'A' OR WS-USER-ROLE = 'H'
+               CALL "GARNISHMENTMGMT" USING WS-USER-ROLE, WS-EMP-ID
+           ELSE
+               DISPLAY "Access denied. You don't have permission."
+           END-IF.
        END PROGRAM PAYROLL-MAIN.
\ No newline at end of file
