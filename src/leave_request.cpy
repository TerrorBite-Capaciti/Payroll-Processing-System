@@ -0,0 +1,15 @@
+      *> LEAVE-REQUEST-RECORD - one row per employee leave request,
+      *> submitted by the employee and later approved or rejected by a
+      *> manager/admin/HR user. Shared by LEAVE-MGMT and anything else
+      *> that needs to read ../data/leave_requests.dat.
+       01  LEAVE-REQUEST-RECORD.
+           05  LR-REQUEST-ID        PIC 9(06).
+           05  LR-EMP-ID            PIC X(10).
+           05  LR-START-DATE        PIC 9(08).
+           05  LR-END-DATE          PIC 9(08).
+           05  LR-LEAVE-TYPE        PIC X(10).
+           05  LR-REASON            PIC X(50).
+           05  LR-STATUS            PIC X(01).
+               88  LR-PENDING               VALUE 'P'.
+               88  LR-APPROVED              VALUE 'A'.
+               88  LR-REJECTED              VALUE 'R'.
