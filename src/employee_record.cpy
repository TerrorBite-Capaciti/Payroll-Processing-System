@@ -0,0 +1,46 @@
+      *> EMPLOYEE-RECORD - canonical employee master record shared by
+      *> every program that reads or writes data/employees.dat
+      *> (DATABASE, INIT-DB, PAYROLL, EMPLOYEE-MGMT). Before this
+      *> copybook existed each of those programs defined its own
+      *> EMPLOYEE-RECORD with different field names/widths over the
+      *> same physical file, so whichever program last initialized the
+      *> file silently determined how the others misread it. Every
+      *> field any of those programs needs lives here now so the
+      *> offsets agree everywhere.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                 PIC X(10).
+           05  EMP-NAME               PIC X(50).
+           05  EMP-SURNAME            PIC X(50).
+           05  EMP-DEPT               PIC X(20).
+           05  EMP-POSITION           PIC X(30).
+           05  EMP-POSITION-TYPE      PIC X(20).
+           05  EMP-TYPE               PIC X(1).
+      *>      'F'=Full,'P'=Part (PAYROLL)
+           05  EMP-TAX-CODE           PIC X(3).
+      *>      PAY=PAYE,IND=Indep (PAYROLL)
+           05  EMP-PAY-RATE           PIC 9(5)V99.
+           05  EMP-BASE-SALARY        PIC 9(7)V99.
+           05  EMP-BIRTH.
+               10  EMP-BIRTH-YEAR     PIC 9(4).
+               10  EMP-BIRTH-MONTH    PIC 9(2).
+               10  EMP-BIRTH-DATE     PIC 9(2).
+           05  EMP-AGE                PIC 9(2).
+           05  EMP-UNION-FEE          PIC 9(5).
+      *>      0 = not a member
+           05  EMP-STATUS             PIC X(1).
+               88  EMP-ACTIVE                     VALUE 'A'.
+               88  EMP-TERMINATED                 VALUE 'T'.
+           05  EMP-BANK-DETAILS.
+               10  EMP-BANK-NAME          PIC X(20).
+               10  EMP-BRANCH-CODE        PIC X(6).
+               10  EMP-ACCOUNT-NUMBER     PIC X(11).
+               10  EMP-ACCOUNT-TYPE       PIC X(1).
+      *>          'C'=Cheque/Current,'S'=Savings
+           05  EMP-COUNTRY-CODE       PIC X(2) VALUE 'SA'.
+               88  EMP-COUNTRY-SA                VALUE 'SA'.
+               88  EMP-COUNTRY-US                VALUE 'US'.
+           05  EMP-COMPANY-BRANCH     PIC X(10) VALUE 'HEADOFFICE'.
+      *>      Company branch/cost centre, not to be confused with
+      *>      EMP-BRANCH-CODE above (that's the employee's own bank
+      *>      branch code, used for EFT payments).
+           05  EMP-CURRENCY-CODE      PIC X(3) VALUE 'ZAR'.
