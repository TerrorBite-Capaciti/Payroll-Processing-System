@@ -2,9 +2,41 @@
        PROGRAM-ID. TAXCALCULATION.
        AUTHOR.     [Your Name].
        DATE-WRITTEN. [Date].
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-06  BDEV  Added a persistent year-to-date earnings
+      *                   record per employee so LS-YTD-EARNINGS
+      *                   reflects real prior pay instead of whatever
+      *                   the caller happened to pass in.
+      * 2025-08-09  BDEV  300-CALCULATE-INCOME-TAX no longer reduces
+      *                   LS-GROSS-PAY by STANDARD-DEDUCTION in place -
+      *                   it now works off a separate WS-TAXABLE-GROSS-
+      *                   PAY field, so 400/500's Social Security and
+      *                   Medicare withholding and 700's year-to-date
+      *                   update all still see the caller's true gross
+      *                   pay instead of the post-deduction figure.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-EARNINGS-FILE ASSIGN TO "../data/ytd_earnings.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS YTD-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-EARNINGS-FILE.
+       01  YTD-EARNINGS-RECORD.
+           05  YTD-EMP-ID           PIC X(10).
+           05  YTD-TAX-YEAR         PIC 9(4).
+           05  YTD-GROSS-EARNINGS   PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
+       01  YTD-FILE-STATUS          PIC XX.
+       01  WS-CURRENT-TAX-YEAR      PIC 9(4).
        01  TAX-BRACKETS.
            05  TAX-BRACKET OCCURS 5 TIMES INDEXED BY TAX-INDEX.
                10  TB-LOWER-LIMIT    PIC 9(7)V99.
@@ -24,9 +56,11 @@
            05  DEPENDENT-CREDIT     PIC 9(4)V99 VALUE 500.00.
 
        01  WS-TAXABLE-EARNINGS      PIC 9(7)V99.
+       01  WS-TAXABLE-GROSS-PAY     PIC 9(7)V99.
 
        LINKAGE SECTION.
        01  LS-TAX-PARAMS.
+           05  LS-EMP-ID            PIC X(10).
            05  LS-GROSS-PAY         PIC 9(7)V99.
            05  LS-TAX-CODE          PIC X(2).
            05  LS-MARITAL-STATUS    PIC X.
@@ -43,13 +77,66 @@
            PERFORM 100-INITIALIZE-TAX-TABLES
            PERFORM 200-VALIDATE-INPUTS
            IF LS-ERROR-CODE = '00'
+               PERFORM 050-LOAD-YTD-EARNINGS
                PERFORM 300-CALCULATE-INCOME-TAX
                PERFORM 400-CALCULATE-SOCIAL-SECURITY
                PERFORM 500-CALCULATE-MEDICARE
                PERFORM 600-CALCULATE-TOTAL-TAXES
+               PERFORM 700-UPDATE-YTD-EARNINGS
            END-IF
            GOBACK.
 
+      *****************************************************************
+      * 050-LOAD-YTD-EARNINGS - pull this employee's running total of
+      * gross pay for the current tax year off YTD-EARNINGS-FILE (into
+      * LS-YTD-EARNINGS) so the Social Security wage base cap and the
+      * additional Medicare threshold below see real prior earnings
+      * instead of whatever garbage the caller happened to pass in.
+      *****************************************************************
+       050-LOAD-YTD-EARNINGS.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-TAX-YEAR
+           MOVE 0 TO LS-YTD-EARNINGS
+
+           OPEN I-O YTD-EARNINGS-FILE
+           IF YTD-FILE-STATUS = '35'
+               OPEN OUTPUT YTD-EARNINGS-FILE
+               CLOSE YTD-EARNINGS-FILE
+               OPEN I-O YTD-EARNINGS-FILE
+           END-IF
+
+           MOVE LS-EMP-ID TO YTD-EMP-ID
+           READ YTD-EARNINGS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF YTD-TAX-YEAR = WS-CURRENT-TAX-YEAR
+                       MOVE YTD-GROSS-EARNINGS TO LS-YTD-EARNINGS
+                   END-IF
+           END-READ.
+
+      *****************************************************************
+      * 700-UPDATE-YTD-EARNINGS - add this run's gross pay onto the
+      * employee's year-to-date total and persist it for next time.
+      *****************************************************************
+       700-UPDATE-YTD-EARNINGS.
+           READ YTD-EARNINGS-FILE
+               INVALID KEY
+                   MOVE LS-EMP-ID       TO YTD-EMP-ID
+                   MOVE WS-CURRENT-TAX-YEAR TO YTD-TAX-YEAR
+                   MOVE LS-GROSS-PAY    TO YTD-GROSS-EARNINGS
+                   WRITE YTD-EARNINGS-RECORD
+               NOT INVALID KEY
+                   IF YTD-TAX-YEAR NOT = WS-CURRENT-TAX-YEAR
+                       MOVE WS-CURRENT-TAX-YEAR TO YTD-TAX-YEAR
+                       MOVE LS-GROSS-PAY TO YTD-GROSS-EARNINGS
+                   ELSE
+                       ADD LS-GROSS-PAY TO YTD-GROSS-EARNINGS
+                   END-IF
+                   REWRITE YTD-EARNINGS-RECORD
+           END-READ.
+
+           CLOSE YTD-EARNINGS-FILE.
+
        100-INITIALIZE-TAX-TABLES.
            MOVE 0        TO TB-LOWER-LIMIT(1)
            MOVE 10275.00 TO TB-UPPER-LIMIT(1)
@@ -78,33 +165,39 @@
 
        200-VALIDATE-INPUTS.
            EVALUATE LS-TAX-CODE
-               WHEN 'T1' 'T2' 'T3' 'T4'
+               WHEN 'T1'
+               WHEN 'T2'
+               WHEN 'T3'
+               WHEN 'T4'
                    MOVE '00' TO LS-ERROR-CODE
                WHEN OTHER
                    MOVE 'TC' TO LS-ERROR-CODE
            END-EVALUATE.
 
        300-CALCULATE-INCOME-TAX.
-           COMPUTE LS-GROSS-PAY = LS-GROSS-PAY - STANDARD-DEDUCTION
-           IF LS-GROSS-PAY < 0
-               MOVE 0 TO LS-GROSS-PAY
+           COMPUTE WS-TAXABLE-GROSS-PAY =
+               LS-GROSS-PAY - STANDARD-DEDUCTION
+           IF WS-TAXABLE-GROSS-PAY < 0
+               MOVE 0 TO WS-TAXABLE-GROSS-PAY
            END-IF
 
            SET TAX-INDEX TO 1
            SEARCH TAX-BRACKET
                AT END
                    MOVE 0 TO LS-TAX-AMOUNT
-               WHEN LS-GROSS-PAY >= TB-LOWER-LIMIT(TAX-INDEX) AND
-                    LS-GROSS-PAY <= TB-UPPER-LIMIT(TAX-INDEX)
+               WHEN WS-TAXABLE-GROSS-PAY >= TB-LOWER-LIMIT(TAX-INDEX)
+                    AND WS-TAXABLE-GROSS-PAY
+                        <= TB-UPPER-LIMIT(TAX-INDEX)
                    COMPUTE LS-TAX-AMOUNT = 
                        TB-BASE-TAX(TAX-INDEX) + 
-                       ((LS-GROSS-PAY - TB-LOWER-LIMIT(TAX-INDEX)) * 
+                       ((WS-TAXABLE-GROSS-PAY -
+                         TB-LOWER-LIMIT(TAX-INDEX)) * 
                         TB-RATE(TAX-INDEX))
            END-SEARCH
 
            IF LS-NUM-DEPENDENTS > 0
-               COMPUTE LS-TAX-AMOUNT = LS-TAX-AMOUNT - 
-                                      (LS-NUM-DEPENDENTS * DEPENDENT-CREDIT)
+               COMPUTE LS-TAX-AMOUNT = LS-TAX-AMOUNT -
+                       (LS-NUM-DEPENDENTS * DEPENDENT-CREDIT)
                IF LS-TAX-AMOUNT < 0
                    MOVE 0 TO LS-TAX-AMOUNT
                END-IF
