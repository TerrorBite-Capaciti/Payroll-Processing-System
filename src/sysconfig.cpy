@@ -0,0 +1,24 @@
+      *> SYSCONFIG-RECORD - shared system configuration settings record.
+      *> Written by CONFIG's 200-TAX-CONFIG/300-BENEFIT-CONFIG/
+      *> 400-SYSTEM-CONFIG and read on startup by any program that needs
+      *> an authoritative copy of the current rates/settings (PAYROLL,
+      *> TAX-CALCULATIONS, BENEFITS).
+       01  SYSCONFIG-RECORD.
+           05  SC-FED-TAX-RATE        PIC 99V999.
+           05  SC-STATE-TAX-RATE      PIC 99V999.
+           05  SC-FICA-RATE           PIC 99V999.
+           05  SC-401K-MAX-RATE       PIC 99V999.
+           05  SC-HEALTH-INS-COST     PIC 9(4)V99.
+           05  SC-PAY-PERIOD-LEN      PIC 99.
+           05  SC-MAX-LOGIN-ATT       PIC 9.
+           05  SC-PWD-EXPIRY          PIC 999.
+           05  SC-PAYE-RATE           PIC V999.
+           05  SC-UIF-RATE            PIC V999.
+           05  SC-SDL-RATE            PIC V999.
+           05  SC-BONUS-MONTH-1       PIC 99.
+           05  SC-BONUS-PCT-1         PIC V999.
+           05  SC-BONUS-MONTH-2       PIC 99.
+           05  SC-BONUS-PCT-2         PIC V999.
+           05  SC-MIN-WAGE            PIC 9(5)V99.
+           05  SC-VARIANCE-PCT        PIC 99V999.
+           05  SC-LOCKOUT-COOLDOWN-MIN PIC 9(05).
