@@ -2,20 +2,51 @@
        PROGRAM-ID. CONFIG.
        AUTHOR.     BYTEBANK-DEV.
        DATE-WRITTEN. 2023-11-15.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 2025-06-02  BDEV  Persist settings to SYSCONFIG-FILE so rate
+      *                   changes survive between runs.
+      * 2025-07-03  BDEV  Added a configurable bonus schedule (up to
+      *                   two bonus months, each with its own percent)
+      *                   so PAYROLL isn't locked to one hardcoded
+      *                   bonus month for every employee.
+      * 2025-07-30  BDEV  Added a configurable payroll variance alert
+      *                   threshold, read by REPORTS' new period-over-
+      *                   period variance report.
+      * 2025-08-09  BDEV  Added a configurable lockout cooldown period,
+      *                   read by USERMANAGEMENT so an account locked
+      *                   out by failed logins clears itself after the
+      *                   cooldown instead of needing an admin UNLOCK.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CRT STATUS IS WS-CRT-STATUS.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSCONFIG-FILE ASSIGN TO "../data/sysconfig.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SYSCONFIG-FILE.
+           COPY sysconfig.
+
        WORKING-STORAGE SECTION.
        01  WS-CRT-STATUS          PIC 9(4).
+       01  WS-CONFIG-FILE-STATUS  PIC XX.
        01  WS-CONFIG-CHOICE       PIC 9(1).
        01  WS-TAX-RATES.
            05  WS-FED-TAX-RATE    PIC 99V999 VALUE 0.120.
            05  WS-STATE-TAX-RATE  PIC 99V999 VALUE 0.050.
            05  WS-FICA-RATE       PIC 99V999 VALUE 0.0765.
+       01  WS-SA-TAX-RATES.
+           05  WS-SA-PAYE-RATE    PIC V999 VALUE .180.
+           05  WS-SA-UIF-RATE     PIC V999 VALUE .010.
+           05  WS-SA-SDL-RATE     PIC V999 VALUE .010.
        01  WS-BENEFIT-RATES.
            05  WS-401K-MAX-RATE   PIC 99V999 VALUE 0.150.
            05  WS-HEALTH-INS-COST PIC 9(4)V99 VALUE 200.00.
@@ -23,6 +54,16 @@
            05  WS-PAY-PERIOD-LEN  PIC 99 VALUE 14.
            05  WS-MAX-LOGIN-ATT   PIC 9 VALUE 3.
            05  WS-PWD-EXPIRY      PIC 999 VALUE 90.
+           05  WS-MIN-WAGE        PIC 9(5)V99 VALUE 3500.00.
+           05  WS-VARIANCE-PCT    PIC 99V999 VALUE 0.100.
+           05  WS-LOCKOUT-COOLDOWN-MIN PIC 9(05) VALUE 30.
+       01  WS-BONUS-SCHEDULE.
+      *>      Defaults split the old flat 10% April bonus into two
+      *>      5% instalments, mid-year and year-end.
+           05  WS-BONUS-MONTH-1   PIC 99 VALUE 06.
+           05  WS-BONUS-PCT-1     PIC V999 VALUE .050.
+           05  WS-BONUS-MONTH-2   PIC 99 VALUE 12.
+           05  WS-BONUS-PCT-2     PIC V999 VALUE .050.
        01  WS-TEMP-RATE           PIC 999V999.
        01  WS-TEMP-VALUE          PIC 9(5)V99.
        01  WS-PERCENT             PIC Z9.99.
@@ -38,6 +79,8 @@
                GOBACK
            END-IF.
 
+           PERFORM 150-LOAD-SETTINGS
+
            PERFORM UNTIL WS-CONFIG-CHOICE = 0
                DISPLAY " "
                DISPLAY "ByteBank Configuration Menu"
@@ -45,6 +88,7 @@
                DISPLAY "1. Tax Rates Configuration"
                DISPLAY "2. Benefit Settings"
                DISPLAY "3. System Parameters"
+               DISPLAY "4. Bonus Schedule"
                DISPLAY "0. Return to Main Menu"
                DISPLAY "Enter choice: " WITH NO ADVANCING
                ACCEPT WS-CONFIG-CHOICE
@@ -53,12 +97,82 @@
                    WHEN 1 PERFORM 200-TAX-CONFIG
                    WHEN 2 PERFORM 300-BENEFIT-CONFIG
                    WHEN 3 PERFORM 400-SYSTEM-CONFIG
+                   WHEN 4 PERFORM 450-BONUS-CONFIG
                    WHEN 0 CONTINUE
                    WHEN OTHER DISPLAY "Invalid choice"
                END-EVALUATE
            END-PERFORM.
            GOBACK.
 
+      *****************************************************************
+      * 150-LOAD-SETTINGS - pull saved rates/settings off SYSCONFIG-FILE
+      * into working storage, if a settings file exists. If it doesn't
+      * (first run on a fresh system), the VALUE clauses above stand.
+      *****************************************************************
+       150-LOAD-SETTINGS.
+           OPEN INPUT SYSCONFIG-FILE
+           IF WS-CONFIG-FILE-STATUS = '00'
+               READ SYSCONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SC-FED-TAX-RATE    TO WS-FED-TAX-RATE
+                       MOVE SC-STATE-TAX-RATE  TO WS-STATE-TAX-RATE
+                       MOVE SC-FICA-RATE       TO WS-FICA-RATE
+                       MOVE SC-401K-MAX-RATE   TO WS-401K-MAX-RATE
+                       MOVE SC-HEALTH-INS-COST TO WS-HEALTH-INS-COST
+                       MOVE SC-PAY-PERIOD-LEN  TO WS-PAY-PERIOD-LEN
+                       MOVE SC-MAX-LOGIN-ATT   TO WS-MAX-LOGIN-ATT
+                       MOVE SC-PWD-EXPIRY      TO WS-PWD-EXPIRY
+                       MOVE SC-MIN-WAGE        TO WS-MIN-WAGE
+                       MOVE SC-VARIANCE-PCT    TO WS-VARIANCE-PCT
+                       MOVE SC-LOCKOUT-COOLDOWN-MIN
+                           TO WS-LOCKOUT-COOLDOWN-MIN
+                       MOVE SC-PAYE-RATE       TO WS-SA-PAYE-RATE
+                       MOVE SC-UIF-RATE        TO WS-SA-UIF-RATE
+                       MOVE SC-SDL-RATE        TO WS-SA-SDL-RATE
+                       MOVE SC-BONUS-MONTH-1   TO WS-BONUS-MONTH-1
+                       MOVE SC-BONUS-PCT-1     TO WS-BONUS-PCT-1
+                       MOVE SC-BONUS-MONTH-2   TO WS-BONUS-MONTH-2
+                       MOVE SC-BONUS-PCT-2     TO WS-BONUS-PCT-2
+               END-READ
+               CLOSE SYSCONFIG-FILE
+           END-IF.
+
+      *****************************************************************
+      * 500-SAVE-SETTINGS - write the current working-storage settings
+      * out to SYSCONFIG-FILE so they stick between runs.
+      *****************************************************************
+       500-SAVE-SETTINGS.
+           MOVE WS-FED-TAX-RATE    TO SC-FED-TAX-RATE
+           MOVE WS-STATE-TAX-RATE  TO SC-STATE-TAX-RATE
+           MOVE WS-FICA-RATE       TO SC-FICA-RATE
+           MOVE WS-401K-MAX-RATE   TO SC-401K-MAX-RATE
+           MOVE WS-HEALTH-INS-COST TO SC-HEALTH-INS-COST
+           MOVE WS-PAY-PERIOD-LEN  TO SC-PAY-PERIOD-LEN
+           MOVE WS-MAX-LOGIN-ATT   TO SC-MAX-LOGIN-ATT
+           MOVE WS-PWD-EXPIRY      TO SC-PWD-EXPIRY
+           MOVE WS-MIN-WAGE        TO SC-MIN-WAGE
+           MOVE WS-VARIANCE-PCT    TO SC-VARIANCE-PCT
+           MOVE WS-LOCKOUT-COOLDOWN-MIN
+               TO SC-LOCKOUT-COOLDOWN-MIN
+           MOVE WS-SA-PAYE-RATE    TO SC-PAYE-RATE
+           MOVE WS-SA-UIF-RATE     TO SC-UIF-RATE
+           MOVE WS-SA-SDL-RATE     TO SC-SDL-RATE
+           MOVE WS-BONUS-MONTH-1   TO SC-BONUS-MONTH-1
+           MOVE WS-BONUS-PCT-1     TO SC-BONUS-PCT-1
+           MOVE WS-BONUS-MONTH-2   TO SC-BONUS-MONTH-2
+           MOVE WS-BONUS-PCT-2     TO SC-BONUS-PCT-2
+
+           OPEN OUTPUT SYSCONFIG-FILE
+           IF WS-CONFIG-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: Unable to save settings. Status: "
+                       WS-CONFIG-FILE-STATUS
+           ELSE
+               WRITE SYSCONFIG-RECORD
+               CLOSE SYSCONFIG-FILE
+           END-IF.
+
        200-TAX-CONFIG.
            MOVE WS-FED-TAX-RATE TO WS-TEMP-VALUE
            COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
@@ -70,15 +184,37 @@
            MOVE WS-FICA-RATE TO WS-TEMP-VALUE
            COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
            DISPLAY "FICA:      " WS-PERCENT "%"
+           MOVE WS-SA-PAYE-RATE TO WS-TEMP-VALUE
+           COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
+           DISPLAY "SA PAYE:   " WS-PERCENT "%"
+           MOVE WS-SA-UIF-RATE TO WS-TEMP-VALUE
+           COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
+           DISPLAY "SA UIF:    " WS-PERCENT "%"
+           MOVE WS-SA-SDL-RATE TO WS-TEMP-VALUE
+           COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
+           DISPLAY "SA SDL:    " WS-PERCENT "%"
            DISPLAY " "
-           DISPLAY "Enter new federal tax rate (e.g., 12.5): " 
+           DISPLAY "Enter new federal tax rate (e.g., 12.5): "
                    WITH NO ADVANCING
            ACCEPT WS-TEMP-RATE
            COMPUTE WS-FED-TAX-RATE = WS-TEMP-RATE / 100
            DISPLAY "Enter new state tax rate: " WITH NO ADVANCING
            ACCEPT WS-TEMP-RATE
            COMPUTE WS-STATE-TAX-RATE = WS-TEMP-RATE / 100
-           DISPLAY "Tax rates updated.".
+           DISPLAY "Enter new SA PAYE rate (e.g., 18.0): "
+                   WITH NO ADVANCING
+           ACCEPT WS-TEMP-RATE
+           COMPUTE WS-SA-PAYE-RATE = WS-TEMP-RATE / 100
+           DISPLAY "Enter new SA UIF rate (e.g., 1.0): "
+                   WITH NO ADVANCING
+           ACCEPT WS-TEMP-RATE
+           COMPUTE WS-SA-UIF-RATE = WS-TEMP-RATE / 100
+           DISPLAY "Enter new SA SDL rate (e.g., 1.0): "
+                   WITH NO ADVANCING
+           ACCEPT WS-TEMP-RATE
+           COMPUTE WS-SA-SDL-RATE = WS-TEMP-RATE / 100
+           DISPLAY "Tax rates updated."
+           PERFORM 500-SAVE-SETTINGS.
 
        300-BENEFIT-CONFIG.
            MOVE WS-401K-MAX-RATE TO WS-TEMP-VALUE
@@ -93,19 +229,69 @@
            COMPUTE WS-401K-MAX-RATE = WS-TEMP-RATE / 100
            DISPLAY "Enter new health insurance cost: " WITH NO ADVANCING
            ACCEPT WS-HEALTH-INS-COST
-           DISPLAY "Benefit settings updated.".
+           DISPLAY "Benefit settings updated."
+           PERFORM 500-SAVE-SETTINGS.
 
        400-SYSTEM-CONFIG.
+           MOVE WS-VARIANCE-PCT TO WS-TEMP-VALUE
+           COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
            DISPLAY "Current System Settings:"
            DISPLAY "Pay Period Length: " WS-PAY-PERIOD-LEN " days"
            DISPLAY "Max Login Attempts: " WS-MAX-LOGIN-ATT
            DISPLAY "Password Expiry:   " WS-PWD-EXPIRY " days"
+           DISPLAY "Minimum Wage Floor: " WS-MIN-WAGE
+           DISPLAY "Payroll Variance Alert Threshold: " WS-PERCENT "%"
+           DISPLAY "Lockout Cooldown: " WS-LOCKOUT-COOLDOWN-MIN
+                   " minutes"
            DISPLAY " "
-           DISPLAY "Enter new pay period length (days): " WITH NO ADVANCING
+           DISPLAY "Enter new pay period length (days): "
+                   WITH NO ADVANCING
            ACCEPT WS-PAY-PERIOD-LEN
-           DISPLAY "Enter new max login attempts: " WITH NO ADVANCING
+           DISPLAY "Enter new max login attempts: "
+                   WITH NO ADVANCING
            ACCEPT WS-MAX-LOGIN-ATT
-           DISPLAY "Enter new password expiry (days): " WITH NO ADVANCING
+           DISPLAY "Enter new password expiry (days): "
+                   WITH NO ADVANCING
            ACCEPT WS-PWD-EXPIRY
-           DISPLAY "System settings updated.".
+           DISPLAY "Enter new minimum wage floor (per pay period): "
+                   WITH NO ADVANCING
+           ACCEPT WS-MIN-WAGE
+           DISPLAY "Enter new payroll variance alert threshold "
+                   "percent (e.g., 10.0): " WITH NO ADVANCING
+           ACCEPT WS-TEMP-RATE
+           COMPUTE WS-VARIANCE-PCT = WS-TEMP-RATE / 100
+           DISPLAY "Enter new lockout cooldown (minutes): "
+                   WITH NO ADVANCING
+           ACCEPT WS-LOCKOUT-COOLDOWN-MIN
+           DISPLAY "System settings updated."
+           PERFORM 500-SAVE-SETTINGS.
+
+       450-BONUS-CONFIG.
+           MOVE WS-BONUS-PCT-1 TO WS-TEMP-VALUE
+           COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
+           DISPLAY "Current Bonus Schedule:"
+           DISPLAY "Instalment 1 - Month: " WS-BONUS-MONTH-1
+                   "  Percent: " WS-PERCENT "%"
+           MOVE WS-BONUS-PCT-2 TO WS-TEMP-VALUE
+           COMPUTE WS-PERCENT = WS-TEMP-VALUE * 100
+           DISPLAY "Instalment 2 - Month: " WS-BONUS-MONTH-2
+                   "  Percent: " WS-PERCENT "%"
+           DISPLAY " "
+           DISPLAY "(Set a month to 00 to disable that instalment.)"
+           DISPLAY "Enter instalment 1 month (01-12, 00=none): "
+                   WITH NO ADVANCING
+           ACCEPT WS-BONUS-MONTH-1
+           DISPLAY "Enter instalment 1 percent (e.g., 5.0): "
+                   WITH NO ADVANCING
+           ACCEPT WS-TEMP-RATE
+           COMPUTE WS-BONUS-PCT-1 = WS-TEMP-RATE / 100
+           DISPLAY "Enter instalment 2 month (01-12, 00=none): "
+                   WITH NO ADVANCING
+           ACCEPT WS-BONUS-MONTH-2
+           DISPLAY "Enter instalment 2 percent (e.g., 5.0): "
+                   WITH NO ADVANCING
+           ACCEPT WS-TEMP-RATE
+           COMPUTE WS-BONUS-PCT-2 = WS-TEMP-RATE / 100
+           DISPLAY "Bonus schedule updated."
+           PERFORM 500-SAVE-SETTINGS.
        END PROGRAM CONFIG.
\ No newline at end of file
