@@ -0,0 +1,9 @@
+      *> ATTENDANCE-RECORD - one row per employee per day, recording
+      *> hours worked and overtime hours. Shared by ATTENDANCE-MGMT and
+      *> anything else that needs to read ../data/attendance.dat
+      *> (e.g. a future time-clock import feed).
+       01  ATTENDANCE-RECORD.
+           05  AT-EMP-ID            PIC X(10).
+           05  AT-DATE              PIC 9(08).
+           05  AT-HOURS-WORKED      PIC 9(03)V99.
+           05  AT-OVERTIME-HOURS    PIC 9(03)V99.
