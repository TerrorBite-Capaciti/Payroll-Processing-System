@@ -0,0 +1,15 @@
+      *> EMPLOYEE-RECORDS - test-fixture employee layout used by the
+      *> unit-test harness under tests/. This is a separate, narrower
+      *> record than the real shared EMPLOYEE-RECORD in
+      *> src/employee_record.cpy (that one is keyed on the live
+      *> data/employees.dat file); this one only carries the fields the
+      *> test harness itself writes and reads back.
+          05  EMP-ID                 PIC X(5).
+          05  EMP-NAME               PIC X(20).
+          05  HOURS-WORKED           PIC 9(3).
+          05  OVERTIME-HOURS         PIC 9(2).
+          05  HOURLY-RATE            PIC 9(3)V99.
+          05  BONUS                  PIC 9(4)V99.
+          05  TAX-DEDUCTION          PIC 9(4)V99.
+          05  LEAVE-DEDUCTION        PIC 9(4)V99.
+          05  BENEFITS               PIC 9(4)V99.
